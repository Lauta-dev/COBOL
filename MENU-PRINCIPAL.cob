@@ -0,0 +1,36 @@
+      * Menu principal para lanzar cualquiera de los subsistemas del
+      * taller sin tener que saber de memoria el PROGRAM-ID ni el
+      * archivo fuente de cada uno.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+          77 WS-OPCION   PIC 9(1) VALUE ZEROS.
+          77 WS-SALIR    PIC X    VALUE "N".
+              88 SALIR-MENU VALUE "S".
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL SALIR-MENU
+              DISPLAY " "
+              DISPLAY "--- MENU PRINCIPAL ---"
+              DISPLAY "1 - Legajo de alumnos"
+              DISPLAY "2 - Notas del turno"
+              DISPLAY "3 - Inscripcion a cursos"
+              DISPLAY "4 - Inventario de frutas"
+              DISPLAY "5 - Cronograma bancario"
+              DISPLAY "6 - Salir"
+              ACCEPT WS-OPCION
+
+              EVALUATE WS-OPCION
+                 WHEN 1 CALL "alumno"
+                 WHEN 2 CALL "NOTAS"
+                 WHEN 3 CALL "clase-22"
+                 WHEN 4 CALL "tarea-24"
+                 WHEN 5 CALL "Divisiones"
+                 WHEN 6 SET SALIR-MENU TO TRUE
+                 WHEN OTHER DISPLAY "Opcion invalida"
+              END-EVALUATE
+           END-PERFORM
+           GOBACK.

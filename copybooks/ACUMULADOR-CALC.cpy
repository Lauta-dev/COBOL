@@ -0,0 +1,7 @@
+      * Suma TAG-VALOR al total corrido y cuenta el item. Usar junto
+      * con ACUMULADOR-WS.cpy, con el mismo juego de REPLACING mas
+      *   TAG-ACUMULAR BY ACUMULAR-NOMBRE
+      * para nombrar el parrafo.
+       TAG-ACUMULAR.
+           ADD TAG-VALOR TO TAG-TOTAL
+           ADD 1 TO TAG-CANTIDAD.

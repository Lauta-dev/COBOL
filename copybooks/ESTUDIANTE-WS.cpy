@@ -0,0 +1,11 @@
+      * Registro canonico de alumno, compartido por alumno.cbl, el
+      * maestro de alumnos de FILES (file.cob) y los boletines de
+      * NOTAS, para que un mismo EST-ID identifique siempre al mismo
+      * alumno sin importar en que programa se lo mire. Envolver en
+      * un 01 propio, por ejemplo:
+      *   01 ALUMNO.
+      *      COPY "ESTUDIANTE-WS.cpy".
+          05 EST-ID        PIC X(10).
+          05 EST-NOMBRE    PIC X(10).
+          05 EST-APELLIDO  PIC X(10).
+          05 EST-CORREO    PIC X(10).

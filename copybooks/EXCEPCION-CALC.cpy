@@ -0,0 +1,21 @@
+      * Deja constancia en excepciones.log de un rechazo de entrada.
+      * Usar junto con EXCEPCION-FC.cpy/EXCEPCION-FD.cpy/EXCEPCION-WS.cpy,
+      * cargando WS-EXC-PROGRAMA/CAMPO/VALOR y haciendo
+      *   PERFORM REGISTRAR-EXCEPCION
+      * en cada punto donde hoy se hace DISPLAY "Valor no valido".
+       REGISTRAR-EXCEPCION.
+           MOVE SPACES TO EXCEPCION-LOG-RECORD
+           MOVE FUNCTION CURRENT-DATE TO EL-TIMESTAMP
+           MOVE WS-EXC-PROGRAMA TO EL-PROGRAMA
+           MOVE WS-EXC-CAMPO    TO EL-CAMPO
+           MOVE WS-EXC-VALOR    TO EL-VALOR
+
+           OPEN INPUT EXCEPCION-LOG-FILE
+           IF NOT EXCEPCION-OK
+              OPEN OUTPUT EXCEPCION-LOG-FILE
+           END-IF
+           CLOSE EXCEPCION-LOG-FILE
+
+           OPEN EXTEND EXCEPCION-LOG-FILE
+           WRITE EXCEPCION-LOG-RECORD
+           CLOSE EXCEPCION-LOG-FILE.

@@ -0,0 +1,11 @@
+      * FD y layout del log de excepciones compartido. Copiar dentro
+      * de FILE SECTION, junto con EXCEPCION-FC.cpy en FILE-CONTROL.
+          FD EXCEPCION-LOG-FILE.
+          01 EXCEPCION-LOG-RECORD.
+             05 EL-PROGRAMA   PIC X(15).
+             05 FILLER        PIC X.
+             05 EL-CAMPO      PIC X(15).
+             05 FILLER        PIC X.
+             05 EL-VALOR      PIC X(15).
+             05 FILLER        PIC X.
+             05 EL-TIMESTAMP  PIC X(21).

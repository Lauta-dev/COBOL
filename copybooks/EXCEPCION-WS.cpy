@@ -0,0 +1,9 @@
+      * Campos de trabajo del log de excepciones compartido. Copiar en
+      * WORKING-STORAGE SECTION. Antes de PERFORM REGISTRAR-EXCEPCION
+      * (ver EXCEPCION-CALC.cpy) cargar WS-EXC-PROGRAMA, WS-EXC-CAMPO
+      * y WS-EXC-VALOR con el dato rechazado.
+          77 WS-EXCEPCION-STATUS PIC X(2) VALUE "00".
+              88 EXCEPCION-OK VALUE "00".
+          77 WS-EXC-PROGRAMA  PIC X(15) VALUE SPACES.
+          77 WS-EXC-CAMPO     PIC X(15) VALUE SPACES.
+          77 WS-EXC-VALOR     PIC X(15) VALUE SPACES.

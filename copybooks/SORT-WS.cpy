@@ -0,0 +1,15 @@
+      * Contadores de trabajo para el ordenamiento burbuja generico de
+      * SORT-CALC.cpy. El vector a ordenar (OCCURS/PIC propios de cada
+      * programa) se declara aparte; estos 77s solo llevan los indices
+      * y la cantidad de elementos cargados. Declarar con
+      *   COPY "SORT-WS.cpy"
+      *      REPLACING TAG-CANTIDAD BY WS-CANTIDAD
+      *                TAG-J        BY WS-J
+      *                TAG-K        BY WS-K
+      *                TAG-TEMP     BY WS-TEMP.
+      * usando el mismo juego de REPLACING (mas TAG-TABLA/TAG-ORDENAR)
+      * en SORT-CALC.cpy.
+          77 TAG-J        PIC 9(2) VALUE ZEROS.
+          77 TAG-K        PIC 9(2) VALUE ZEROS.
+          77 TAG-TEMP     PIC 9(2) VALUE ZEROS.
+          77 TAG-CANTIDAD PIC 9(2) VALUE ZEROS.

@@ -0,0 +1,7 @@
+      * SELECT del log de excepciones compartido (ver EXCEPCION-FD.cpy,
+      * EXCEPCION-WS.cpy y EXCEPCION-CALC.cpy). Copiar dentro del
+      * parrafo FILE-CONTROL de cualquier programa que quiera dejar
+      * constancia de sus rechazos de "Valor no valido".
+           SELECT EXCEPCION-LOG-FILE ASSIGN TO "excepciones.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.

@@ -0,0 +1,9 @@
+      * Copybook comun para el calculo de anio bisiesto (regla
+      * 4 > 400 > 100), compartido por MESES, el generador de
+      * calendario y el chequeo de anio bisiesto de clase 8.
+          77 WS-BISIESTO-ANIO      PIC 9(4) VALUE ZEROS.
+          77 WS-BISIESTO-ANIO-4    PIC V99  VALUE ZEROS.
+          77 WS-BISIESTO-ANIO-100  PIC V99  VALUE ZEROS.
+          77 WS-BISIESTO-ANIO-400  PIC V99  VALUE ZEROS.
+          77 WS-BISIESTO-FLAG      PIC X    VALUE "N".
+              88 ES-BISIESTO VALUE "S" FALSE "N".

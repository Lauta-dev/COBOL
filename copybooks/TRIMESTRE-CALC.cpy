@@ -0,0 +1,13 @@
+       CALCULAR-TRIMESTRE.
+           EVALUATE TRUE
+              WHEN WS-TRIMESTRE-MES >= 1 AND WS-TRIMESTRE-MES <= 3
+                 MOVE 1 TO WS-TRIMESTRE
+              WHEN WS-TRIMESTRE-MES >= 4 AND WS-TRIMESTRE-MES <= 6
+                 MOVE 2 TO WS-TRIMESTRE
+              WHEN WS-TRIMESTRE-MES >= 7 AND WS-TRIMESTRE-MES <= 9
+                 MOVE 3 TO WS-TRIMESTRE
+              WHEN WS-TRIMESTRE-MES >= 10 AND WS-TRIMESTRE-MES <= 12
+                 MOVE 4 TO WS-TRIMESTRE
+              WHEN OTHER
+                 MOVE 0 TO WS-TRIMESTRE
+           END-EVALUATE.

@@ -0,0 +1,19 @@
+      * Ordenamiento burbuja ascendente de un vector generico de hasta
+      * TAG-CANTIDAD elementos. Usar junto con SORT-WS.cpy (mismo
+      * juego de REPLACING) y el vector a ordenar declarado por el
+      * programa (TAG-TABLA, OCCURS/PIC propios), mas
+      *   TAG-ACUMULAR BY ... no aplica aqui; el parrafo se nombra con
+      *   TAG-ORDENAR BY ORDENAR-NOMBRE
+      * luego PERFORM ORDENAR-NOMBRE una vez cargado el vector.
+       TAG-ORDENAR.
+           PERFORM VARYING TAG-J FROM 1 BY 1
+                   UNTIL TAG-J >= TAG-CANTIDAD
+              PERFORM VARYING TAG-K FROM 1 BY 1
+                      UNTIL TAG-K > TAG-CANTIDAD - TAG-J
+                 IF TAG-TABLA(TAG-K) > TAG-TABLA(TAG-K + 1)
+                    MOVE TAG-TABLA(TAG-K)     TO TAG-TEMP
+                    MOVE TAG-TABLA(TAG-K + 1) TO TAG-TABLA(TAG-K)
+                    MOVE TAG-TEMP             TO TAG-TABLA(TAG-K + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.

@@ -0,0 +1,15 @@
+       CALCULAR-BISIESTO-COMUN.
+           SET ES-BISIESTO TO FALSE
+           DIVIDE WS-BISIESTO-ANIO BY 4   GIVING WS-BISIESTO-ANIO-4
+           DIVIDE WS-BISIESTO-ANIO BY 100 GIVING WS-BISIESTO-ANIO-100
+           DIVIDE WS-BISIESTO-ANIO BY 400 GIVING WS-BISIESTO-ANIO-400
+
+           IF WS-BISIESTO-ANIO-4 = .00
+              IF WS-BISIESTO-ANIO-100 = .00
+                 IF WS-BISIESTO-ANIO-400 = .00
+                    SET ES-BISIESTO TO TRUE
+                 END-IF
+              ELSE
+                 SET ES-BISIESTO TO TRUE
+              END-IF
+           END-IF.

@@ -0,0 +1,11 @@
+      * Acumulador generico de total corrido (valor acumulado +
+      * cantidad de items). Declarar con
+      *   COPY "ACUMULADOR-WS.cpy"
+      *      REPLACING TAG-VALOR    BY WS-ACUM-NOMBRE-VALOR
+      *                TAG-TOTAL    BY WS-ACUM-NOMBRE-TOTAL
+      *                TAG-CANTIDAD BY WS-ACUM-NOMBRE-CANTIDAD.
+      * una vez por cada total independiente que el programa necesite
+      * llevar (NOMBRE distinto por cada uno).
+          77 TAG-VALOR     PIC S9(9)V99 VALUE ZEROS.
+          77 TAG-TOTAL     PIC S9(9)V99 VALUE ZEROS.
+          77 TAG-CANTIDAD  PIC 9(5)     VALUE ZEROS.

@@ -0,0 +1,5 @@
+      * Campos de trabajo para calcular el trimestre fiscal (Q1-Q4) a
+      * partir de un numero de mes. Compartido por MESES (clase 8/03)
+      * y el cronograma de departamentos de clase 18.
+       77 WS-TRIMESTRE-MES   PIC 9(2).
+       77 WS-TRIMESTRE       PIC 9(1).

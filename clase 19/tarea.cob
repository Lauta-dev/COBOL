@@ -1,7 +1,36 @@
+      * Ademas del volcado por consola de las 5 partes, ahora hay un
+      * modo de reporte con formato de impresora (titulo, encabezado
+      * de columnas, lineas de regla y pie de pagina) para que
+      * contaduria lo pueda imprimir o archivar como documento en vez
+      * de depender del DISPLAY crudo.
+
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Divisiones.
+       PROGRAM-ID. MILLONES.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT LEDGER-FILE ASSIGN TO "commission_ledger.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-LEDGER-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD LEDGER-FILE.
+        01 LEDGER-RECORD.
+           05 LR-TIMESTAMP      PIC 9(14).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LR-MILLON         PIC 9(12).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LR-RES1           PIC 9(7).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LR-RES2           PIC 9(7).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LR-RES3           PIC 9(7).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LR-RES4           PIC 9(7).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LR-RES5           PIC 9(7).
+
          WORKING-STORAGE SECTION.
           77 MILLON PIC 9(12) VALUE ZEROS.
 
@@ -17,9 +46,41 @@
           77 PART4 PIC $$$$99,999.99.
           77 PART5 PIC $$$$99,999.99.
 
+          77 WS-TIMESTAMP PIC 9(14).
+
+          77 WS-MILLON-MIN PIC 9(12) VALUE 1.
+          77 WS-MILLON-MAX PIC 9(12) VALUE 99999999.
+          77 WS-MILLON-OK  PIC X VALUE "N".
+             88 MILLON-VALIDO VALUE "S".
+
+          77 WS-RECONCILIA   PIC 9(12)V99 VALUE ZEROS.
+          77 WS-DIFERENCIA   PIC S9(12)V99 VALUE ZEROS.
+          77 WS-RECON-OK     PIC X VALUE "S".
+             88 RECONCILIACION-OK VALUE "S".
+
+          77 WS-REPORTE-OK   PIC X VALUE "N".
+             88 GENERAR-REPORTE-IMPRESORA VALUE "S".
+          77 WS-LINEA-REGLA  PIC X(40) VALUE ALL "-".
+
+          77 WS-LEDGER-STATUS PIC X(2) VALUE "00".
+             88 LEDGER-OK VALUE "00".
+
        PROCEDURE DIVISION.
-             DISPLAY "De un valor de millones"
-             ACCEPT MILLON
+             PERFORM UNTIL MILLON-VALIDO
+               DISPLAY "De un valor de millones"
+               ACCEPT MILLON
+
+               IF MILLON NOT NUMERIC
+                  DISPLAY "Valor invalido: ingrese solo digitos"
+               ELSE
+                  IF MILLON < WS-MILLON-MIN OR MILLON > WS-MILLON-MAX
+                     DISPLAY "Valor fuera de rango (" WS-MILLON-MIN
+                        " a " WS-MILLON-MAX ")"
+                  ELSE
+                     SET MILLON-VALIDO TO TRUE
+                  END-IF
+               END-IF
+             END-PERFORM
 
              DIVIDE MILLON BY 15.5 GIVING RES1
              DIVIDE MILLON BY 10.5 GIVING RES2
@@ -38,5 +99,107 @@
              DISPLAY "3 " PART3
              DISPLAY "4 " PART4
              DISPLAY "5 " PART5
+
+             MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+
+             DISPLAY "Generar reporte tipo impresora? (S/N)"
+             ACCEPT WS-REPORTE-OK
+             IF GENERAR-REPORTE-IMPRESORA
+                PERFORM MOSTRAR-REPORTE-IMPRESORA
+             END-IF
+
+             PERFORM RECONCILIAR
+             PERFORM GRABAR-LEDGER
+
            GOBACK.
 
+       RECONCILIAR.
+      * Cada RESn es MILLON / divisorn truncado, no una particion de
+      * MILLON, asi que no tiene sentido sumar los 5 resultados contra
+      * MILLON. Lo que se puede verificar es que cada division haya
+      * truncado correctamente: MILLON menos (RESn * divisorn) tiene
+      * que caer en [0, divisorn) para esa division puntual.
+             SET RECONCILIACION-OK TO TRUE
+
+             COMPUTE WS-RECONCILIA = RES1 * 15.5
+             COMPUTE WS-DIFERENCIA = MILLON - WS-RECONCILIA
+             IF WS-DIFERENCIA < 0 OR WS-DIFERENCIA >= 15.5
+                MOVE "N" TO WS-RECON-OK
+                DISPLAY "ALERTA: division 1 (/15.5) no cuadra. "
+                   "Resultado: " RES1 " Diferencia: " WS-DIFERENCIA
+             END-IF
+
+             COMPUTE WS-RECONCILIA = RES2 * 10.5
+             COMPUTE WS-DIFERENCIA = MILLON - WS-RECONCILIA
+             IF WS-DIFERENCIA < 0 OR WS-DIFERENCIA >= 10.5
+                MOVE "N" TO WS-RECON-OK
+                DISPLAY "ALERTA: division 2 (/10.5) no cuadra. "
+                   "Resultado: " RES2 " Diferencia: " WS-DIFERENCIA
+             END-IF
+
+             COMPUTE WS-RECONCILIA = RES3 * 50
+             COMPUTE WS-DIFERENCIA = MILLON - WS-RECONCILIA
+             IF WS-DIFERENCIA < 0 OR WS-DIFERENCIA >= 50
+                MOVE "N" TO WS-RECON-OK
+                DISPLAY "ALERTA: division 3 (/50) no cuadra. "
+                   "Resultado: " RES3 " Diferencia: " WS-DIFERENCIA
+             END-IF
+
+             COMPUTE WS-RECONCILIA = RES4 * 14
+             COMPUTE WS-DIFERENCIA = MILLON - WS-RECONCILIA
+             IF WS-DIFERENCIA < 0 OR WS-DIFERENCIA >= 14
+                MOVE "N" TO WS-RECON-OK
+                DISPLAY "ALERTA: division 4 (/14) no cuadra. "
+                   "Resultado: " RES4 " Diferencia: " WS-DIFERENCIA
+             END-IF
+
+             COMPUTE WS-RECONCILIA = RES5 * 10
+             COMPUTE WS-DIFERENCIA = MILLON - WS-RECONCILIA
+             IF WS-DIFERENCIA < 0 OR WS-DIFERENCIA >= 10
+                MOVE "N" TO WS-RECON-OK
+                DISPLAY "ALERTA: division 5 (/10) no cuadra. "
+                   "Resultado: " RES5 " Diferencia: " WS-DIFERENCIA
+             END-IF
+
+             IF RECONCILIACION-OK
+                DISPLAY "Reconciliacion OK (las 5 divisiones cuadran)"
+             END-IF.
+
+       GRABAR-LEDGER.
+             MOVE SPACES       TO LEDGER-RECORD
+             MOVE WS-TIMESTAMP TO LR-TIMESTAMP
+             MOVE MILLON       TO LR-MILLON
+             MOVE RES1         TO LR-RES1
+             MOVE RES2         TO LR-RES2
+             MOVE RES3         TO LR-RES3
+             MOVE RES4         TO LR-RES4
+             MOVE RES5         TO LR-RES5
+
+             OPEN INPUT LEDGER-FILE
+             IF NOT LEDGER-OK
+                OPEN OUTPUT LEDGER-FILE
+             END-IF
+             CLOSE LEDGER-FILE
+
+             OPEN EXTEND LEDGER-FILE
+             WRITE LEDGER-RECORD
+             CLOSE LEDGER-FILE.
+
+       MOSTRAR-REPORTE-IMPRESORA.
+             DISPLAY " "
+             DISPLAY WS-LINEA-REGLA
+             DISPLAY "        REPORTE DE DIVISION DE COMISIONES"
+             DISPLAY WS-LINEA-REGLA
+             DISPLAY "Millon original: " MILLON
+             DISPLAY WS-LINEA-REGLA
+             DISPLAY "DIV   DIVISOR        RESULTADO        MONTO"
+             DISPLAY WS-LINEA-REGLA
+             DISPLAY " 1      15.50    " RES1 "      " PART1
+             DISPLAY " 2      10.50    " RES2 "      " PART2
+             DISPLAY " 3      50.00    " RES3 "      " PART3
+             DISPLAY " 4      14.00    " RES4 "      " PART4
+             DISPLAY " 5      10.00    " RES5 "      " PART5
+             DISPLAY WS-LINEA-REGLA
+             DISPLAY "Generado: " WS-TIMESTAMP
+                "                    Fin del reporte"
+             DISPLAY WS-LINEA-REGLA.

@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Divisiones.
+       PROGRAM-ID. CAJERO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -9,4 +9,4 @@
             ACCEPT DIA.
             DISPLAY "Dia elegido: " DIA.
 	          GOBACK.
-       END PROGRAM Divisiones.
+       END PROGRAM CAJERO.

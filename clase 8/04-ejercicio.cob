@@ -1,19 +1,46 @@
+      * Calculo de costo de envio por peso (WS-USER-PAG), con mas
+      * escalones de precio y un archivo de pedidos con numero de
+      * pedido secuencial para no perder el detalle de lo cotizado.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUM-ALEA-TORIO.
 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT ORDERS-FILE ASSIGN TO "orders.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ORDERS-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD ORDERS-FILE.
+        01 ORDERS-RECORD.
+           05 OR-NUMERO    PIC 9(6).
+           05 FILLER       PIC X VALUE SPACE.
+           05 OR-PAG       PIC 9(3)V99.
+           05 FILLER       PIC X VALUE SPACE.
+           05 OR-TOTAL     PIC 9(7)V99.
+
          WORKING-STORAGE SECTION.
 
          77 WS-BASE        PIC 9(3)         VALUE 500.
          77 WS-PRECIO      PIC 9(3)V99      VALUE 20.20.
          77 WS-TELA        PIC 9(3)         VALUE 200.
          77 WS-EXPE-CIAL   PIC 9(3)         VALUE 336.
+         77 WS-EXPE-CIAL-2 PIC 9(3)         VALUE 500.
+         77 WS-EXPE-CIAL-3 PIC 9(3)         VALUE 800.
 
          77 WS-SUMA        PIC 9(3)V99      VALUE ZEROS.
          77 WS-USER-PAG    PIC 9(3)V99      VALUE ZEROS.
          77 WS-TOTAL       PIC $$9999.99    VALUE ZEROS.
 
+         77 WS-FIN-ARCHIVO PIC X            VALUE "N".
+             88 FIN-ARCHIVO VALUE "S".
+         77 WS-NRO-PEDIDO  PIC 9(6)         VALUE ZEROS.
+         77 WS-ORDERS-STATUS PIC X(2)       VALUE "00".
+             88 ORDERS-OK VALUE "00".
+
        PROCEDURE DIVISION.
            DISPLAY "PAG"
            ACCEPT WS-USER-PAG
@@ -30,16 +57,77 @@
                  DISPLAY "TOTAL " WS-TOTAL
               ELSE
 
-                 IF WS-USER-PAG > 600
+                 IF WS-USER-PAG >= 600 AND WS-USER-PAG < 1000
                    MULTIPLY WS-USER-PAG BY WS-PRECIO GIVING WS-SUMA
                    ADD WS-SUMA, WS-BASE, WS-TELA,
                      WS-EXPE-CIAL GIVING WS-TOTAL
                    DISPLAY "TOTAL " WS-TOTAL
                  ELSE
 
-                    DISPLAY WS-USER-PAG " No es valido."
+                    IF WS-USER-PAG >= 1000 AND WS-USER-PAG < 2000
+                       MULTIPLY WS-USER-PAG BY WS-PRECIO GIVING WS-SUMA
+                       ADD WS-SUMA, WS-BASE, WS-TELA,
+                         WS-EXPE-CIAL-2 GIVING WS-TOTAL
+                       DISPLAY "TOTAL " WS-TOTAL
+                    ELSE
+
+                       IF WS-USER-PAG >= 2000
+                          MULTIPLY WS-USER-PAG BY WS-PRECIO
+                            GIVING WS-SUMA
+                          ADD WS-SUMA, WS-BASE, WS-TELA,
+                            WS-EXPE-CIAL-3 GIVING WS-TOTAL
+                          DISPLAY "TOTAL " WS-TOTAL
+                       ELSE
+
+                          DISPLAY WS-USER-PAG " No es valido."
+                       END-IF
+                    END-IF
                  END-IF
               END-IF
            END-IF
 
+           IF WS-TOTAL NOT = ZEROS
+              PERFORM GRABAR-PEDIDO
+           END-IF
+
            GOBACK.
+
+       GRABAR-PEDIDO.
+           PERFORM SIGUIENTE-NUMERO-PEDIDO
+
+           MOVE SPACES        TO ORDERS-RECORD
+           MOVE WS-NRO-PEDIDO TO OR-NUMERO
+           MOVE WS-USER-PAG   TO OR-PAG
+           MOVE WS-TOTAL      TO OR-TOTAL
+
+           OPEN INPUT ORDERS-FILE
+           IF NOT ORDERS-OK
+              OPEN OUTPUT ORDERS-FILE
+           END-IF
+           CLOSE ORDERS-FILE
+
+           OPEN EXTEND ORDERS-FILE
+           WRITE ORDERS-RECORD
+           CLOSE ORDERS-FILE
+
+           DISPLAY "Pedido nro " WS-NRO-PEDIDO " registrado".
+
+       SIGUIENTE-NUMERO-PEDIDO.
+           MOVE ZEROS TO WS-NRO-PEDIDO
+           MOVE "N" TO WS-FIN-ARCHIVO
+
+           OPEN INPUT ORDERS-FILE
+           IF ORDERS-OK
+              PERFORM UNTIL FIN-ARCHIVO
+                READ ORDERS-FILE
+                  AT END SET FIN-ARCHIVO TO TRUE
+                  NOT AT END
+                    IF OR-NUMERO > WS-NRO-PEDIDO
+                       MOVE OR-NUMERO TO WS-NRO-PEDIDO
+                    END-IF
+                END-READ
+              END-PERFORM
+              CLOSE ORDERS-FILE
+           END-IF
+
+           ADD 1 TO WS-NRO-PEDIDO.

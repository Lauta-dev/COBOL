@@ -1,6 +1,19 @@
-      * 3. Crear un programa que solicite un número de mes 
-      * (ejemplo 4) y escriba el nombre del mes en letras ("abril"). 
+      * 3. Crear un programa que solicite un número de mes
+      * (ejemplo 4) y escriba el nombre del mes en letras ("abril").
       * Verificar que el mes sea válido e informar en caso que no lo sea
+      *
+      * Ahora tambien valida una fecha completa (dia/mes/anio),
+      * usando la misma logica de anio bisiesto del programa NOMBRE
+      * (clase 8/05-ejercicio.cob) para saber si febrero tiene 28 o
+      * 29 dias. Esa logica de anio bisiesto ahora vive en un
+      * copybook comun (BISIESTO-WS.cpy / BISIESTO-CALC.cpy) en vez
+      * de estar duplicada en cada programa.
+      *
+      * Ademas del nombre del mes, ahora tambien informa el trimestre
+      * fiscal (Q1-Q4) al que pertenece, usando el copybook comun
+      * TRIMESTRE-WS.cpy / TRIMESTRE-CALC.cpy que tambien consume el
+      * cronograma de departamentos de clase 18 para poder mostrar el
+      * acumulado de actividades por trimestre.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MESES.
@@ -10,6 +23,33 @@
          WORKING-STORAGE SECTION.
           77 MES PIC 9(2) VALUE ZEROS.
 
+          77 WS-VALIDAR-FECHA PIC X   VALUE "N".
+              88 HACER-VALIDAR-FECHA VALUE "S" "s".
+          77 WS-DIA          PIC 9(2) VALUE ZEROS.
+          77 WS-ANIO         PIC 9(4) VALUE ZEROS.
+          COPY "BISIESTO-WS.cpy".
+          COPY "TRIMESTRE-WS.cpy".
+          77 WS-DIAS-MES     PIC 9(2) VALUE ZEROS.
+          77 WS-FECHA-VALIDA PIC X    VALUE "N".
+              88 FECHA-VALIDA VALUE "S".
+
+      * tabla de dias por mes (febrero se ajusta aparte si es bisiesto)
+          01 TABLA-DIAS-MES.
+             02 FILLER PIC 9(2) VALUE 31.
+             02 FILLER PIC 9(2) VALUE 28.
+             02 FILLER PIC 9(2) VALUE 31.
+             02 FILLER PIC 9(2) VALUE 30.
+             02 FILLER PIC 9(2) VALUE 31.
+             02 FILLER PIC 9(2) VALUE 30.
+             02 FILLER PIC 9(2) VALUE 31.
+             02 FILLER PIC 9(2) VALUE 31.
+             02 FILLER PIC 9(2) VALUE 30.
+             02 FILLER PIC 9(2) VALUE 31.
+             02 FILLER PIC 9(2) VALUE 30.
+             02 FILLER PIC 9(2) VALUE 31.
+          01 TABLA-DIAS-MES-R REDEFINES TABLA-DIAS-MES.
+             02 DIAS-EN-MES PIC 9(2) OCCURS 12 TIMES.
+
        PROCEDURE DIVISION.
            DISPLAY "De el numero de mes a imprimir"
            ACCEPT MES
@@ -27,8 +67,55 @@
                WHEN 10 DISPLAY "Octubre"
                WHEN 11 DISPLAY "Noviembre"
                WHEN 12 DISPLAY "Diciembre"
-                  
+
                WHEN OTHER
                   CONTINUE
            END-EVALUATE.
+
+           IF MES >= 1 AND MES <= 12
+              MOVE MES TO WS-TRIMESTRE-MES
+              PERFORM CALCULAR-TRIMESTRE
+              DISPLAY "Trimestre fiscal: Q" WS-TRIMESTRE
+           END-IF.
+
+           DISPLAY "Validar una fecha completa? (S/N)"
+           ACCEPT WS-VALIDAR-FECHA
+           IF HACER-VALIDAR-FECHA
+              PERFORM VALIDAR-FECHA
+           END-IF.
            GOBACK.
+
+       VALIDAR-FECHA.
+           DISPLAY "Dia"
+           ACCEPT WS-DIA
+           DISPLAY "Mes"
+           ACCEPT MES
+           DISPLAY "Anio"
+           ACCEPT WS-ANIO
+
+           MOVE "N" TO WS-FECHA-VALIDA
+
+           IF MES < 1 OR MES > 12
+              DISPLAY "Mes invalido"
+           ELSE
+              MOVE WS-ANIO TO WS-BISIESTO-ANIO
+              PERFORM CALCULAR-BISIESTO-COMUN
+              MOVE DIAS-EN-MES(MES) TO WS-DIAS-MES
+              IF MES = 2 AND ES-BISIESTO
+                 MOVE 29 TO WS-DIAS-MES
+              END-IF
+
+              IF WS-DIA >= 1 AND WS-DIA <= WS-DIAS-MES
+                 SET FECHA-VALIDA TO TRUE
+              END-IF
+           END-IF
+
+           IF FECHA-VALIDA
+              DISPLAY "Fecha valida"
+           ELSE
+              DISPLAY "Fecha invalida"
+           END-IF.
+
+       COPY "BISIESTO-CALC.cpy".
+
+       COPY "TRIMESTRE-CALC.cpy".

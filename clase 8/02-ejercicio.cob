@@ -1,43 +1,105 @@
       * 1. Dados 3 nÃºmeros determinar el mayor e informar por
       * pantalla el resultado
+      *
+      * Ahora tambien puede leer una lista de numeros de un archivo
+      * e informar minimo, maximo y promedio de toda la lista.
+      *
+      * La comparacion de los 3 numeros ya no es un IF de tres ramas
+      * propio: se cargan en NUM-COMP y se ordenan con la rutina
+      * compartida SORT-WS.cpy/SORT-CALC.cpy (la misma que usa
+      * MAYOR-MENOR), y el mayor queda en NUM-COMP(3).
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUM-ALEA-TORIO.
 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT NUMEROS-FILE ASSIGN TO "numeros_lista.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
         FILE SECTION.
+        FD NUMEROS-FILE.
+        01 NUMEROS-RECORD PIC 9(6).
+
          WORKING-STORAGE SECTION.
-          77 NUM1 PIC 9(2) VALUE ZEROS.
-          77 NUM2 PIC 9(2) VALUE ZEROS.
-          77 NUM3 PIC 9(2) VALUE ZEROS.
+          01 NUMEROS-COMP.
+             02 NUM-COMP PIC 9(2) OCCURS 3 TIMES.
 
-       PROCEDURE DIVISION.
-           DISPLAY "Primer numero".
-           ACCEPT NUM1.
+          COPY "SORT-WS.cpy"
+             REPLACING TAG-CANTIDAD BY WS-CANT-COMP
+                       TAG-J        BY WS-COMP-J
+                       TAG-K        BY WS-COMP-K
+                       TAG-TEMP     BY WS-COMP-TEMP.
 
-           DISPLAY "Segundo numero".
-           ACCEPT NUM2.
+          77 WS-MODO         PIC 9(1) VALUE ZEROS.
+          77 WS-FIN-ARCHIVO  PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+          77 WS-VALOR        PIC 9(6).
+          77 WS-CANTIDAD     PIC 9(6) VALUE ZEROS.
+          77 WS-SUMA         PIC 9(10) VALUE ZEROS.
+          77 WS-MIN          PIC 9(6).
+          77 WS-MAX          PIC 9(6) VALUE ZEROS.
+          77 WS-PROMEDIO     PIC 9(6)V99 VALUE ZEROS.
 
-           DISPLAY "Tercer numero".
-           ACCEPT NUM3.
+       PROCEDURE DIVISION.
+           DISPLAY "1 - Comparar 3 numeros por teclado"
+           DISPLAY "2 - Estadisticas de numeros_lista.txt"
+           ACCEPT WS-MODO
 
-           IF NUM1 > NUM2 AND NUM1 > NUM3
-              DISPLAY NUM1 ' es mayor que ' NUM2
-              DISPLAY "if 1"
+           IF WS-MODO = 2
+              PERFORM PROCESAR-LISTA
            ELSE
+              DISPLAY "Primer numero"
+              ACCEPT NUM-COMP(1)
+
+              DISPLAY "Segundo numero"
+              ACCEPT NUM-COMP(2)
 
-              IF NUM2 > NUM1 AND NUM2 > NUM3
-                 DISPLAY NUM2 ' es mayor que ' NUM1 " y " NUM3
-                 DISPLAY "if 2"
-              ELSE
+              DISPLAY "Tercer numero"
+              ACCEPT NUM-COMP(3)
 
-                IF NUM3 > NUM1 AND NUM3 > NUM2
-                   DISPLAY NUM3 ' es mayor que ' NUM1 ' y ' NUM2
-                   DISPLAY "if 3"
-                ELSE
-                   DISPLAY "Final"
-                END-IF
+              MOVE 3 TO WS-CANT-COMP
+              PERFORM ORDENAR-NUM-COMP
 
-              END-IF
+              DISPLAY NUM-COMP(3) " es el mayor de los tres"
            END-IF.
            GOBACK.
+
+       PROCESAR-LISTA.
+           MOVE 999999 TO WS-MIN
+           OPEN INPUT NUMEROS-FILE
+           PERFORM UNTIL FIN-ARCHIVO
+             READ NUMEROS-FILE INTO WS-VALOR
+               AT END SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                 ADD 1 TO WS-CANTIDAD
+                 ADD WS-VALOR TO WS-SUMA
+                 IF WS-VALOR < WS-MIN
+                    MOVE WS-VALOR TO WS-MIN
+                 END-IF
+                 IF WS-VALOR > WS-MAX
+                    MOVE WS-VALOR TO WS-MAX
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE NUMEROS-FILE
+
+           IF WS-CANTIDAD > ZEROS
+              COMPUTE WS-PROMEDIO = WS-SUMA / WS-CANTIDAD
+              DISPLAY "Cantidad: " WS-CANTIDAD
+              DISPLAY "Minimo:   " WS-MIN
+              DISPLAY "Maximo:   " WS-MAX
+              DISPLAY "Promedio: " WS-PROMEDIO
+           ELSE
+              DISPLAY "El archivo no tiene numeros"
+           END-IF.
+
+       COPY "SORT-CALC.cpy"
+          REPLACING TAG-CANTIDAD BY WS-CANT-COMP
+                    TAG-J        BY WS-COMP-J
+                    TAG-K        BY WS-COMP-K
+                    TAG-TEMP     BY WS-COMP-TEMP
+                    TAG-TABLA    BY NUM-COMP
+                    TAG-ORDENAR  BY ORDENAR-NUM-COMP.

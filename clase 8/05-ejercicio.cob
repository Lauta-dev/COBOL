@@ -5,6 +5,15 @@
       * a menos que también sean divisibles por 400.
       * Por ejemplo, 1900 no fue bisiesto, pero sí el 2000
       * 4 > 400 > 100
+      *
+      * Ademas de informar si el anio es bisiesto, ahora imprime el
+      * calendario completo de los 12 meses con la cantidad de dias
+      * correcta para ese anio (febrero con 28 o 29 dias).
+      *
+      * El calculo de anio bisiesto ahora usa el copybook comun
+      * (BISIESTO-WS.cpy / BISIESTO-CALC.cpy) en vez de la logica
+      * propia que tenia este programa, la cual no aplicaba bien la
+      * excepcion de los siglos (4 > 400 > 100).
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMBRE.
@@ -14,42 +23,83 @@
          WORKING-STORAGE SECTION.
          77 ANIO       PIC 9(4)    VALUE ZEROS.
 
-         77 ANIO-4     PIC V99    VALUE ZEROS.
-         77 ANIO-100   PIC V99    VALUE ZEROS.
-         77 ANIO-400   PIC V99    VALUE ZEROS.
+         COPY "BISIESTO-WS.cpy".
 
          77 R PIC 9(3) VALUE ZEROS.
 
+         01 TABLA-NOMBRES-MES.
+            02 FILLER PIC X(10) VALUE "Enero".
+            02 FILLER PIC X(10) VALUE "Febrero".
+            02 FILLER PIC X(10) VALUE "Marzo".
+            02 FILLER PIC X(10) VALUE "Abril".
+            02 FILLER PIC X(10) VALUE "Mayo".
+            02 FILLER PIC X(10) VALUE "Junio".
+            02 FILLER PIC X(10) VALUE "Julio".
+            02 FILLER PIC X(10) VALUE "Agosto".
+            02 FILLER PIC X(10) VALUE "Septiembre".
+            02 FILLER PIC X(10) VALUE "Octubre".
+            02 FILLER PIC X(10) VALUE "Noviembre".
+            02 FILLER PIC X(10) VALUE "Diciembre".
+         01 TABLA-NOMBRES-MES-R REDEFINES TABLA-NOMBRES-MES.
+            02 NOMBRE-MES PIC X(10) OCCURS 12 TIMES.
+
+         01 TABLA-DIAS-MES.
+            02 FILLER PIC 9(2) VALUE 31.
+            02 FILLER PIC 9(2) VALUE 28.
+            02 FILLER PIC 9(2) VALUE 31.
+            02 FILLER PIC 9(2) VALUE 30.
+            02 FILLER PIC 9(2) VALUE 31.
+            02 FILLER PIC 9(2) VALUE 30.
+            02 FILLER PIC 9(2) VALUE 31.
+            02 FILLER PIC 9(2) VALUE 31.
+            02 FILLER PIC 9(2) VALUE 30.
+            02 FILLER PIC 9(2) VALUE 31.
+            02 FILLER PIC 9(2) VALUE 30.
+            02 FILLER PIC 9(2) VALUE 31.
+         01 TABLA-DIAS-MES-R REDEFINES TABLA-DIAS-MES.
+            02 DIAS-EN-MES PIC 9(2) OCCURS 12 TIMES.
+
+         77 WS-MES-IDX  PIC 9(2) VALUE ZEROS.
+         77 WS-DIA-IDX  PIC 9(2) VALUE ZEROS.
+         77 WS-DIAS-MES PIC 9(2) VALUE ZEROS.
+
        PROCEDURE DIVISION.
            DISPLAY "M"
            ACCEPT ANIO
 
-           DIVIDE ANIO BY 4   GIVING ANIO-4
-           DIVIDE ANIO BY 400 GIVING ANIO-400
-           DIVIDE ANIO BY 100 GIVING ANIO-100
+           MOVE ANIO TO WS-BISIESTO-ANIO
+           PERFORM CALCULAR-BISIESTO-COMUN
 
-           DISPLAY "ANIO-4   " ANIO-4
-           DISPLAY "ANIO-400 " ANIO-400
-           DISPLAY "ANIO-100 " ANIO-100
+           DISPLAY "ANIO-4   " WS-BISIESTO-ANIO-4
+           DISPLAY "ANIO-400 " WS-BISIESTO-ANIO-400
+           DISPLAY "ANIO-100 " WS-BISIESTO-ANIO-100
 
-           IF ANIO-4 = .00
-              DISPLAY "bisiestos (4)"
-              
-           
+           IF ES-BISIESTO
+              DISPLAY "bisiestos"
            ELSE
-              IF ANIO-100 = .00
-                 DISPLAY "no bisiestos (100)"
-
-              ELSE
+              DISPLAY "no bisiestos"
+           END-IF
 
-                 IF ANIO-400 = .00
-                    DISPLAY "bisiestos (400)"
+           PERFORM IMPRIMIR-CALENDARIO
 
-                 ELSE
-                    DISPLAY "no bisiestos"
+           GOBACK.
 
-                 END-IF
+       IMPRIMIR-CALENDARIO.
+           DISPLAY " "
+           DISPLAY "Calendario " ANIO
+           PERFORM VARYING WS-MES-IDX FROM 1 BY 1
+                   UNTIL WS-MES-IDX > 12
+              MOVE DIAS-EN-MES(WS-MES-IDX) TO WS-DIAS-MES
+              IF WS-MES-IDX = 2 AND ES-BISIESTO
+                 MOVE 29 TO WS-DIAS-MES
               END-IF
-           END-IF
 
-           GOBACK.
+              DISPLAY " "
+              DISPLAY NOMBRE-MES(WS-MES-IDX) " (" WS-DIAS-MES " dias)"
+              PERFORM VARYING WS-DIA-IDX FROM 1 BY 1
+                      UNTIL WS-DIA-IDX > WS-DIAS-MES
+                 DISPLAY WS-DIA-IDX " de " NOMBRE-MES(WS-MES-IDX)
+              END-PERFORM
+           END-PERFORM.
+
+       COPY "BISIESTO-CALC.cpy".

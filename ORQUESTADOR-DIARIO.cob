@@ -0,0 +1,102 @@
+      * Job que encadena los programas diarios del taller en el orden
+      * correcto: alta de alumnos, carga de legajos, notas, inscripcion
+      * a cursos y cierre de inventario. Si un paso aborta a mitad de
+      * camino, el proximo arranque retoma desde el paso siguiente al
+      * ultimo que se confirmo exitoso (orquestador_control.txt) en
+      * lugar de rehacer toda la cadena desde el principio.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORQUESTADOR-DIARIO.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT CONTROL-FILE ASSIGN TO "orquestador_control.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD CONTROL-FILE.
+        01 CONTROL-RECORD.
+           05 CR-ULTIMO-PASO PIC 9(1).
+
+         WORKING-STORAGE SECTION.
+          77 WS-CONTROL-STATUS PIC X(2) VALUE "00".
+              88 CONTROL-OK VALUE "00".
+          77 WS-ULTIMO-PASO    PIC 9(1) VALUE ZEROS.
+          77 WS-PASO           PIC 9(1) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           PERFORM LEER-CONTROL
+
+           MOVE WS-ULTIMO-PASO TO WS-PASO
+
+           IF WS-PASO < 1
+              DISPLAY "Paso 1: alta de alumnos (alumno)"
+              CALL "alumno"
+              PERFORM GRABAR-CONTROL-PASO-1
+           END-IF
+
+           IF WS-PASO < 2
+              DISPLAY "Paso 2: carga de legajos (FILES)"
+              CALL "FILES"
+              PERFORM GRABAR-CONTROL-PASO-2
+           END-IF
+
+           IF WS-PASO < 3
+              DISPLAY "Paso 3: notas del turno (NOTAS)"
+              CALL "NOTAS"
+              PERFORM GRABAR-CONTROL-PASO-3
+           END-IF
+
+           IF WS-PASO < 4
+              DISPLAY "Paso 4: inscripcion a cursos (clase-22)"
+              CALL "clase-22"
+              PERFORM GRABAR-CONTROL-PASO-4
+           END-IF
+
+           IF WS-PASO < 5
+              DISPLAY "Paso 5: cierre de inventario (tarea-24)"
+              CALL "tarea-24"
+              PERFORM GRABAR-CONTROL-PASO-5
+           END-IF
+
+           DISPLAY "Cadena diaria completa."
+           GOBACK.
+
+       LEER-CONTROL.
+           MOVE ZEROS TO WS-ULTIMO-PASO
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-OK
+              READ CONTROL-FILE
+                 NOT AT END
+                    MOVE CR-ULTIMO-PASO TO WS-ULTIMO-PASO
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF.
+
+       GRABAR-CONTROL-PASO-1.
+           MOVE 1 TO CR-ULTIMO-PASO
+           PERFORM ESCRIBIR-CONTROL.
+
+       GRABAR-CONTROL-PASO-2.
+           MOVE 2 TO CR-ULTIMO-PASO
+           PERFORM ESCRIBIR-CONTROL.
+
+       GRABAR-CONTROL-PASO-3.
+           MOVE 3 TO CR-ULTIMO-PASO
+           PERFORM ESCRIBIR-CONTROL.
+
+       GRABAR-CONTROL-PASO-4.
+           MOVE 4 TO CR-ULTIMO-PASO
+           PERFORM ESCRIBIR-CONTROL.
+
+       GRABAR-CONTROL-PASO-5.
+           MOVE 5 TO CR-ULTIMO-PASO
+           PERFORM ESCRIBIR-CONTROL.
+
+       ESCRIBIR-CONTROL.
+           OPEN OUTPUT CONTROL-FILE
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE.

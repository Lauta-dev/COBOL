@@ -1,6 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOSE.
 
+      * Ademas de la suma de dos numeros fijos original, ahora tambien
+      * puede acumular un total corrido sobre N numeros ingresados por
+      * teclado, usando el acumulador generico compartido
+      * (ACUMULADOR-WS.cpy / ACUMULADOR-CALC.cpy) que tambien usan
+      * DIFE y CALCU-LAR-IVA.
+
        DATA DIVISION.
         FILE SECTION.
          WORKING-STORAGE SECTION.
@@ -11,15 +17,55 @@
 
          77 A PIC A(2) VALUE "as".
 
+         77 WS-MODO      PIC 9(1) VALUE ZEROS.
+         77 WS-CANT      PIC 9(3) VALUE ZEROS.
+         77 WS-I         PIC 9(3) VALUE ZEROS.
+         77 WS-VALOR-IN  PIC 9(5) VALUE ZEROS.
+
+         COPY "ACUMULADOR-WS.cpy"
+            REPLACING TAG-VALOR    BY WS-ACUM-TOTAL-VALOR
+                      TAG-TOTAL    BY WS-ACUM-TOTAL-TOTAL
+                      TAG-CANTIDAD BY WS-ACUM-TOTAL-CANTIDAD.
 
        PROCEDURE DIVISION.
 
       * rutinas o parrafos
        10000-SUMA.
-             ADD num1 TO num2 GIVING res.
+             DISPLAY "1 - Sumar NUM1 + NUM2"
+             DISPLAY "2 - Total corrido de N numeros"
+             ACCEPT WS-MODO
+
+             IF WS-MODO = 2
+                PERFORM 30000-TOTAL-CORRIDO
+             ELSE
+                ADD num1 TO num2 GIVING res
+             END-IF.
 
        20000-res.
-             DISPLAY res.
-             DISPLAY A.
-           
+             IF WS-MODO NOT = 2
+                DISPLAY res
+                DISPLAY A
+             END-IF
+
            GOBACK.
+
+       30000-TOTAL-CORRIDO.
+           DISPLAY "Cuantos numeros va a ingresar"
+           ACCEPT WS-CANT
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CANT
+              DISPLAY "Numero " WS-I
+              ACCEPT WS-VALOR-IN
+              MOVE WS-VALOR-IN TO WS-ACUM-TOTAL-VALOR
+              PERFORM ACUMULAR-TOTAL-PARRAFO
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "Cantidad de numeros: " WS-ACUM-TOTAL-CANTIDAD
+           DISPLAY "Total corrido:       " WS-ACUM-TOTAL-TOTAL.
+
+       COPY "ACUMULADOR-CALC.cpy"
+          REPLACING TAG-VALOR    BY WS-ACUM-TOTAL-VALOR
+                    TAG-TOTAL    BY WS-ACUM-TOTAL-TOTAL
+                    TAG-CANTIDAD BY WS-ACUM-TOTAL-CANTIDAD
+                    TAG-ACUMULAR BY ACUMULAR-TOTAL-PARRAFO.

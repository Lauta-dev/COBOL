@@ -1,8 +1,30 @@
+      * Ademas de los conteos por franja salarial, ahora tambien se
+      * guarda cada salario individual para poder calcular el
+      * promedio y la mediana por categoria de sexo, y armar un
+      * reporte de equidad salarial comparando esos promedios.
+      *
+      * El reporte de equidad ahora tambien se persiste en
+      * equidad_salarial.txt, ademas de mostrarse por pantalla, para
+      * que recursos humanos lo pueda archivar.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. clase-23.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EQUIDAD-FILE ASSIGN TO "equidad_salarial.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-EQUIDAD-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD EQUIDAD-FILE.
+        01 EQUIDAD-LINE PIC X(60).
+
          WORKING-STORAGE SECTION.
+          77 WS-EQUIDAD-STATUS PIC X(2) VALUE "00".
+              88 EQUIDAD-OK VALUE "00".
           77 WS-I         PIC 9(3).
           77 WS-SEXO      PIC X(1).
 
@@ -17,6 +39,39 @@
           77 WS-SEXO-MM   PIC 9(3).
           77 WS-SEXO-NN   PIC 9(3).
 
+          01 WS-SALARIOS-H PIC 9(6) OCCURS 150 TIMES.
+          01 WS-SALARIOS-M PIC 9(6) OCCURS 150 TIMES.
+          01 WS-SALARIOS-N PIC 9(6) OCCURS 150 TIMES.
+
+          77 WS-CANT-H    PIC 9(3) VALUE ZEROS.
+          77 WS-CANT-M    PIC 9(3) VALUE ZEROS.
+          77 WS-CANT-N    PIC 9(3) VALUE ZEROS.
+
+          77 WS-SUMA-H    PIC 9(9) VALUE ZEROS.
+          77 WS-SUMA-M    PIC 9(9) VALUE ZEROS.
+          77 WS-SUMA-N    PIC 9(9) VALUE ZEROS.
+
+          77 WS-PROM-H    PIC 9(6) VALUE ZEROS.
+          77 WS-PROM-M    PIC 9(6) VALUE ZEROS.
+          77 WS-PROM-N    PIC 9(6) VALUE ZEROS.
+
+          77 WS-MEDIANA-H PIC 9(6) VALUE ZEROS.
+          77 WS-MEDIANA-M PIC 9(6) VALUE ZEROS.
+          77 WS-MEDIANA-N PIC 9(6) VALUE ZEROS.
+
+          77 WS-J         PIC 9(3).
+          77 WS-K         PIC 9(3).
+          77 WS-TEMP      PIC 9(6).
+          77 WS-MED-IDX   PIC 9(3).
+
+          77 WS-PROM-MAYOR PIC 9(6) VALUE ZEROS.
+          77 WS-PROM-MENOR PIC 9(6) VALUE ZEROS.
+          77 WS-BRECHA     PIC 9(6) VALUE ZEROS.
+          77 WS-CAT-MAYOR  PIC X(8) VALUE SPACES.
+          77 WS-CAT-MENOR  PIC X(8) VALUE SPACES.
+          77 WS-EQUIDAD-INIC PIC X VALUE "N".
+             88 EQUIDAD-INICIALIZADA VALUE "S".
+
        PROCEDURE DIVISION.
              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= 150
                DISPLAY WS-I
@@ -35,9 +90,11 @@
 
                  IF WS-SALARIO > 1 AND WS-SALARIO <= 99999
                    ADD 1 TO WS-SEXO-H
+                   PERFORM REGISTRAR-SALARIO-H
                  ELSE
                    IF WS-SALARIO >= 100000 AND WS-SALARIO <= 10000000
                      ADD 1 TO WS-SEXO-HH
+                     PERFORM REGISTRAR-SALARIO-H
                    ELSE
                      ADD 1 TO WS-VALOR-IN
                    END-IF
@@ -50,9 +107,11 @@
 
                  IF WS-SALARIO > 1 AND WS-SALARIO <= 99999
                    ADD 1 TO WS-SEXO-M
+                   PERFORM REGISTRAR-SALARIO-M
                  ELSE
                    IF WS-SALARIO >= 100000 AND WS-SALARIO <= 10000000
                      ADD 1 TO WS-SEXO-MM
+                     PERFORM REGISTRAR-SALARIO-M
                    ELSE
                      ADD 1 TO WS-VALOR-IN
                    END-IF
@@ -64,10 +123,12 @@
                  ACCEPT WS-SALARIO
 
                  IF WS-SALARIO > 1 AND WS-SALARIO <= 99999
-                   ADD 1 TO WS-SEXO-M
+                   ADD 1 TO WS-SEXO-N
+                   PERFORM REGISTRAR-SALARIO-N
                  ELSE
                    IF WS-SALARIO >= 100000 AND WS-SALARIO <= 10000000
-                     ADD 1 TO WS-SEXO-MM
+                     ADD 1 TO WS-SEXO-NN
+                     PERFORM REGISTRAR-SALARIO-N
                    ELSE
                      ADD 1 TO WS-VALOR-IN
                    END-IF
@@ -88,4 +149,186 @@
              DISPLAY "--- Valor invalido"
              DISPLAY WS-VALOR-IN
 
+             PERFORM CALCULAR-PROMEDIO-MEDIANA
+             PERFORM REPORTE-EQUIDAD
+
            GOBACK.
+
+       REGISTRAR-SALARIO-H.
+           ADD 1 TO WS-CANT-H
+           ADD WS-SALARIO TO WS-SUMA-H
+           MOVE WS-SALARIO TO WS-SALARIOS-H(WS-CANT-H).
+
+       REGISTRAR-SALARIO-M.
+           ADD 1 TO WS-CANT-M
+           ADD WS-SALARIO TO WS-SUMA-M
+           MOVE WS-SALARIO TO WS-SALARIOS-M(WS-CANT-M).
+
+       REGISTRAR-SALARIO-N.
+           ADD 1 TO WS-CANT-N
+           ADD WS-SALARIO TO WS-SUMA-N
+           MOVE WS-SALARIO TO WS-SALARIOS-N(WS-CANT-N).
+
+       CALCULAR-PROMEDIO-MEDIANA.
+      * ordena cada arreglo (burbuja) y calcula promedio y mediana
+           IF WS-CANT-H > ZEROS
+              PERFORM VARYING WS-J FROM 1 BY 1
+                      UNTIL WS-J >= WS-CANT-H
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                         UNTIL WS-K > WS-CANT-H - WS-J
+                    IF WS-SALARIOS-H(WS-K) > WS-SALARIOS-H(WS-K + 1)
+                       MOVE WS-SALARIOS-H(WS-K)   TO WS-TEMP
+                       MOVE WS-SALARIOS-H(WS-K + 1)
+                            TO WS-SALARIOS-H(WS-K)
+                       MOVE WS-TEMP
+                            TO WS-SALARIOS-H(WS-K + 1)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+              COMPUTE WS-PROM-H = WS-SUMA-H / WS-CANT-H
+              COMPUTE WS-MED-IDX = (WS-CANT-H + 1) / 2
+              MOVE WS-SALARIOS-H(WS-MED-IDX) TO WS-MEDIANA-H
+           END-IF
+
+           IF WS-CANT-M > ZEROS
+              PERFORM VARYING WS-J FROM 1 BY 1
+                      UNTIL WS-J >= WS-CANT-M
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                         UNTIL WS-K > WS-CANT-M - WS-J
+                    IF WS-SALARIOS-M(WS-K) > WS-SALARIOS-M(WS-K + 1)
+                       MOVE WS-SALARIOS-M(WS-K)   TO WS-TEMP
+                       MOVE WS-SALARIOS-M(WS-K + 1)
+                            TO WS-SALARIOS-M(WS-K)
+                       MOVE WS-TEMP
+                            TO WS-SALARIOS-M(WS-K + 1)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+              COMPUTE WS-PROM-M = WS-SUMA-M / WS-CANT-M
+              COMPUTE WS-MED-IDX = (WS-CANT-M + 1) / 2
+              MOVE WS-SALARIOS-M(WS-MED-IDX) TO WS-MEDIANA-M
+           END-IF
+
+           IF WS-CANT-N > ZEROS
+              PERFORM VARYING WS-J FROM 1 BY 1
+                      UNTIL WS-J >= WS-CANT-N
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                         UNTIL WS-K > WS-CANT-N - WS-J
+                    IF WS-SALARIOS-N(WS-K) > WS-SALARIOS-N(WS-K + 1)
+                       MOVE WS-SALARIOS-N(WS-K)   TO WS-TEMP
+                       MOVE WS-SALARIOS-N(WS-K + 1)
+                            TO WS-SALARIOS-N(WS-K)
+                       MOVE WS-TEMP
+                            TO WS-SALARIOS-N(WS-K + 1)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+              COMPUTE WS-PROM-N = WS-SUMA-N / WS-CANT-N
+              COMPUTE WS-MED-IDX = (WS-CANT-N + 1) / 2
+              MOVE WS-SALARIOS-N(WS-MED-IDX) TO WS-MEDIANA-N
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "--- Promedio y mediana por categoria"
+           DISPLAY "H Promedio: " WS-PROM-H " Mediana: " WS-MEDIANA-H
+           DISPLAY "M Promedio: " WS-PROM-M " Mediana: " WS-MEDIANA-M
+           DISPLAY "N Promedio: " WS-PROM-N " Mediana: " WS-MEDIANA-N.
+
+       REPORTE-EQUIDAD.
+      * compara los 3 promedios para ver que categoria gana mas y
+      * cual gana menos, y la brecha salarial entre ambas
+           MOVE "N" TO WS-EQUIDAD-INIC
+
+           IF WS-CANT-H > ZEROS
+              MOVE WS-PROM-H TO WS-PROM-MAYOR
+              MOVE "HOMBRE"  TO WS-CAT-MAYOR
+              MOVE WS-PROM-H TO WS-PROM-MENOR
+              MOVE "HOMBRE"  TO WS-CAT-MENOR
+              SET EQUIDAD-INICIALIZADA TO TRUE
+           END-IF
+
+           IF WS-CANT-M > ZEROS
+              IF EQUIDAD-INICIALIZADA
+                 IF WS-PROM-M > WS-PROM-MAYOR
+                    MOVE WS-PROM-M TO WS-PROM-MAYOR
+                    MOVE "MUJER"   TO WS-CAT-MAYOR
+                 END-IF
+                 IF WS-PROM-M < WS-PROM-MENOR
+                    MOVE WS-PROM-M TO WS-PROM-MENOR
+                    MOVE "MUJER"   TO WS-CAT-MENOR
+                 END-IF
+              ELSE
+                 MOVE WS-PROM-M TO WS-PROM-MAYOR
+                 MOVE "MUJER"   TO WS-CAT-MAYOR
+                 MOVE WS-PROM-M TO WS-PROM-MENOR
+                 MOVE "MUJER"   TO WS-CAT-MENOR
+                 SET EQUIDAD-INICIALIZADA TO TRUE
+              END-IF
+           END-IF
+
+           IF WS-CANT-N > ZEROS
+              IF EQUIDAD-INICIALIZADA
+                 IF WS-PROM-N > WS-PROM-MAYOR
+                    MOVE WS-PROM-N  TO WS-PROM-MAYOR
+                    MOVE "NO DICE"  TO WS-CAT-MAYOR
+                 END-IF
+                 IF WS-PROM-N < WS-PROM-MENOR
+                    MOVE WS-PROM-N  TO WS-PROM-MENOR
+                    MOVE "NO DICE"  TO WS-CAT-MENOR
+                 END-IF
+              ELSE
+                 MOVE WS-PROM-N  TO WS-PROM-MAYOR
+                 MOVE "NO DICE"  TO WS-CAT-MAYOR
+                 MOVE WS-PROM-N  TO WS-PROM-MENOR
+                 MOVE "NO DICE"  TO WS-CAT-MENOR
+                 SET EQUIDAD-INICIALIZADA TO TRUE
+              END-IF
+           END-IF
+
+           IF EQUIDAD-INICIALIZADA
+              COMPUTE WS-BRECHA = WS-PROM-MAYOR - WS-PROM-MENOR
+
+              DISPLAY " "
+              DISPLAY "--- Reporte de equidad salarial"
+              DISPLAY "Mayor promedio: " WS-CAT-MAYOR " ("
+                 WS-PROM-MAYOR ")"
+              DISPLAY "Menor promedio: " WS-CAT-MENOR " ("
+                 WS-PROM-MENOR ")"
+              DISPLAY "Brecha salarial: " WS-BRECHA
+
+              PERFORM GRABAR-REPORTE-EQUIDAD
+           ELSE
+              DISPLAY " "
+              DISPLAY "--- Reporte de equidad salarial"
+              DISPLAY "No hay datos de salarios para comparar"
+           END-IF.
+
+       GRABAR-REPORTE-EQUIDAD.
+           OPEN OUTPUT EQUIDAD-FILE
+           IF EQUIDAD-OK
+              MOVE SPACES TO EQUIDAD-LINE
+              MOVE "--- Reporte de equidad salarial" TO EQUIDAD-LINE
+              WRITE EQUIDAD-LINE
+
+              MOVE SPACES TO EQUIDAD-LINE
+              STRING "Mayor promedio: " WS-CAT-MAYOR " ("
+                 WS-PROM-MAYOR ")"
+                 DELIMITED BY SIZE INTO EQUIDAD-LINE
+              WRITE EQUIDAD-LINE
+
+              MOVE SPACES TO EQUIDAD-LINE
+              STRING "Menor promedio: " WS-CAT-MENOR " ("
+                 WS-PROM-MENOR ")"
+                 DELIMITED BY SIZE INTO EQUIDAD-LINE
+              WRITE EQUIDAD-LINE
+
+              MOVE SPACES TO EQUIDAD-LINE
+              STRING "Brecha salarial: " WS-BRECHA
+                 DELIMITED BY SIZE INTO EQUIDAD-LINE
+              WRITE EQUIDAD-LINE
+
+              CLOSE EQUIDAD-FILE
+           ELSE
+              DISPLAY "No se pudo grabar equidad_salarial.txt, status "
+                 WS-EQUIDAD-STATUS
+           END-IF.

@@ -5,11 +5,34 @@
       * CO   = CORRIENTES
       * RN   = RIO NEGRO
 
+      * El inventario ahora arrastra saldo de un dia al otro: al
+      * arrancar se lee inventario_saldo.txt con lo que quedo del
+      * dia anterior por categoria, lo ingresado hoy se suma encima,
+      * y al final se vuelve a grabar el saldo para el dia siguiente.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tarea-24.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT INVENTARIO-FILE ASSIGN TO "inventario_saldo.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-INVENTARIO-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD INVENTARIO-FILE.
+        01 INVENTARIO-RECORD.
+           05 IV-CODIGO    PIC X(6).
+           05 FILLER       PIC X.
+           05 IV-CANTIDAD  PIC 9(3).
+
          WORKING-STORAGE SECTION.
+         77 WS-INVENTARIO-STATUS PIC X(2) VALUE "00".
+             88 INVENTARIO-OK VALUE "00".
+         77 WS-FIN-ARCHIVO       PIC X VALUE "N".
+             88 FIN-ARCHIVO VALUE "S".
          77 WS-FRUTA-BANANA-ECU  PIC 9(3).
          77 WS-FRUTA-BANANA-BR   PIC 9(3).
 
@@ -35,7 +58,10 @@
 
          77 WS-FRUTA PIC 9(1) VALUE ZEROS.
          77 WS-TIPO-FRUTA PIC 9(1).
+         77 WS-TIPO-DONACION PIC 9(1).
        PROCEDURE DIVISION.
+             PERFORM LEER-SALDO-ANTERIOR
+
              DISPLAY "Hay frutas?"
              DISPLAY "1 = Si"
              DISPLAY "0 = No"
@@ -71,7 +97,7 @@
                    WHEN 7
                       ADD 1 TO WS-FRUTA-MANZA-SP
                    WHEN 8
-                      ADD 1 TO WS-FRUTA-DONA
+                      PERFORM REGISTRAR-DONACION
                    WHEN OTHER
                       DISPLAY "Valor no valido, de otro valor"  
                       ACCEPT WS-TIPO-FRUTA
@@ -102,4 +128,123 @@
              DISPLAY "Manzana de San Pedro   " WS-EDITAR-FRUTA-MANZA-SP
              DISPLAY "Fruta donada           " WS-EDITAR-FRUTA-DONA
 
+             PERFORM GRABAR-SALDO-ACTUAL
+
            GOBACK.
+
+       REGISTRAR-DONACION.
+           DISPLAY "Donar de que fruta?"
+           DISPLAY "1 - Bananas de Ecuador"
+           DISPLAY "2 - Bananas de Brasil"
+           DISPLAY "3 - Frutillas de Coronda"
+           DISPLAY "4 - Frutillas de San Pedro"
+           DISPLAY "5 - Frutillas de Corrientes"
+           DISPLAY "6 - Manzanas de Rio Negro"
+           DISPLAY "7 - Manzanas de San Pedro"
+           ACCEPT WS-TIPO-DONACION
+
+           EVALUATE WS-TIPO-DONACION
+              WHEN 1
+                 IF WS-FRUTA-BANANA-ECU > ZEROS
+                    SUBTRACT 1 FROM WS-FRUTA-BANANA-ECU
+                    ADD 1 TO WS-FRUTA-DONA
+                 ELSE
+                    DISPLAY "No hay stock para donar"
+                 END-IF
+              WHEN 2
+                 IF WS-FRUTA-BANANA-BR > ZEROS
+                    SUBTRACT 1 FROM WS-FRUTA-BANANA-BR
+                    ADD 1 TO WS-FRUTA-DONA
+                 ELSE
+                    DISPLAY "No hay stock para donar"
+                 END-IF
+              WHEN 3
+                 IF WS-FRUTA-FRUTI-COR > ZEROS
+                    SUBTRACT 1 FROM WS-FRUTA-FRUTI-COR
+                    ADD 1 TO WS-FRUTA-DONA
+                 ELSE
+                    DISPLAY "No hay stock para donar"
+                 END-IF
+              WHEN 4
+                 IF WS-FRUTA-FRUTI-SP > ZEROS
+                    SUBTRACT 1 FROM WS-FRUTA-FRUTI-SP
+                    ADD 1 TO WS-FRUTA-DONA
+                 ELSE
+                    DISPLAY "No hay stock para donar"
+                 END-IF
+              WHEN 5
+                 IF WS-FRUTA-FRUTI-CO > ZEROS
+                    SUBTRACT 1 FROM WS-FRUTA-FRUTI-CO
+                    ADD 1 TO WS-FRUTA-DONA
+                 ELSE
+                    DISPLAY "No hay stock para donar"
+                 END-IF
+              WHEN 6
+                 IF WS-FRUTA-MANZA-RN > ZEROS
+                    SUBTRACT 1 FROM WS-FRUTA-MANZA-RN
+                    ADD 1 TO WS-FRUTA-DONA
+                 ELSE
+                    DISPLAY "No hay stock para donar"
+                 END-IF
+              WHEN 7
+                 IF WS-FRUTA-MANZA-SP > ZEROS
+                    SUBTRACT 1 FROM WS-FRUTA-MANZA-SP
+                    ADD 1 TO WS-FRUTA-DONA
+                 ELSE
+                    DISPLAY "No hay stock para donar"
+                 END-IF
+              WHEN OTHER
+                 DISPLAY "Valor no valido, no se registro la donacion"
+           END-EVALUATE.
+
+       LEER-SALDO-ANTERIOR.
+           OPEN INPUT INVENTARIO-FILE
+           IF INVENTARIO-OK
+              PERFORM UNTIL FIN-ARCHIVO
+                READ INVENTARIO-FILE
+                  AT END SET FIN-ARCHIVO TO TRUE
+                  NOT AT END PERFORM APLICAR-SALDO-ANTERIOR
+                END-READ
+              END-PERFORM
+              CLOSE INVENTARIO-FILE
+           END-IF.
+
+       APLICAR-SALDO-ANTERIOR.
+           EVALUATE IV-CODIGO
+              WHEN "BANECU" MOVE IV-CANTIDAD TO WS-FRUTA-BANANA-ECU
+              WHEN "BANBR"  MOVE IV-CANTIDAD TO WS-FRUTA-BANANA-BR
+              WHEN "FRUCOR" MOVE IV-CANTIDAD TO WS-FRUTA-FRUTI-COR
+              WHEN "FRUSP"  MOVE IV-CANTIDAD TO WS-FRUTA-FRUTI-SP
+              WHEN "FRUCO"  MOVE IV-CANTIDAD TO WS-FRUTA-FRUTI-CO
+              WHEN "MANRN"  MOVE IV-CANTIDAD TO WS-FRUTA-MANZA-RN
+              WHEN "MANSP"  MOVE IV-CANTIDAD TO WS-FRUTA-MANZA-SP
+              WHEN "DONA"   MOVE IV-CANTIDAD TO WS-FRUTA-DONA
+           END-EVALUATE.
+
+       GRABAR-SALDO-ACTUAL.
+           OPEN OUTPUT INVENTARIO-FILE
+           MOVE "BANECU" TO IV-CODIGO
+           MOVE WS-FRUTA-BANANA-ECU TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           MOVE "BANBR"  TO IV-CODIGO
+           MOVE WS-FRUTA-BANANA-BR TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           MOVE "FRUCOR" TO IV-CODIGO
+           MOVE WS-FRUTA-FRUTI-COR TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           MOVE "FRUSP"  TO IV-CODIGO
+           MOVE WS-FRUTA-FRUTI-SP TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           MOVE "FRUCO"  TO IV-CODIGO
+           MOVE WS-FRUTA-FRUTI-CO TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           MOVE "MANRN"  TO IV-CODIGO
+           MOVE WS-FRUTA-MANZA-RN TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           MOVE "MANSP"  TO IV-CODIGO
+           MOVE WS-FRUTA-MANZA-SP TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           MOVE "DONA"   TO IV-CODIGO
+           MOVE WS-FRUTA-DONA TO IV-CANTIDAD
+           WRITE INVENTARIO-RECORD
+           CLOSE INVENTARIO-FILE.

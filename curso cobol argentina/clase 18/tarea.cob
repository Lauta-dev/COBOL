@@ -11,7 +11,7 @@
       * corte de control
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Divisiones.
+       PROGRAM-ID. CRONO-BANCO.
        DATA DIVISION.
         FILE SECTION.
          WORKING-STORAGE SECTION.

@@ -1,27 +1,120 @@
+      * Ademas de evaluar un unico NOTA-EXAMEN por teclado, ahora
+      * puede procesar todo un curso desde un archivo (parcial.txt),
+      * contando aprobados vs no aprobados y dejando el resultado de
+      * cada alumno en un archivo de resultados.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PARCIAL.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT PARCIAL-FILE ASSIGN TO "parcial.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PARCIAL-STATUS.
+
+             SELECT RESULTADOS-FILE ASSIGN TO "parcial_resultados.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             COPY "EXCEPCION-FC.cpy".
+
        DATA DIVISION.
         FILE SECTION.
+        FD PARCIAL-FILE.
+        01 PARCIAL-RECORD.
+           05 PF-ALUMNO-ID PIC X(10).
+           05 FILLER       PIC X.
+           05 PF-NOTA      PIC 9(2).
+
+        FD RESULTADOS-FILE.
+        01 RESULTADOS-RECORD.
+           05 RF-ALUMNO-ID PIC X(10).
+           05 FILLER       PIC X.
+           05 RF-NOTA      PIC 9(2).
+           05 FILLER       PIC X.
+           05 RF-RESULTADO PIC X(10).
+
+        COPY "EXCEPCION-FD.cpy".
+
          WORKING-STORAGE SECTION.
+          COPY "EXCEPCION-WS.cpy".
           77 NOTA-BASE PIC 9(2) VALUE 7.
           77 NOTA-MAX PIC 9(2) VALUE 10.
 
           77 NOTA-EXAMEN PIC 9(2) VALUE ZEROS.
+
+          77 WS-MODO            PIC 9(1) VALUE ZEROS.
+          77 WS-PARCIAL-STATUS  PIC X(2) VALUE "00".
+              88 PARCIAL-FILE-OK VALUE "00".
+          77 WS-FIN-ARCHIVO     PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+          77 WS-CANT-APROBO     PIC 9(4) VALUE ZEROS.
+          77 WS-CANT-NO-APROBO  PIC 9(4) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-             DISPLAY "---------------------------------"
-             DISPLAY "Nota del parcial: "
-             ACCEPT NOTA-EXAMEN
-             DISPLAY "---------------------------------"
-             DISPLAY " "
-           
-             IF NOTA-EXAMEN >= NOTA-BASE AND NOTA-EXAMEN <= NOTA-MAX
+             DISPLAY "1 - Una nota por teclado"
+             DISPLAY "2 - Curso completo desde parcial.txt"
+             ACCEPT WS-MODO
+
+             IF WS-MODO = 2
+                PERFORM PROCESAR-CURSO
+             ELSE
                 DISPLAY "---------------------------------"
-                DISPLAY "Aprobo"
+                DISPLAY "Nota del parcial: "
+                ACCEPT NOTA-EXAMEN
                 DISPLAY "---------------------------------"
-             ELSE
-                DISPLAY "-------------------------------------"
-                DISPLAY "no aprobo o dio un valor incorrecto"
-                DISPLAY "-------------------------------------"
+                DISPLAY " "
+
+                IF NOTA-EXAMEN >= NOTA-BASE AND NOTA-EXAMEN <= NOTA-MAX
+                   DISPLAY "---------------------------------"
+                   DISPLAY "Aprobo"
+                   DISPLAY "---------------------------------"
+                ELSE
+                   DISPLAY "-------------------------------------"
+                   DISPLAY "no aprobo o dio un valor incorrecto"
+                   DISPLAY "-------------------------------------"
+                   IF NOTA-EXAMEN > NOTA-MAX
+                      MOVE "PARCIAL"      TO WS-EXC-PROGRAMA
+                      MOVE "NOTA-EXAMEN"  TO WS-EXC-CAMPO
+                      MOVE NOTA-EXAMEN    TO WS-EXC-VALOR
+                      PERFORM REGISTRAR-EXCEPCION
+                   END-IF
+                END-IF
              END-IF
            GOBACK.
-  
\ No newline at end of file
+
+       PROCESAR-CURSO.
+           OPEN INPUT PARCIAL-FILE
+           IF NOT PARCIAL-FILE-OK
+              DISPLAY "No se encontro parcial.txt"
+           ELSE
+              OPEN OUTPUT RESULTADOS-FILE
+              PERFORM UNTIL FIN-ARCHIVO
+                READ PARCIAL-FILE
+                  AT END SET FIN-ARCHIVO TO TRUE
+                  NOT AT END PERFORM EVALUAR-ALUMNO
+                END-READ
+              END-PERFORM
+              CLOSE PARCIAL-FILE
+              CLOSE RESULTADOS-FILE
+
+              DISPLAY " "
+              DISPLAY "Aprobaron:    " WS-CANT-APROBO
+              DISPLAY "No aprobaron: " WS-CANT-NO-APROBO
+           END-IF.
+
+       EVALUAR-ALUMNO.
+           MOVE PF-ALUMNO-ID TO RF-ALUMNO-ID
+           MOVE PF-NOTA      TO RF-NOTA
+
+           IF PF-NOTA >= NOTA-BASE AND PF-NOTA <= NOTA-MAX
+              MOVE "APROBO"    TO RF-RESULTADO
+              ADD 1 TO WS-CANT-APROBO
+           ELSE
+              MOVE "NO APROBO" TO RF-RESULTADO
+              ADD 1 TO WS-CANT-NO-APROBO
+           END-IF
+
+           WRITE RESULTADOS-RECORD.
+
+       COPY "EXCEPCION-CALC.cpy".

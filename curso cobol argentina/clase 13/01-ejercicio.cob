@@ -1,15 +1,66 @@
+      * Antes saludaba a un unico nombre hardcodeado ("JUAN"). Ahora
+      * lee el roster que genera bolucedes/alumno.cbl (roster.txt) y
+      * imprime una carta de bienvenida por cada alumno inscripto.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HOLA-JUAN.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT ROSTER-FILE ASSIGN TO "roster.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ROSTER-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD ROSTER-FILE.
+        01 ROSTER-RECORD.
+           02 RR-NOMBRE    PIC X(10).
+           02 FILLER       PIC X.
+           02 RR-APELLIDO  PIC X(10).
+           02 FILLER       PIC X.
+           02 RR-UUID      PIC X(10).
+           02 FILLER       PIC X.
+           02 RR-CORREO    PIC X(10).
+
          WORKING-STORAGE SECTION.
           77 NOMBRE PIC X(10) VALUE SPACES.
           77 SALUDO PIC X(10) VALUE SPACES.
-                                 
+
+          77 WS-ROSTER-STATUS PIC X(2) VALUE "00".
+              88 ROSTER-OK VALUE "00".
+          77 WS-FIN-ARCHIVO   PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+          77 WS-CANT-CARTAS   PIC 9(3) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-             MOVE "JUAN" TO NOMBRE.
-             MOVE "HOLA" TO SALUDO.
+             MOVE "HOLA" TO SALUDO
+
+             OPEN INPUT ROSTER-FILE
+             IF NOT ROSTER-OK
+                DISPLAY "No se encontro roster.txt"
+             ELSE
+                PERFORM UNTIL FIN-ARCHIVO
+                  READ ROSTER-FILE
+                    AT END SET FIN-ARCHIVO TO TRUE
+                    NOT AT END PERFORM IMPRIMIR-CARTA
+                  END-READ
+                END-PERFORM
+                CLOSE ROSTER-FILE
+                DISPLAY " "
+                DISPLAY "Cartas de bienvenida impresas: " WS-CANT-CARTAS
+             END-IF
 
-             DISPLAY SALUDO NOMBRE
            GOBACK.
-  
\ No newline at end of file
+
+       IMPRIMIR-CARTA.
+             MOVE RR-NOMBRE TO NOMBRE
+             ADD 1 TO WS-CANT-CARTAS
+
+             DISPLAY "-----------------------------------"
+             DISPLAY SALUDO " " NOMBRE " " RR-APELLIDO "!"
+             DISPLAY "Bienvenido/a al curso. Tu ID es "
+                RR-UUID "."
+             DISPLAY "Te enviaremos novedades a " RR-CORREO "."
+             DISPLAY "-----------------------------------".

@@ -1,29 +1,130 @@
+      * Ademas del par unico original por teclado, ahora puede
+      * procesar un lote de pares (ajustes.txt) y acumular un total
+      * general de suma y diferencia, con un registro de control al
+      * final, para poder conciliar un dia entero de ajustes. Los dos
+      * totales corridos se llevan con el acumulador generico
+      * compartido (ACUMULADOR-WS.cpy / ACUMULADOR-CALC.cpy), el
+      * mismo que usan NOSE y CALCU-LAR-IVA.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIFE.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT AJUSTES-FILE ASSIGN TO "ajustes.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AJUSTES-STATUS.
+
+             SELECT CONTROL-FILE ASSIGN TO "dife_control.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
         FILE SECTION.
+        FD AJUSTES-FILE.
+        01 AJUSTES-RECORD.
+           05 AJ-NUM1 PIC 9(2).
+           05 FILLER  PIC X.
+           05 AJ-NUM2 PIC 9(2).
+
+        FD CONTROL-FILE.
+        01 CONTROL-RECORD.
+           05 CF-CANTIDAD    PIC 9(5).
+           05 FILLER         PIC X VALUE SPACE.
+           05 CF-GRAN-SUMA   PIC 9(7).
+           05 FILLER         PIC X VALUE SPACE.
+           05 CF-GRAN-DIFE   PIC S9(7).
+
          WORKING-STORAGE SECTION.
           77 NUM1 PIC 9(2) VALUE ZEROS.
           77 NUM2 PIC 9(2) VALUE ZEROS.
 
           77 SUMA PIC 9(2) VALUE ZEROS.
           77 DIFE PIC 9(2) VALUE ZEROS.
-                                 
+
+          77 WS-MODO          PIC 9(1) VALUE ZEROS.
+          77 WS-AJUSTES-STATUS PIC X(2) VALUE "00".
+              88 AJUSTES-OK VALUE "00".
+          77 WS-FIN-ARCHIVO   PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+          77 WS-SUMA-LOTE     PIC 9(3) VALUE ZEROS.
+          77 WS-DIFE-LOTE     PIC S9(3) VALUE ZEROS.
+
+          COPY "ACUMULADOR-WS.cpy"
+             REPLACING TAG-VALOR    BY WS-ACUM-SUMA-VALOR
+                       TAG-TOTAL    BY WS-ACUM-SUMA-TOTAL
+                       TAG-CANTIDAD BY WS-ACUM-SUMA-CANTIDAD.
+          COPY "ACUMULADOR-WS.cpy"
+             REPLACING TAG-VALOR    BY WS-ACUM-DIFE-VALOR
+                       TAG-TOTAL    BY WS-ACUM-DIFE-TOTAL
+                       TAG-CANTIDAD BY WS-ACUM-DIFE-CANTIDAD.
+
        PROCEDURE DIVISION.
-             DISPLAY "NUM1"
-             ACCEPT NUM1
+             DISPLAY "1 - Un par de numeros por teclado"
+             DISPLAY "2 - Lote de ajustes.txt"
+             ACCEPT WS-MODO
 
-             DISPLAY " "
+             IF WS-MODO = 2
+                PERFORM PROCESAR-LOTE
+             ELSE
+                DISPLAY "NUM1"
+                ACCEPT NUM1
 
-             DISPLAY "NUM2"
-             ACCEPT NUM2
+                DISPLAY " "
 
-             ADD NUM1 TO NUM2 GIVING SUMA
-             SUBTRACT NUM1 FROM NUM2 GIVING DIFE
+                DISPLAY "NUM2"
+                ACCEPT NUM2
 
-             DISPLAY "La suma es: " SUMA
-             DISPLAY "La diferencia es: " DIFE
+                ADD NUM1 TO NUM2 GIVING SUMA
+                SUBTRACT NUM1 FROM NUM2 GIVING DIFE
 
+                DISPLAY "La suma es: " SUMA
+                DISPLAY "La diferencia es: " DIFE
+             END-IF
 
            GOBACK.
-  
\ No newline at end of file
+
+       PROCESAR-LOTE.
+           OPEN INPUT AJUSTES-FILE
+           IF NOT AJUSTES-OK
+              DISPLAY "No se encontro ajustes.txt"
+           ELSE
+              PERFORM UNTIL FIN-ARCHIVO
+                READ AJUSTES-FILE
+                  AT END SET FIN-ARCHIVO TO TRUE
+                  NOT AT END
+                    ADD AJ-NUM1 TO AJ-NUM2 GIVING WS-SUMA-LOTE
+                    SUBTRACT AJ-NUM1 FROM AJ-NUM2 GIVING WS-DIFE-LOTE
+                    DISPLAY AJ-NUM1 " + " AJ-NUM2 " = "
+                       WS-SUMA-LOTE ", dif = " WS-DIFE-LOTE
+                    MOVE WS-SUMA-LOTE TO WS-ACUM-SUMA-VALOR
+                    PERFORM ACUMULAR-SUMA-PARRAFO
+                    MOVE WS-DIFE-LOTE TO WS-ACUM-DIFE-VALOR
+                    PERFORM ACUMULAR-DIFE-PARRAFO
+                END-READ
+              END-PERFORM
+              CLOSE AJUSTES-FILE
+
+              DISPLAY " "
+              DISPLAY "Pares procesados: " WS-ACUM-SUMA-CANTIDAD
+              DISPLAY "Suma general:     " WS-ACUM-SUMA-TOTAL
+              DISPLAY "Diferencia general: " WS-ACUM-DIFE-TOTAL
+
+              MOVE WS-ACUM-SUMA-CANTIDAD TO CF-CANTIDAD
+              MOVE WS-ACUM-SUMA-TOTAL    TO CF-GRAN-SUMA
+              MOVE WS-ACUM-DIFE-TOTAL    TO CF-GRAN-DIFE
+              OPEN OUTPUT CONTROL-FILE
+              WRITE CONTROL-RECORD
+              CLOSE CONTROL-FILE
+           END-IF.
+
+       COPY "ACUMULADOR-CALC.cpy"
+          REPLACING TAG-VALOR    BY WS-ACUM-SUMA-VALOR
+                    TAG-TOTAL    BY WS-ACUM-SUMA-TOTAL
+                    TAG-CANTIDAD BY WS-ACUM-SUMA-CANTIDAD
+                    TAG-ACUMULAR BY ACUMULAR-SUMA-PARRAFO.
+       COPY "ACUMULADOR-CALC.cpy"
+          REPLACING TAG-VALOR    BY WS-ACUM-DIFE-VALOR
+                    TAG-TOTAL    BY WS-ACUM-DIFE-TOTAL
+                    TAG-CANTIDAD BY WS-ACUM-DIFE-CANTIDAD
+                    TAG-ACUMULAR BY ACUMULAR-DIFE-PARRAFO.

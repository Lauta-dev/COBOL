@@ -1,21 +1,185 @@
+      * Antes aplicaba un unico IVA de 0.21 a un solo producto. Ahora
+      * procesa una factura con varias lineas, cada una con su propia
+      * categoria de IVA, e imprime un detalle por linea mas el total
+      * de la factura. El subtotal y el IVA total se llevan con el
+      * acumulador generico compartido (ACUMULADOR-WS.cpy /
+      * ACUMULADOR-CALC.cpy), el mismo que usan NOSE y DIFE.
+      *
+      * Ahora cada factura tambien queda identificada con un numero
+      * secuencial (persistido en factura_secuencia.txt, como el
+      * checkpoint de ESTUDIO/file.cob) y un ID de cliente, y el
+      * resumen se graba en facturas.txt para que contaduria pueda
+      * archivarla y conciliarla contra la cuenta del cliente en vez
+      * de depender de un numero suelto en pantalla.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCU-LAR-IVA.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT SECUENCIA-FILE ASSIGN TO "factura_secuencia.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SEQ-STATUS.
+
+             SELECT FACTURA-FILE ASSIGN TO "facturas.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FACTURA-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD SECUENCIA-FILE.
+        01 SECUENCIA-RECORD.
+           05 SEQ-ULTIMO-NUM PIC 9(6).
+
+        FD FACTURA-FILE.
+        01 FACTURA-RECORD.
+           05 FA-NUM-FACTURA PIC 9(6).
+           05 FILLER         PIC X VALUE SPACE.
+           05 FA-CLIENTE     PIC X(6).
+           05 FILLER         PIC X VALUE SPACE.
+           05 FA-SUBTOTAL    PIC 9(7)V99.
+           05 FILLER         PIC X VALUE SPACE.
+           05 FA-IVA         PIC 9(7)V99.
+           05 FILLER         PIC X VALUE SPACE.
+           05 FA-TOTAL       PIC 9(7)V99.
+
          WORKING-STORAGE SECTION.
-          77 IVA            PIC 9V99      VALUE 0.21.
-          77 PRODUCT        PIC 9(4)V99   VALUE ZEROS.
-          77 PRECIO-FINAL   PIC 9(4)V99   VALUE ZEROS.
-          77 PRECIO         PIC $$99.99   VALUE ZEROS.
-                                 
+          77 WS-SEQ-STATUS   PIC X(2) VALUE "00".
+              88 SEQ-OK VALUE "00".
+          77 WS-FACTURA-STATUS PIC X(2) VALUE "00".
+              88 FACTURA-OK VALUE "00".
+          77 WS-NUM-FACTURA  PIC 9(6) VALUE ZEROS.
+          77 WS-CLIENTE-ID   PIC X(6) VALUE SPACES.
+
+      * tabla de categorias y su alicuota de IVA
+          01 TABLA-IVA.
+             02 FILLER PIC X(10) VALUE "GENERAL".
+             02 FILLER PIC 9V999 VALUE .210.
+             02 FILLER PIC X(10) VALUE "REDUCIDO".
+             02 FILLER PIC 9V999 VALUE .105.
+             02 FILLER PIC X(10) VALUE "EXENTO".
+             02 FILLER PIC 9V999 VALUE .000.
+          01 TABLA-IVA-R REDEFINES TABLA-IVA.
+             02 IVA-CATEGORIA OCCURS 3 TIMES.
+                03 IVA-NOMBRE    PIC X(10).
+                03 IVA-ALICUOTA  PIC 9V999.
+
+          77 WS-CANT-LINEAS  PIC 9(2) VALUE ZEROS.
+          77 WS-LINEA        PIC 9(2) VALUE ZEROS.
+          77 WS-CAT-IDX      PIC 9(1) VALUE ZEROS.
+          77 WS-MONTO        PIC 9(6)V99 VALUE ZEROS.
+          77 WS-IVA-LINEA    PIC 9(6)V99 VALUE ZEROS.
+          77 WS-TOTAL-LINEA  PIC 9(6)V99 VALUE ZEROS.
+
+          77 WS-PRECIO-FINAL PIC $$$$,$$9.99 VALUE ZEROS.
+          77 WS-PRECIO-FINAL-N PIC 9(7)V99 VALUE ZEROS.
+
+          COPY "ACUMULADOR-WS.cpy"
+             REPLACING TAG-VALOR    BY WS-ACUM-SUBT-VALOR
+                       TAG-TOTAL    BY WS-ACUM-SUBT-TOTAL
+                       TAG-CANTIDAD BY WS-ACUM-SUBT-CANTIDAD.
+          COPY "ACUMULADOR-WS.cpy"
+             REPLACING TAG-VALOR    BY WS-ACUM-IVA-VALOR
+                       TAG-TOTAL    BY WS-ACUM-IVA-TOTAL
+                       TAG-CANTIDAD BY WS-ACUM-IVA-CANTIDAD.
+
        PROCEDURE DIVISION.
-             DISPLAY "PRECIO"
+             PERFORM ASIGNAR-NUM-FACTURA
+
+             DISPLAY "ID de cliente"
+             ACCEPT WS-CLIENTE-ID
+
+             DISPLAY "Cuantas lineas tiene la factura?"
+             ACCEPT WS-CANT-LINEAS
 
-             ACCEPT PRODUCT.
-             MULTIPLY PRODUCT BY IVA GIVING PRECIO-FINAL
-             MOVE PRECIO-FINAL TO PRECIO
+             PERFORM VARYING WS-LINEA FROM 1 BY 1
+                     UNTIL WS-LINEA > WS-CANT-LINEAS
+                PERFORM PROCESAR-LINEA
+             END-PERFORM
+
+             MOVE WS-ACUM-SUBT-TOTAL TO WS-PRECIO-FINAL-N
+             ADD WS-ACUM-IVA-TOTAL TO WS-PRECIO-FINAL-N
+             MOVE WS-PRECIO-FINAL-N TO WS-PRECIO-FINAL
+
+             PERFORM GRABAR-FACTURA
 
              DISPLAY " "
-             DISPLAY "PRECIO FINAL: " PRECIO
+             DISPLAY "Factura Nro:   " WS-NUM-FACTURA
+             DISPLAY "Cliente:       " WS-CLIENTE-ID
+             DISPLAY "Subtotal:      " WS-ACUM-SUBT-TOTAL
+             DISPLAY "IVA total:     " WS-ACUM-IVA-TOTAL
+             DISPLAY "PRECIO FINAL:  " WS-PRECIO-FINAL
            GOBACK.
-  
\ No newline at end of file
+
+       ASIGNAR-NUM-FACTURA.
+           MOVE ZEROS TO WS-NUM-FACTURA
+           OPEN INPUT SECUENCIA-FILE
+           IF SEQ-OK
+              READ SECUENCIA-FILE
+                AT END CONTINUE
+                NOT AT END MOVE SEQ-ULTIMO-NUM TO WS-NUM-FACTURA
+              END-READ
+              CLOSE SECUENCIA-FILE
+           END-IF
+
+           ADD 1 TO WS-NUM-FACTURA
+           MOVE WS-NUM-FACTURA TO SEQ-ULTIMO-NUM
+           OPEN OUTPUT SECUENCIA-FILE
+           WRITE SECUENCIA-RECORD
+           CLOSE SECUENCIA-FILE.
+
+       GRABAR-FACTURA.
+           MOVE SPACES              TO FACTURA-RECORD
+           MOVE WS-NUM-FACTURA      TO FA-NUM-FACTURA
+           MOVE WS-CLIENTE-ID       TO FA-CLIENTE
+           MOVE WS-ACUM-SUBT-TOTAL  TO FA-SUBTOTAL
+           MOVE WS-ACUM-IVA-TOTAL   TO FA-IVA
+           MOVE WS-PRECIO-FINAL-N   TO FA-TOTAL
+
+           OPEN INPUT FACTURA-FILE
+           IF NOT FACTURA-OK
+              OPEN OUTPUT FACTURA-FILE
+           END-IF
+           CLOSE FACTURA-FILE
+
+           OPEN EXTEND FACTURA-FILE
+           WRITE FACTURA-RECORD
+           CLOSE FACTURA-FILE.
+
+       PROCESAR-LINEA.
+           DISPLAY " "
+           DISPLAY "Linea " WS-LINEA
+           DISPLAY "Monto del producto"
+           ACCEPT WS-MONTO
+
+           DISPLAY "Categoria: 1-General 2-Reducido 3-Exento"
+           ACCEPT WS-CAT-IDX
+           IF WS-CAT-IDX < 1 OR WS-CAT-IDX > 3
+              MOVE 1 TO WS-CAT-IDX
+           END-IF
+
+           MULTIPLY WS-MONTO BY IVA-ALICUOTA(WS-CAT-IDX)
+               GIVING WS-IVA-LINEA
+           ADD WS-MONTO WS-IVA-LINEA GIVING WS-TOTAL-LINEA
+
+           MOVE WS-MONTO     TO WS-ACUM-SUBT-VALOR
+           PERFORM ACUMULAR-SUBT-PARRAFO
+           MOVE WS-IVA-LINEA TO WS-ACUM-IVA-VALOR
+           PERFORM ACUMULAR-IVA-PARRAFO
+
+           DISPLAY "  Categoria: " IVA-NOMBRE(WS-CAT-IDX)
+           DISPLAY "  Monto: " WS-MONTO
+              " IVA: " WS-IVA-LINEA
+              " Total linea: " WS-TOTAL-LINEA.
+
+       COPY "ACUMULADOR-CALC.cpy"
+          REPLACING TAG-VALOR    BY WS-ACUM-SUBT-VALOR
+                    TAG-TOTAL    BY WS-ACUM-SUBT-TOTAL
+                    TAG-CANTIDAD BY WS-ACUM-SUBT-CANTIDAD
+                    TAG-ACUMULAR BY ACUMULAR-SUBT-PARRAFO.
+       COPY "ACUMULADOR-CALC.cpy"
+          REPLACING TAG-VALOR    BY WS-ACUM-IVA-VALOR
+                    TAG-TOTAL    BY WS-ACUM-IVA-TOTAL
+                    TAG-CANTIDAD BY WS-ACUM-IVA-CANTIDAD
+                    TAG-ACUMULAR BY ACUMULAR-IVA-PARRAFO.

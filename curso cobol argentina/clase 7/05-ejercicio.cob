@@ -1,16 +1,37 @@
       * 5 - Desarrollar un diagrama de flujo para: Cambiar el neumático
       * desinflado de un automóvil o bicicleta
+      *
+      * Cada corrida registra un incidente (vehiculo, si tenia kit,
+      * resultado final) en un archivo de asistencia en el camino.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANS-PORTE.
 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT INCIDENT-FILE ASSIGN TO "roadside_incidents.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-INCIDENT-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD INCIDENT-FILE.
+        01 INCIDENT-RECORD.
+           05 IR-VEHICULO  PIC X(5).
+           05 FILLER       PIC X VALUE SPACE.
+           05 IR-KIT       PIC X(3).
+           05 FILLER       PIC X VALUE SPACE.
+           05 IR-RESULTADO PIC X(20).
+
          WORKING-STORAGE SECTION.
          77 TRANS-PORTE    PIC 9(1)    VALUE ZEROS.
          77 RUEDA          PIC 9(1)    VALUE ZEROS.
          77 KIT            PIC 9(1)    VALUE ZEROS.
 
+         77 WS-INCIDENT-STATUS PIC X(2) VALUE "00".
+             88 INCIDENT-OK VALUE "00".
+
        PROCEDURE DIVISION.
             DISPLAY "Esta la rueda pinchada?"
             DISPLAY "1 - si esta la rueda pinchada"
@@ -20,6 +41,7 @@
       * ---->                      RUEDA                          <---- *
 
             IF RUEDA = 1
+               MOVE SPACES TO INCIDENT-RECORD
                DISPLAY "Vehiculo con rueda pinchada"
                DISPLAY "1 - auto con rueda pinchada"
                DISPLAY "2 - bici con rueda pinchada"
@@ -29,8 +51,8 @@
                IF TRANS-PORTE = 2
                  DISPLAY "Tiene un KIT ? (BICI)"
                  DISPLAY "1 - si tiene un KIT"
-                 DISPLAY "2 - si no tiene un KIT"    
-                     
+                 DISPLAY "2 - si no tiene un KIT"
+
                  ACCEPT KIT
 
                  IF KIT = 1
@@ -39,8 +61,14 @@
                      "la rueda esta pinchada"
                     DISPLAY "4. Agregar el parche"
                     DISPLAY "5. Buscar un gomero para inflar la rueda"
+                    MOVE "BICI" TO IR-VEHICULO
+                    MOVE "SI"   TO IR-KIT
+                    MOVE "AUTO-REPARADO" TO IR-RESULTADO
                  ELSE
                     DISPLAY "Buscar un gomero"
+                    MOVE "BICI" TO IR-VEHICULO
+                    MOVE "NO"   TO IR-KIT
+                    MOVE "GOMERO" TO IR-RESULTADO
                  END-IF
       * ---->                      FIN BICI                       <---- *
 
@@ -58,13 +86,29 @@
                     DISPLAY "4. Sacar rueda pinchada"
                     DISPLAY "5. Poner rueda de repuesto"
                     DISPLAY "6. Atornillar rueda de respuesto"
+                    MOVE "AUTO" TO IR-VEHICULO
+                    MOVE "SI"   TO IR-KIT
+                    MOVE "AUTO-REPARADO" TO IR-RESULTADO
                  ELSE
                     DISPLAY "Llamar una grua"
+                    MOVE "AUTO" TO IR-VEHICULO
+                    MOVE "NO"   TO IR-KIT
+                    MOVE "GRUA" TO IR-RESULTADO
                  END-IF
       * ---->                      FIN AUTO                       <---- *
 
       * ---->                      FIN IF TRANS-PORTE             <---- *
                END-IF
+
+               OPEN INPUT INCIDENT-FILE
+               IF NOT INCIDENT-OK
+                  OPEN OUTPUT INCIDENT-FILE
+               END-IF
+               CLOSE INCIDENT-FILE
+
+               OPEN EXTEND INCIDENT-FILE
+               WRITE INCIDENT-RECORD
+               CLOSE INCIDENT-FILE
             ELSE
                DISPLAY "Seguir manejando"
             END-IF

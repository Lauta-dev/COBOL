@@ -1,64 +1,58 @@
       * - Desarrolle un diagrama de flujo que permita leer tres
       * nÃºmeros en forma aleatoria y ordenarlos de menor a mayor.
       * Muestre el resultado.
+      *
+      * Generalizado para aceptar cualquier cantidad de numeros (hasta
+      * 50) en vez de solo tres, ordenandolos de menor a mayor con la
+      * rutina de ordenamiento compartida SORT-WS.cpy/SORT-CALC.cpy
+      * (la misma que usa NUM-ALEA-TORIO) en vez de un bubble sort
+      * propio.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAYOR-MENOR.
        DATA DIVISION.
         FILE SECTION.
         WORKING-STORAGE SECTION.
-        01 NUMEROS.
-         02 NUM1 PIC 9(2).
-         02 NUM2 PIC 9(2).
-         02 NUM3 PIC 9(2).
+         01 NUMEROS.
+          02 NUMERO PIC 9(2) OCCURS 50 TIMES.
 
-       PROCEDURE DIVISION.
-       PREGUNTAR-USUARIO.
-             DISPLAY "primer numero".
-             ACCEPT NUM1.
-
-             DISPLAY " ".
-
-             DISPLAY "segundo numero".
-             ACCEPT NUM2.
+         77 WS-I        PIC 9(2).
 
-             DISPLAY " ".
+         COPY "SORT-WS.cpy"
+            REPLACING TAG-CANTIDAD BY WS-CANTIDAD
+                      TAG-J        BY WS-J
+                      TAG-K        BY WS-K
+                      TAG-TEMP     BY WS-TEMP.
 
-             DISPLAY "tercer numero".
-             ACCEPT NUM3.
+       PROCEDURE DIVISION.
+       PREGUNTAR-USUARIO.
+             DISPLAY "Cuantos numeros va a ingresar (max 50)"
+             ACCEPT WS-CANTIDAD
 
-             DISPLAY " ".
+             PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-CANTIDAD
+                DISPLAY "Numero " WS-I
+                ACCEPT NUMERO(WS-I)
+                DISPLAY " "
+             END-PERFORM.
 
        LOGICA.
-             IF NUM1 > NUM2 
-             AND NUM1 > NUM3 
-             AND NUM2 > NUM3
-             
-               DISPLAY "-"
-               DISPLAY NUM1
-               DISPLAY NUM2
-               DISPLAY NUM3
-             ELSE
-               IF NUM2 > NUM1 
-               AND NUM2 > NUM3
-               AND NUM1 < NUM3
-               
-                 DISPLAY "--"
-                 DISPLAY NUM2
-                 DISPLAY NUM3
-                 DISPLAY NUM1
-               ELSE
-                 IF NUM3 > NUM1 
-                 AND NUM3 > NUM2
-                 AND NUM2 < NUM1
-                   DISPLAY "---"
-                   DISPLAY NUM3
-                   DISPLAY NUM1
-                   DISPLAY NUM2
-                 ELSE
-                   DISPLAY "A"  
-                 END-IF
-               END-IF
-             END-IF
+             PERFORM ORDENAR-NUMEROS
+             PERFORM MOSTRAR-NUMEROS
 
            GOBACK.
+
+       MOSTRAR-NUMEROS.
+           DISPLAY "--- Numeros ordenados de menor a mayor"
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CANTIDAD
+              DISPLAY NUMERO(WS-I)
+           END-PERFORM.
+
+       COPY "SORT-CALC.cpy"
+          REPLACING TAG-CANTIDAD BY WS-CANTIDAD
+                    TAG-J        BY WS-J
+                    TAG-K        BY WS-K
+                    TAG-TEMP     BY WS-TEMP
+                    TAG-TABLA    BY NUMERO
+                    TAG-ORDENAR  BY ORDENAR-NUMEROS.

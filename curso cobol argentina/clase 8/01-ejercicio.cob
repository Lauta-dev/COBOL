@@ -1,32 +1,109 @@
       * 1. Dados 2 nÃºmeros determinar el mayor e informar por
       * pantalla el resultado
+      *
+      * Ademas de la comparacion interactiva de un par de numeros,
+      * ahora puede leer una lista de pares desde un archivo
+      * (pares.txt) y generar un reporte de comparacion por lote
+      * (comparaciones_reporte.txt) en vez de comparar un solo par
+      * por ejecucion.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUM-ALEA-TORIO.
 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT PARES-FILE ASSIGN TO "pares.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PARES-STATUS.
+
+             SELECT REPORTE-FILE ASSIGN TO "comparaciones_reporte.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
         FILE SECTION.
+        FD PARES-FILE.
+        01 PARES-RECORD.
+           05 PR-NUM1 PIC 9(2).
+           05 FILLER  PIC X.
+           05 PR-NUM2 PIC 9(2).
+
+        FD REPORTE-FILE.
+        01 REPORTE-RECORD.
+           05 RR-NUM1       PIC 9(2).
+           05 FILLER        PIC X VALUE SPACE.
+           05 RR-NUM2       PIC 9(2).
+           05 FILLER        PIC X VALUE SPACE.
+           05 RR-RESULTADO  PIC X(20).
+
          WORKING-STORAGE SECTION.
           77 NUM1 PIC 9(2) VALUE ZEROS.
           77 NUM2 PIC 9(2) VALUE ZEROS.
 
-       PROCEDURE DIVISION.
-           DISPLAY "Primer numero".
-           ACCEPT NUM1.
+          77 WS-MODO         PIC 9(1) VALUE ZEROS.
+          77 WS-PARES-STATUS PIC X(2) VALUE "00".
+              88 PARES-OK VALUE "00".
+          77 WS-FIN-ARCHIVO  PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
 
-           DISPLAY "Segundo numero".
-           ACCEPT NUM2.
+       PROCEDURE DIVISION.
+           DISPLAY "1 - Comparar un par por teclado"
+           DISPLAY "2 - Comparar lote desde pares.txt"
+           ACCEPT WS-MODO
 
-           IF NUM1 > NUM2
-              display NUM1 ' es mayor que ' NUM2
+           IF WS-MODO = 2
+              PERFORM PROCESAR-LOTE
            ELSE
+              DISPLAY "Primer numero"
+              ACCEPT NUM1
+
+              DISPLAY "Segundo numero"
+              ACCEPT NUM2
 
-              IF NUM1 < NUM2
-                DISPLAY NUM1 ' es menor que ' NUM2
+              IF NUM1 > NUM2
+                 display NUM1 ' es mayor que ' NUM2
               ELSE
-                DISPLAY 'No dio un numero'
+
+                 IF NUM1 < NUM2
+                   DISPLAY NUM1 ' es menor que ' NUM2
+                 ELSE
+                   DISPLAY 'No dio un numero'
+                 END-IF
+
               END-IF
-           
            END-IF
 
            GOBACK.
+
+       PROCESAR-LOTE.
+           OPEN INPUT PARES-FILE
+           IF NOT PARES-OK
+              DISPLAY "No se encontro pares.txt"
+           ELSE
+              OPEN OUTPUT REPORTE-FILE
+              PERFORM UNTIL FIN-ARCHIVO
+                READ PARES-FILE
+                  AT END SET FIN-ARCHIVO TO TRUE
+                  NOT AT END PERFORM COMPARAR-PAR
+                END-READ
+              END-PERFORM
+              CLOSE PARES-FILE
+              CLOSE REPORTE-FILE
+           END-IF.
+
+       COMPARAR-PAR.
+           MOVE PR-NUM1 TO RR-NUM1
+           MOVE PR-NUM2 TO RR-NUM2
+
+           IF PR-NUM1 > PR-NUM2
+              MOVE "MAYOR" TO RR-RESULTADO
+           ELSE
+              IF PR-NUM1 < PR-NUM2
+                 MOVE "MENOR" TO RR-RESULTADO
+              ELSE
+                 MOVE "IGUAL" TO RR-RESULTADO
+              END-IF
+           END-IF
+
+           DISPLAY PR-NUM1 " vs " PR-NUM2 ": " RR-RESULTADO
+           WRITE REPORTE-RECORD.

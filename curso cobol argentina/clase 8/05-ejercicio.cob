@@ -5,6 +5,12 @@
       * a menos que también sean divisibles por 400.
       * Por ejemplo, 1900 no fue bisiesto, pero sí el 2000
       * 4 > 400 > 100
+      *
+      * El calculo de anio bisiesto ahora usa el copybook comun
+      * (BISIESTO-WS.cpy / BISIESTO-CALC.cpy) en vez de la comparacion
+      * propia que tenia este programa, que no verificaba la
+      * excepcion de los siglos y daba resultados incorrectos (por
+      * ejemplo, marcaba 2024 como no bisiesto).
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMBRE.
@@ -14,30 +20,29 @@
          WORKING-STORAGE SECTION.
          77 ANIO       PIC 9(4)  VALUE ZEROS.
 
-         77 ANIO-4     PIC V9    VALUE ZEROS.
-         77 ANIO-100   PIC V9    VALUE ZEROS.
-         77 ANIO-400   PIC V9    VALUE ZEROS.
+         COPY "BISIESTO-WS.cpy".
 
        PROCEDURE DIVISION.
            DISPLAY "Año:"
            ACCEPT ANIO
 
-           DIVIDE ANIO BY 4   GIVING ANIO-4
-           DIVIDE ANIO BY 400 GIVING ANIO-400
-           DIVIDE ANIO BY 100 GIVING ANIO-100
+           MOVE ANIO TO WS-BISIESTO-ANIO
+           PERFORM CALCULAR-BISIESTO-COMUN
 
            DISPLAY "------------------------"
 
-           DISPLAY "ANIO-4   " ANIO-4
-           DISPLAY "ANIO-400 " ANIO-400
-           DISPLAY "ANIO-100 " ANIO-100
+           DISPLAY "ANIO-4   " WS-BISIESTO-ANIO-4
+           DISPLAY "ANIO-400 " WS-BISIESTO-ANIO-400
+           DISPLAY "ANIO-100 " WS-BISIESTO-ANIO-100
 
            DISPLAY "------------------------"
 
-           IF ANIO-4 = .0 AND ANIO-400 = .0
+           IF ES-BISIESTO
               DISPLAY "bisiesto"
            ELSE
               DISPLAY "no bisiesto"
            END-IF
 
            GOBACK.
+
+       COPY "BISIESTO-CALC.cpy".

@@ -1,34 +1,293 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILES.
 
+      * Ademas del listado secuencial original de muestra.txt, ahora
+      * hay un modo de mantenimiento (alta/baja/modificacion) contra
+      * una version indexada del mismo archivo de alumnos, porque
+      * antes el roster era de solo lectura una vez generado
+      * muestra.txt.
+      *
+      * El listado ahora tambien informa totales de control (cantidad
+      * de registros y suma de STUDENT-ID) al cerrar, y guarda un
+      * checkpoint con el ultimo STUDENT-ID procesado para poder
+      * reanudar un listado grande desde donde quedo en vez de
+      * reprocesar el archivo desde el registro uno.
+      *
+      * El maestro de mantenimiento (student_master.dat) ahora usa el
+      * registro de alumno compartido (ESTUDIANTE-WS.cpy, EST-ID), el
+      * mismo que usan alumno.cbl y los boletines de NOTAS, para que
+      * un alta hecha aca quede con el mismo ID de alumno en los tres
+      * programas. El listado de solo lectura de muestra.txt conserva
+      * su propio STUDENT-ID numerico porque los totales de control y
+      * el checkpoint de arriba dependen de que sea numerico.
+      *
+      * Ahora tambien hay un modo de carga (opcion 3) que pasa los
+      * alumnos de muestra.txt al maestro, pero antes de aceptar cada
+      * uno hace una pasada de reconciliacion: si el STUDENT-ID ya
+      * existe en el maestro (por ejemplo por un rerun de un batch de
+      * alta) lo deja afuera y lo deja anotado en
+      * duplicados_reconciliacion.txt en vez de cargarlo de nuevo
+      * como si fuera un alumno distinto.
+
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
             FILE-CONTROL.
             SELECT STUDENT ASSIGN TO "muestra.txt".
-            
+
+            SELECT STUDENT-MASTER ASSIGN TO "student_master.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EST-ID
+                FILE STATUS IS WS-MASTER-STATUS.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO "file_checkpoint.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+            SELECT DUPLICADOS-FILE ASSIGN TO
+                "duplicados_reconciliacion.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DUPLICADOS-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
         FD STUDENT.
         01 STUDENT-FILE.
            05 STUDENT-ID PIC 9(6) VALUE ZEROS.
            05 STUDENT-NAME PIC X(30) VALUE SPACES.
-        
+
+        FD STUDENT-MASTER.
+        01 STUDENT-MASTER-RECORD.
+           COPY "ESTUDIANTE-WS.cpy".
+
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD.
+           05 CK-LAST-ID PIC 9(6).
+
+        FD DUPLICADOS-FILE.
+        01 DUPLICADO-RECORD.
+           05 DR-STUDENT-ID PIC 9(6).
+           05 FILLER        PIC X VALUE SPACE.
+           05 DR-NOMBRE     PIC X(30).
+
          WORKING-STORAGE SECTION.
         01 WS-STUDENT-FILE.
            05 WS-STUDENT-ID PIC 9(6) VALUE ZEROS.
            05 WS-STUDENT-NAME PIC X(30) VALUE SPACES.
         77 ws-i PIC 9(1).
 
+        77 WS-MASTER-STATUS PIC X(2) VALUE "00".
+            88 MASTER-OK VALUE "00".
+            88 MASTER-NOT-FOUND VALUE "23".
+            88 MASTER-DUPLICATE VALUE "22".
+
+        77 WS-MODO        PIC 9(1) VALUE ZEROS.
+        77 WS-OPCION-MANT PIC 9(1) VALUE ZEROS.
+
+        77 WS-CHECKPOINT-STATUS PIC X(2) VALUE "00".
+            88 CHECKPOINT-OK VALUE "00".
+        77 WS-CHECKPOINT-ID     PIC 9(6) VALUE ZEROS.
+        77 WS-TOTAL-REGISTROS   PIC 9(6) VALUE ZEROS.
+        77 WS-SUMA-ID           PIC 9(12) VALUE ZEROS.
+        77 WS-CONTINUAR         PIC X VALUE "S".
+            88 REANUDAR-DESDE-CHECKPOINT VALUE "S".
+
+        77 WS-FIN-CARGA         PIC X VALUE "N".
+            88 FIN-CARGA VALUE "S".
+        77 WS-CANT-CARGADOS     PIC 9(6) VALUE ZEROS.
+        77 WS-CANT-DUPLICADOS   PIC 9(6) VALUE ZEROS.
+
+        77 WS-DUPLICADOS-STATUS PIC X(2) VALUE "00".
+            88 DUPLICADOS-OK VALUE "00".
+
        PROCEDURE DIVISION.
-       main.
-           OPEN INPUT STUDENT.
+       main-menu.
+           DISPLAY "1 - Listar muestra.txt"
+           DISPLAY "2 - Mantenimiento de alumnos (alta/baja/mod.)"
+           DISPLAY "3 - Cargar muestra.txt al maestro (con"
+              " reconciliacion de duplicados)"
+           ACCEPT WS-MODO
+
+           EVALUATE WS-MODO
+              WHEN 2
+                 PERFORM MANTENIMIENTO
+              WHEN 3
+                 PERFORM CARGAR-MAESTRO-CON-RECONCILIACION
+              WHEN OTHER
+                 DISPLAY "Reanudar desde el ultimo checkpoint? (S/N)"
+                 ACCEPT WS-CONTINUAR
+                 PERFORM LEER-CHECKPOINT
+                 OPEN INPUT STUDENT
+                 PERFORM listar-alumnos
+                 CLOSE STUDENT
+                 PERFORM MOSTRAR-TOTALES-CONTROL
+           END-EVALUATE
+
+           GOBACK.
+
+       listar-alumnos.
            READ STUDENT INTO STUDENT-FILE
-             AT END GO TO cerrar-programa.
+             AT END GO TO fin-listado.
+
+           IF REANUDAR-DESDE-CHECKPOINT
+              AND STUDENT-ID <= WS-CHECKPOINT-ID
+              GO TO listar-alumnos
+           END-IF
+
            ADD 1 TO WS-I.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           ADD STUDENT-ID TO WS-SUMA-ID.
            DISPLAY "Reg #" WS-I ": " STUDENT-FILE.
-           GO TO main.
+           PERFORM GRABAR-CHECKPOINT.
+           GO TO listar-alumnos.
 
-       cerrar-programa.
-           CLOSE STUDENT.
-           GOBACK.
-  
\ No newline at end of file
+       fin-listado.
+           CONTINUE.
+
+       LEER-CHECKPOINT.
+           MOVE ZEROS TO WS-CHECKPOINT-ID
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+              READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                AT END CONTINUE
+                NOT AT END MOVE CK-LAST-ID TO WS-CHECKPOINT-ID
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE STUDENT-ID TO CK-LAST-ID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       MOSTRAR-TOTALES-CONTROL.
+           DISPLAY " "
+           DISPLAY "--- Totales de control ---"
+           DISPLAY "Registros procesados: " WS-TOTAL-REGISTROS
+           DISPLAY "Suma de STUDENT-ID:   " WS-SUMA-ID.
+
+       CARGAR-MAESTRO-CON-RECONCILIACION.
+           MOVE ZEROS TO WS-CANT-CARGADOS WS-CANT-DUPLICADOS
+           MOVE "N" TO WS-FIN-CARGA
+
+           OPEN INPUT STUDENT
+           OPEN I-O STUDENT-MASTER
+           IF NOT MASTER-OK
+              CLOSE STUDENT-MASTER
+              OPEN OUTPUT STUDENT-MASTER
+              CLOSE STUDENT-MASTER
+              OPEN I-O STUDENT-MASTER
+           END-IF
+
+           PERFORM UNTIL FIN-CARGA
+             READ STUDENT INTO STUDENT-FILE
+               AT END SET FIN-CARGA TO TRUE
+               NOT AT END PERFORM RECONCILIAR-Y-CARGAR-ALUMNO
+             END-READ
+           END-PERFORM
+
+           CLOSE STUDENT
+           CLOSE STUDENT-MASTER
+
+           DISPLAY " "
+           DISPLAY "--- Carga con reconciliacion ---"
+           DISPLAY "Alumnos cargados:    " WS-CANT-CARGADOS
+           DISPLAY "Duplicados omitidos: " WS-CANT-DUPLICADOS.
+
+       RECONCILIAR-Y-CARGAR-ALUMNO.
+           MOVE STUDENT-ID   TO EST-ID
+           MOVE STUDENT-NAME TO EST-NOMBRE
+
+           READ STUDENT-MASTER
+             INVALID KEY
+               WRITE STUDENT-MASTER-RECORD
+               ADD 1 TO WS-CANT-CARGADOS
+             NOT INVALID KEY
+               ADD 1 TO WS-CANT-DUPLICADOS
+               DISPLAY "Duplicado, se omite STUDENT-ID " STUDENT-ID
+               MOVE SPACES       TO DUPLICADO-RECORD
+               MOVE STUDENT-ID   TO DR-STUDENT-ID
+               MOVE STUDENT-NAME TO DR-NOMBRE
+
+               OPEN INPUT DUPLICADOS-FILE
+               IF NOT DUPLICADOS-OK
+                  OPEN OUTPUT DUPLICADOS-FILE
+               END-IF
+               CLOSE DUPLICADOS-FILE
+
+               OPEN EXTEND DUPLICADOS-FILE
+               WRITE DUPLICADO-RECORD
+               CLOSE DUPLICADOS-FILE
+           END-READ.
+
+       MANTENIMIENTO.
+           OPEN I-O STUDENT-MASTER
+           IF NOT MASTER-OK
+              CLOSE STUDENT-MASTER
+              OPEN OUTPUT STUDENT-MASTER
+              CLOSE STUDENT-MASTER
+              OPEN I-O STUDENT-MASTER
+           END-IF
+
+           MOVE 9 TO WS-OPCION-MANT
+           PERFORM UNTIL WS-OPCION-MANT = 0
+             DISPLAY " "
+             DISPLAY "1 - Alta de alumno"
+             DISPLAY "2 - Modificar nombre de alumno"
+             DISPLAY "3 - Baja de alumno"
+             DISPLAY "0 - Salir"
+             ACCEPT WS-OPCION-MANT
+
+             EVALUATE WS-OPCION-MANT
+                WHEN 1 PERFORM ALTA-ALUMNO
+                WHEN 2 PERFORM MODIFICAR-ALUMNO
+                WHEN 3 PERFORM BAJA-ALUMNO
+                WHEN 0 CONTINUE
+                WHEN OTHER DISPLAY "Opcion no valida"
+             END-EVALUATE
+           END-PERFORM
+
+           CLOSE STUDENT-MASTER.
+
+       ALTA-ALUMNO.
+           DISPLAY "ID de alumno"
+           ACCEPT EST-ID
+           DISPLAY "Nombre"
+           ACCEPT EST-NOMBRE
+
+           WRITE STUDENT-MASTER-RECORD
+           IF MASTER-OK
+              DISPLAY "Alumno dado de alta"
+           ELSE
+              IF MASTER-DUPLICATE
+                 DISPLAY "Ya existe un alumno con ese ID"
+              ELSE
+                 DISPLAY "Error al dar de alta: " WS-MASTER-STATUS
+              END-IF
+           END-IF.
+
+       MODIFICAR-ALUMNO.
+           DISPLAY "ID de alumno a modificar"
+           ACCEPT EST-ID
+           READ STUDENT-MASTER
+             INVALID KEY DISPLAY "Alumno no encontrado"
+             NOT INVALID KEY
+               DISPLAY "Nombre actual: " EST-NOMBRE
+               DISPLAY "Nombre nuevo"
+               ACCEPT EST-NOMBRE
+               REWRITE STUDENT-MASTER-RECORD
+               IF MASTER-OK
+                  DISPLAY "Alumno modificado"
+               ELSE
+                  DISPLAY "Error al modificar: " WS-MASTER-STATUS
+               END-IF
+           END-READ.
+
+       BAJA-ALUMNO.
+           DISPLAY "ID de alumno a dar de baja"
+           ACCEPT EST-ID
+           DELETE STUDENT-MASTER
+             INVALID KEY DISPLAY "Alumno no encontrado"
+             NOT INVALID KEY DISPLAY "Alumno dado de baja"
+           END-DELETE.

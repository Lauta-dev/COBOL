@@ -1,48 +1,218 @@
+      * Catalogo de peliculas/juegos por genero.
+      *
+      * Antes el catalogo entero venia compilado a fuerza de MOVE.
+      * Ahora se carga desde movies_catalog.txt (genero + titulo por
+      * linea) y se puede buscar por genero o por titulo sin tener
+      * que tocar el programa para agregar una pelicula nueva.
+      *
+      * Ahora cada titulo tambien lleva un estado de circulacion
+      * (disponible/prestado) y una fecha de devolucion, con
+      * transacciones de retiro y devolucion que lo actualizan, para
+      * que el catalogo funcione como un sistema de alquiler real y
+      * no solo como un listado de solo lectura.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLAS.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT CATALOG-FILE ASSIGN TO "movies_catalog.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
         FILE SECTION.
+        FD CATALOG-FILE.
+        01 CATALOG-RECORD.
+           05 CR-GENERO   PIC X(15).
+           05 CR-TITULO   PIC X(25).
+
          WORKING-STORAGE SECTION.
           01 CINE.
              02 GENERO OCCURS 4 TIMES.
-               03 PELI PIC X(20) OCCURS 3 TIMES.
+                03 GENERO-NOMBRE PIC X(15).
+                03 CANT-PELI     PIC 9(1).
+                03 PELI OCCURS 3 TIMES.
+                   04 PELI-TITULO     PIC X(25).
+                   04 PELI-ESTADO     PIC X VALUE "D".
+                      88 PELI-DISPONIBLE VALUE "D".
+                      88 PELI-PRESTADA   VALUE "P".
+                   04 PELI-FECHA-VENC PIC 9(8) VALUE ZEROS.
+
+          77 WS-FIN-ARCHIVO  PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+          77 WS-CANT-GENEROS PIC 9(1) VALUE ZEROS.
+          77 WS-G            PIC 9(1) VALUE ZEROS.
+          77 WS-P            PIC 9(1) VALUE ZEROS.
+          77 WS-ENCONTRADO   PIC X VALUE "N".
+              88 ENCONTRADO VALUE "S" FALSE "N".
+
+          77 WS-OPCION       PIC 9(1) VALUE ZEROS.
+          77 WS-BUSQUEDA     PIC X(25) VALUE SPACES.
+          77 WS-FECHA-DEVOL  PIC 9(8)  VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIM.
-             MOVE "cyberpunk"        TO PELI(1,1)
-             MOVE "Borderlans"       TO PELI(1,2)
-             MOVE "Borderlans II"    TO PELI(1,3)
+           PERFORM CARGAR-CATALOGO
+           PERFORM MOSTRAR-CATALOGO
 
-             MOVE "guerra"           TO PELI(2,1)
-             MOVE "call of duty"     TO PELI(2,2)
-             MOVE "battefild"        TO PELI(2,3)
+           DISPLAY " "
+           DISPLAY "1 - Buscar por genero"
+           DISPLAY "2 - Buscar por titulo"
+           DISPLAY "3 - Retirar pelicula"
+           DISPLAY "4 - Devolver pelicula"
+           DISPLAY "0 - Salir"
+           ACCEPT WS-OPCION
 
-             MOVE "historico"        TO PELI(3,1)
-             MOVE "assasinc creed"   TO PELI(3,2)
-             MOVE "COD"              TO PELI(3,3)
+           EVALUATE WS-OPCION
+              WHEN 1 PERFORM BUSCAR-POR-GENERO
+              WHEN 2 PERFORM BUSCAR-POR-TITULO
+              WHEN 3 PERFORM RETIRAR-PELICULA
+              WHEN 4 PERFORM DEVOLVER-PELICULA
+              WHEN OTHER CONTINUE
+           END-EVALUATE
 
-             MOVE "accion"           TO PELI(4,1)
-             MOVE "GTA"              TO PELI(4,2)
-             MOVE "Whatch dog"       TO PELI(4,3)
+           GOBACK.
 
-             DISPLAY "---------------"
-             DISPLAY PELI(1,1)
-             DISPLAY PELI(1,2)
-             DISPLAY PELI(1,3)
+       CARGAR-CATALOGO.
+           OPEN INPUT CATALOG-FILE
+           PERFORM UNTIL FIN-ARCHIVO
+             READ CATALOG-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                 PERFORM UBICAR-GENERO
+                 IF CANT-PELI(WS-G) < 3
+                    ADD 1 TO CANT-PELI(WS-G)
+                    MOVE CR-TITULO TO PELI-TITULO(WS-G, CANT-PELI(WS-G))
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE CATALOG-FILE.
 
-             DISPLAY "---------------"
-             DISPLAY PELI(2,1)
-             DISPLAY PELI(2,2)
-             DISPLAY PELI(2,3)
+       UBICAR-GENERO.
+           SET ENCONTRADO TO FALSE
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-CANT-GENEROS
+             IF GENERO-NOMBRE(WS-G) = CR-GENERO
+                SET ENCONTRADO TO TRUE
+             END-IF
+             IF ENCONTRADO
+                EXIT PERFORM
+             END-IF
+           END-PERFORM
 
-             DISPLAY "---------------"
-             DISPLAY PELI(3,1)
-             DISPLAY PELI(3,2)
-             DISPLAY PELI(3,3)
+           IF NOT ENCONTRADO AND WS-CANT-GENEROS < 4
+              ADD 1 TO WS-CANT-GENEROS
+              MOVE WS-CANT-GENEROS TO WS-G
+              MOVE CR-GENERO TO GENERO-NOMBRE(WS-G)
+              MOVE ZEROS TO CANT-PELI(WS-G)
+           END-IF.
 
+       MOSTRAR-CATALOGO.
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-CANT-GENEROS
              DISPLAY "---------------"
-             DISPLAY PELI(4,1)
-             DISPLAY PELI(4,2)
-             DISPLAY PELI(4,3)
-           GOBACK.
-  
\ No newline at end of file
+             DISPLAY GENERO-NOMBRE(WS-G)
+             PERFORM VARYING WS-P FROM 1 BY 1
+                     UNTIL WS-P > CANT-PELI(WS-G)
+                IF PELI-DISPONIBLE(WS-G, WS-P)
+                   DISPLAY "  " PELI-TITULO(WS-G, WS-P) " (disponible)"
+                ELSE
+                   DISPLAY "  " PELI-TITULO(WS-G, WS-P)
+                      " (prestada, vence "
+                      PELI-FECHA-VENC(WS-G, WS-P) ")"
+                END-IF
+             END-PERFORM
+           END-PERFORM.
+
+       BUSCAR-POR-GENERO.
+           DISPLAY "Genero a buscar"
+           ACCEPT WS-BUSQUEDA
+           SET ENCONTRADO TO FALSE
+
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-CANT-GENEROS
+             IF GENERO-NOMBRE(WS-G) = WS-BUSQUEDA
+                SET ENCONTRADO TO TRUE
+                DISPLAY "Peliculas de " GENERO-NOMBRE(WS-G) ":"
+                PERFORM VARYING WS-P FROM 1 BY 1
+                        UNTIL WS-P > CANT-PELI(WS-G)
+                   DISPLAY "  " PELI-TITULO(WS-G, WS-P)
+                END-PERFORM
+             END-IF
+           END-PERFORM
+
+           IF NOT ENCONTRADO
+              DISPLAY "Genero no encontrado"
+           END-IF.
+
+       BUSCAR-POR-TITULO.
+           DISPLAY "Titulo a buscar"
+           ACCEPT WS-BUSQUEDA
+           SET ENCONTRADO TO FALSE
+
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-CANT-GENEROS
+             PERFORM VARYING WS-P FROM 1 BY 1
+                     UNTIL WS-P > CANT-PELI(WS-G)
+                IF PELI-TITULO(WS-G, WS-P) = WS-BUSQUEDA
+                   SET ENCONTRADO TO TRUE
+                   DISPLAY PELI-TITULO(WS-G, WS-P) " - genero "
+                      GENERO-NOMBRE(WS-G)
+                END-IF
+             END-PERFORM
+           END-PERFORM
+
+           IF NOT ENCONTRADO
+              DISPLAY "Titulo no encontrado"
+           END-IF.
+
+       UBICAR-PELICULA.
+           SET ENCONTRADO TO FALSE
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-CANT-GENEROS
+             PERFORM VARYING WS-P FROM 1 BY 1
+                     UNTIL WS-P > CANT-PELI(WS-G)
+                IF PELI-TITULO(WS-G, WS-P) = WS-BUSQUEDA
+                   SET ENCONTRADO TO TRUE
+                END-IF
+                IF ENCONTRADO
+                   EXIT PERFORM
+                END-IF
+             END-PERFORM
+             IF ENCONTRADO
+                EXIT PERFORM
+             END-IF
+           END-PERFORM.
+
+       RETIRAR-PELICULA.
+           DISPLAY "Titulo a retirar"
+           ACCEPT WS-BUSQUEDA
+           PERFORM UBICAR-PELICULA
+
+           IF NOT ENCONTRADO
+              DISPLAY "Titulo no encontrado"
+           ELSE
+              IF PELI-PRESTADA(WS-G, WS-P)
+                 DISPLAY "Ya esta prestada, vence "
+                    PELI-FECHA-VENC(WS-G, WS-P)
+              ELSE
+                 DISPLAY "Fecha de devolucion (AAAAMMDD)"
+                 ACCEPT WS-FECHA-DEVOL
+                 SET PELI-PRESTADA(WS-G, WS-P) TO TRUE
+                 MOVE WS-FECHA-DEVOL TO PELI-FECHA-VENC(WS-G, WS-P)
+                 DISPLAY "Retirada. Vence " WS-FECHA-DEVOL
+              END-IF
+           END-IF.
+
+       DEVOLVER-PELICULA.
+           DISPLAY "Titulo a devolver"
+           ACCEPT WS-BUSQUEDA
+           PERFORM UBICAR-PELICULA
+
+           IF NOT ENCONTRADO
+              DISPLAY "Titulo no encontrado"
+           ELSE
+              IF PELI-DISPONIBLE(WS-G, WS-P)
+                 DISPLAY "Esa pelicula no estaba prestada"
+              ELSE
+                 SET PELI-DISPONIBLE(WS-G, WS-P) TO TRUE
+                 MOVE ZEROS TO PELI-FECHA-VENC(WS-G, WS-P)
+                 DISPLAY "Devuelta"
+              END-IF
+           END-IF.

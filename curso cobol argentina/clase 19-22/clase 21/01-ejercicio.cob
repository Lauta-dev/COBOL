@@ -1,8 +1,32 @@
+      * Ademas de las 200 preguntas interactivas originales, ahora
+      * puede leer el censo desde un archivo (censo.txt) y desglosar
+      * las edades en bandas por decada, por categoria de sexo, en
+      * vez de solo dos bandas (mayor/menor) por sexo.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. clase-20.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT CENSO-FILE ASSIGN TO "censo.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CENSO-STATUS.
+
+             COPY "EXCEPCION-FC.cpy".
+
        DATA DIVISION.
         FILE SECTION.
+        FD CENSO-FILE.
+        01 CENSO-RECORD.
+           05 CS-SEXO  PIC X(1).
+           05 FILLER   PIC X.
+           05 CS-EDAD  PIC 9(3).
+
+        COPY "EXCEPCION-FD.cpy".
+
          WORKING-STORAGE SECTION.
+          COPY "EXCEPCION-WS.cpy".
           77 WS-I         PIC 9(3).
           77 WS-SEXO      PIC X(1).
           77 WS-EDAD      PIC 9(3).
@@ -19,80 +43,168 @@
           77 WS-EDAD-MM   PIC 9(2).
           77 WS-EDAD-NN   PIC 9(2).
 
+          77 WS-MODO         PIC 9(1) VALUE ZEROS.
+          77 WS-CENSO-STATUS PIC X(2) VALUE "00".
+              88 CENSO-OK VALUE "00".
+          77 WS-FIN-ARCHIVO  PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+
+      * bandas por decada (1=0-9, 2=10-19 ... 10=90-99, 11=100+) para
+      * cada categoria de sexo (1=H, 2=M, 3=N)
+          01 DECADAS-SEXO.
+             02 DECADAS-CAT OCCURS 3 TIMES.
+                03 DECADA PIC 9(3) OCCURS 11 TIMES VALUE ZEROS.
+
+          77 WS-CAT-IDX     PIC 9(1) VALUE ZEROS.
+          77 WS-DECADA-IDX  PIC 9(2) VALUE ZEROS.
+          77 WS-NOMBRE-CAT  PIC X(8) VALUE SPACES.
+
        PROCEDURE DIVISION.
-             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 200
-               DISPLAY "H o h = Hombre"
-               DISPLAY "M o m = Mujer"
-               DISPLAY "N o n = No dar el sexo"
-               DISPLAY "Cual es su sexo"
-
-               ACCEPT WS-SEXO
-
-               DISPLAY " "
-
-               IF WS-SEXO = "H" OR WS-SEXO = "h"
-                  DISPLAY "Edad"
-                  ACCEPT WS-EDAD
-
-                  IF WS-EDAD >= 21 AND <= 34
-                    ADD 1 TO WS-EDAD-H
-                  ELSE
-                    IF WS-EDAD >= 35 AND <= 110
-                      ADD 1 TO WS-EDAD-HH
-                    ELSE
-                      DISPLAY "Valor no valido"
-                      ADD 1 TO WS-EDAD-H-NO-V
-                    END-IF
-                 END-IF
-               END-IF
-
-               IF WS-SEXO = "M" OR WS-SEXO = "m"
-                  DISPLAY "Edad"
-                  ACCEPT WS-EDAD
-
-                  IF WS-EDAD >= 18 AND <= 64
-                    ADD 1 TO WS-EDAD-M
-                  ELSE
-                    IF WS-EDAD >= 65 AND <= 110
-                      ADD 1 TO WS-EDAD-MM
-                    ELSE
-                      DISPLAY "Valor no valido"
-                      ADD 1 TO WS-EDAD-M-NO-V
+             DISPLAY "1 - Censo interactivo (200 preguntas)"
+             DISPLAY "2 - Censo desde archivo censo.txt"
+             ACCEPT WS-MODO
+
+             IF WS-MODO = 2
+                PERFORM PROCESAR-CENSO-ARCHIVO
+                PERFORM MOSTRAR-REPORTE-DECADAS
+             ELSE
+                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 200
+                  DISPLAY "H o h = Hombre"
+                  DISPLAY "M o m = Mujer"
+                  DISPLAY "N o n = No dar el sexo"
+                  DISPLAY "Cual es su sexo"
+
+                  ACCEPT WS-SEXO
+
+                  DISPLAY " "
+
+                  IF WS-SEXO = "H" OR WS-SEXO = "h"
+                     DISPLAY "Edad"
+                     ACCEPT WS-EDAD
+
+                     IF WS-EDAD >= 21 AND <= 34
+                       ADD 1 TO WS-EDAD-H
+                     ELSE
+                       IF WS-EDAD >= 35 AND <= 110
+                         ADD 1 TO WS-EDAD-HH
+                       ELSE
+                         DISPLAY "Valor no valido"
+                         MOVE "clase-20"  TO WS-EXC-PROGRAMA
+                         MOVE "WS-EDAD-H" TO WS-EXC-CAMPO
+                         MOVE WS-EDAD     TO WS-EXC-VALOR
+                         PERFORM REGISTRAR-EXCEPCION
+                         ADD 1 TO WS-EDAD-H-NO-V
+                       END-IF
                     END-IF
                   END-IF
-               END-IF
-
-               IF WS-SEXO = "N" OR WS-SEXO = "n"
-                  DISPLAY "Edad"
-                  ACCEPT WS-EDAD
-
-                  IF WS-EDAD >= 10 AND <= 24
-                    ADD 1 TO WS-EDAD-N
-                  ELSE
-                    IF WS-EDAD >= 25 AND <= 110
-                      ADD 1 TO WS-EDAD-NN
-                    ELSE
-                      DISPLAY "Valor no valido"
-                      ADD 1 TO WS-EDAD-N-NO-V
-                    END-IF
+
+                  IF WS-SEXO = "M" OR WS-SEXO = "m"
+                     DISPLAY "Edad"
+                     ACCEPT WS-EDAD
+
+                     IF WS-EDAD >= 18 AND <= 64
+                       ADD 1 TO WS-EDAD-M
+                     ELSE
+                       IF WS-EDAD >= 65 AND <= 110
+                         ADD 1 TO WS-EDAD-MM
+                       ELSE
+                         DISPLAY "Valor no valido"
+                         MOVE "clase-20"  TO WS-EXC-PROGRAMA
+                         MOVE "WS-EDAD-M" TO WS-EXC-CAMPO
+                         MOVE WS-EDAD     TO WS-EXC-VALOR
+                         PERFORM REGISTRAR-EXCEPCION
+                         ADD 1 TO WS-EDAD-M-NO-V
+                       END-IF
+                     END-IF
                   END-IF
-               END-IF
-             END-PERFORM
 
-             DISPLAY "---Edad de las mujeres ingresadas".
-             DISPLAY "Mayores de 18: " WS-EDAD-M.
-             DISPLAY "Mayores de 65: " WS-EDAD-MM.
+                  IF WS-SEXO = "N" OR WS-SEXO = "n"
+                     DISPLAY "Edad"
+                     ACCEPT WS-EDAD
+
+                     IF WS-EDAD >= 10 AND <= 24
+                       ADD 1 TO WS-EDAD-N
+                     ELSE
+                       IF WS-EDAD >= 25 AND <= 110
+                         ADD 1 TO WS-EDAD-NN
+                       ELSE
+                         DISPLAY "Valor no valido"
+                         MOVE "clase-20"  TO WS-EXC-PROGRAMA
+                         MOVE "WS-EDAD-N" TO WS-EXC-CAMPO
+                         MOVE WS-EDAD     TO WS-EXC-VALOR
+                         PERFORM REGISTRAR-EXCEPCION
+                         ADD 1 TO WS-EDAD-N-NO-V
+                       END-IF
+                     END-IF
+                  END-IF
+                END-PERFORM
 
-             DISPLAY " "
+                DISPLAY "---Edad de las mujeres ingresadas"
+                DISPLAY "Mayores de 18: " WS-EDAD-M
+                DISPLAY "Mayores de 65: " WS-EDAD-MM
 
-             DISPLAY "---Edad de los hombres ingresados".
-             DISPLAY "Mayores de 18: " WS-EDAD-H.
-             DISPLAY "Mayores de 65: " WS-EDAD-HH.
+                DISPLAY " "
 
-             DISPLAY " "
+                DISPLAY "---Edad de los hombres ingresados"
+                DISPLAY "Mayores de 18: " WS-EDAD-H
+                DISPLAY "Mayores de 65: " WS-EDAD-HH
 
-             DISPLAY "---Edad de las personas sin sexo ingresadas".
-             DISPLAY "Mayores de 18: " WS-EDAD-N.
-             DISPLAY "Mayores de 65: " WS-EDAD-NN.
+                DISPLAY " "
+
+                DISPLAY "---Edad de las personas sin sexo ingresadas"
+                DISPLAY "Mayores de 18: " WS-EDAD-N
+                DISPLAY "Mayores de 65: " WS-EDAD-NN
+             END-IF
 
            GOBACK.
+
+       PROCESAR-CENSO-ARCHIVO.
+           OPEN INPUT CENSO-FILE
+           IF NOT CENSO-OK
+              DISPLAY "No se encontro censo.txt"
+           ELSE
+              PERFORM UNTIL FIN-ARCHIVO
+                READ CENSO-FILE
+                  AT END SET FIN-ARCHIVO TO TRUE
+                  NOT AT END PERFORM CLASIFICAR-CENSO
+                END-READ
+              END-PERFORM
+              CLOSE CENSO-FILE
+           END-IF.
+
+       CLASIFICAR-CENSO.
+           EVALUATE CS-SEXO
+              WHEN "H" WHEN "h" MOVE 1 TO WS-CAT-IDX
+              WHEN "M" WHEN "m" MOVE 2 TO WS-CAT-IDX
+              WHEN OTHER MOVE 3 TO WS-CAT-IDX
+           END-EVALUATE
+
+           COMPUTE WS-DECADA-IDX = (CS-EDAD / 10) + 1
+           IF WS-DECADA-IDX > 11
+              MOVE 11 TO WS-DECADA-IDX
+           END-IF
+
+           ADD 1 TO DECADA(WS-CAT-IDX, WS-DECADA-IDX).
+
+       MOSTRAR-REPORTE-DECADAS.
+           DISPLAY " "
+           DISPLAY "--- Reporte demografico por decada ---"
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL WS-CAT-IDX > 3
+              EVALUATE WS-CAT-IDX
+                 WHEN 1 MOVE "HOMBRE"  TO WS-NOMBRE-CAT
+                 WHEN 2 MOVE "MUJER"   TO WS-NOMBRE-CAT
+                 WHEN 3 MOVE "NO DICE" TO WS-NOMBRE-CAT
+              END-EVALUATE
+
+              DISPLAY " "
+              DISPLAY WS-NOMBRE-CAT ":"
+              PERFORM VARYING WS-DECADA-IDX FROM 1 BY 1
+                      UNTIL WS-DECADA-IDX > 11
+                 IF DECADA(WS-CAT-IDX, WS-DECADA-IDX) > ZEROS
+                    DISPLAY "  Decada " WS-DECADA-IDX ": "
+                       DECADA(WS-CAT-IDX, WS-DECADA-IDX)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       COPY "EXCEPCION-CALC.cpy".

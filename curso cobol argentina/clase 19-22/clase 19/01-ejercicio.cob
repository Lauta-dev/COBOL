@@ -29,8 +29,21 @@
 
              ADD       WS-ARR(1)  TO WS-ARR(2)    GIVING WS-SUMA.
              MULTIPLY  WS-ARR(3)  BY WS-ARR(4)    GIVING WS-MULTI.
-             DIVIDE    WS-ARR(5)  BY WS-ARR(6)    GIVING WS-DIV-DECIMAL.
-             DIVIDE    WS-ARR(7)  BY WS-ARR(8)    GIVING WS-DIV.
+
+             IF WS-ARR(6) = ZEROS
+                DISPLAY "Error: division por cero WS-ARR(5)/WS-ARR(6)"
+                MOVE ZEROS TO WS-DIV-DECIMAL
+             ELSE
+                DIVIDE WS-ARR(5) BY WS-ARR(6) GIVING WS-DIV-DECIMAL
+             END-IF
+
+             IF WS-ARR(8) = ZEROS
+                DISPLAY "Error: division por cero WS-ARR(7)/WS-ARR(8)"
+                MOVE ZEROS TO WS-DIV
+             ELSE
+                DIVIDE WS-ARR(7) BY WS-ARR(8) GIVING WS-DIV
+             END-IF
+
              SUBTRACT  WS-ARR(9)  FROM WS-ARR(10) GIVING WS-RESTA.
 
              MOVE WS-DIV-DECIMAL TO WS-EDIT-DIV-DECIMAL.

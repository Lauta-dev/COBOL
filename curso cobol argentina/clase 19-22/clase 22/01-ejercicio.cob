@@ -1,8 +1,58 @@
+      * Ademas de anotar a un alumno en una materia con cupo
+      * disponible, ahora tambien:
+      *  - registra en una lista de espera (waitlist.txt) a quien
+      *    quiso anotarse y no habia cupo, en vez de solo rechazarlo
+      *    en pantalla
+      *  - permite dar de baja a un alumno (opciones 4/5/6) devolviendo
+      *    el cupo a la materia correspondiente
+      *  - avisa en un archivo aparte (alertas_cupo.txt, distinto de
+      *    la lista de espera) apenas el cupo de una materia cae por
+      *    debajo del 10% de su cupo inicial, para que se pueda abrir
+      *    una comision nueva antes de que se llegue a cero
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. clase-22.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT WAITLIST-FILE ASSIGN TO "waitlist.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-WAITLIST-STATUS.
+
+             SELECT ALERTA-CUPO-FILE ASSIGN TO "alertas_cupo.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ALERTA-CUPO-STATUS.
+
+             COPY "EXCEPCION-FC.cpy".
+
        DATA DIVISION.
         FILE SECTION.
+        FD WAITLIST-FILE.
+        01 WAITLIST-RECORD.
+           05 WL-CURSO PIC X(25).
+
+        FD ALERTA-CUPO-FILE.
+        01 ALERTA-CUPO-RECORD.
+           05 AC-CURSO      PIC X(25).
+           05 FILLER        PIC X VALUE SPACE.
+           05 AC-CUPOS-REST PIC 9(3).
+
+        COPY "EXCEPCION-FD.cpy".
+
          WORKING-STORAGE SECTION.
+          COPY "EXCEPCION-WS.cpy".
+
+          77 WS-UMBRAL-MATE        PIC 9(3) VALUE 12.
+          77 WS-UMBRAL-ADMIN       PIC 9(3) VALUE 25.
+          77 WS-UMBRAL-IMPUES      PIC 9(3) VALUE 23.
+
+          77 WS-ALERTA-MATE        PIC X VALUE "N".
+              88 ALERTA-MATE-ENVIADA VALUE "S".
+          77 WS-ALERTA-ADMIN       PIC X VALUE "N".
+              88 ALERTA-ADMIN-ENVIADA VALUE "S".
+          77 WS-ALERTA-IMPUES      PIC X VALUE "N".
+              88 ALERTA-IMPUES-ENVIADA VALUE "S".
 
       * ANA = Analisis | DER = Derecho | IMP = Impuesto
           77 WS-I                  PIC 9(3) VALUE 1.
@@ -18,47 +68,172 @@
           77 WS-EDIT-CUPOS-MATE    PIC ZZ9.
           77 WS-EDIT-CUPOS-ADMIN   PIC ZZ9.
           77 WS-EDIT-CUPOS-IMPUES  PIC ZZ9.
-          
+
           77 WS-PERSONA            PIC 9(3) VALUE ZEROS.
 
+          77 WS-WAITLIST-STATUS    PIC X(2) VALUE "00".
+              88 WAITLIST-OK VALUE "00".
+          77 WS-ALERTA-CUPO-STATUS PIC X(2) VALUE "00".
+              88 ALERTA-CUPO-OK VALUE "00".
+
        PROCEDURE DIVISION.
                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= 150
                    DISPLAY "1 - cupos MATEMATICAS:    " WS-CUPOS-MATE
                    DISPLAY "2 - cupos ADMINISTRACION: " WS-CUPOS-ADMIN
                    DISPLAY "3 - cupos IMPUESTO:       " WS-CUPOS-IMPUES
+                   DISPLAY "4 - baja de MATEMATICAS"
+                   DISPLAY "5 - baja de ADMINISTRACION"
+                   DISPLAY "6 - baja de IMPUESTO"
                    ACCEPT  WS-PERSONA
 
-                   IF WS-PERSONA = 1 AND WS-CUPOS-MATE >= 1
-                       DISPLAY " "
-                       DISPLAY "Anotado a ANALISIS MATEMATICO "
-                       SUBTRACT 1 FROM WS-CUPOS-MATE
-                       ADD 1 TO WS-PERSONA-MATE
-                   ELSE
-                       IF WS-PERSONA = 2 AND WS-CUPOS-ADMIN >= 1
-                          DISPLAY " "
-                          DISPLAY "Anotado a DERECHO ADMINISTRATICO"
-                          SUBTRACT 1 FROM WS-CUPOS-ADMIN
-                          ADD 1 TO WS-PERSONA-ADMIN
-                       ELSE
-                          IF WS-PERSONA = 3 AND WS-CUPOS-IMPUES >= 1
-                             DISPLAY " "
-                             DISPLAY "Anotado a IMPUESTO"
-                             SUBTRACT 1 FROM WS-CUPOS-IMPUES
-                             ADD 1 TO WS-PERSONA-IMPUES
-                          ELSE
-                             DISPLAY "Valor no valido"
-                          END-IF
-                       END-IF
-                   END-IF
+                   EVALUATE WS-PERSONA
+                      WHEN 1
+                         IF WS-CUPOS-MATE >= 1
+                            DISPLAY " "
+                            DISPLAY "Anotado a ANALISIS MATEMATICO "
+                            SUBTRACT 1 FROM WS-CUPOS-MATE
+                            ADD 1 TO WS-PERSONA-MATE
+                            PERFORM VERIFICAR-ALERTA-MATE
+                         ELSE
+                            PERFORM ANOTAR-LISTA-ESPERA-MATE
+                         END-IF
+
+                      WHEN 2
+                         IF WS-CUPOS-ADMIN >= 1
+                            DISPLAY " "
+                            DISPLAY "Anotado a DERECHO ADMINISTRATICO"
+                            SUBTRACT 1 FROM WS-CUPOS-ADMIN
+                            ADD 1 TO WS-PERSONA-ADMIN
+                            PERFORM VERIFICAR-ALERTA-ADMIN
+                         ELSE
+                            PERFORM ANOTAR-LISTA-ESPERA-ADMIN
+                         END-IF
+
+                      WHEN 3
+                         IF WS-CUPOS-IMPUES >= 1
+                            DISPLAY " "
+                            DISPLAY "Anotado a IMPUESTO"
+                            SUBTRACT 1 FROM WS-CUPOS-IMPUES
+                            ADD 1 TO WS-PERSONA-IMPUES
+                            PERFORM VERIFICAR-ALERTA-IMPUES
+                         ELSE
+                            PERFORM ANOTAR-LISTA-ESPERA-IMPUES
+                         END-IF
+
+                      WHEN 4
+                         IF WS-PERSONA-MATE >= 1
+                            ADD 1 TO WS-CUPOS-MATE
+                            SUBTRACT 1 FROM WS-PERSONA-MATE
+                            DISPLAY "Baja de ANALISIS MATEMATICO"
+                         ELSE
+                            DISPLAY "No hay anotados para dar de baja"
+                         END-IF
+
+                      WHEN 5
+                         IF WS-PERSONA-ADMIN >= 1
+                            ADD 1 TO WS-CUPOS-ADMIN
+                            SUBTRACT 1 FROM WS-PERSONA-ADMIN
+                            DISPLAY "Baja de DERECHO ADMINISTRATICO"
+                         ELSE
+                            DISPLAY "No hay anotados para dar de baja"
+                         END-IF
+
+                      WHEN 6
+                         IF WS-PERSONA-IMPUES >= 1
+                            ADD 1 TO WS-CUPOS-IMPUES
+                            SUBTRACT 1 FROM WS-PERSONA-IMPUES
+                            DISPLAY "Baja de IMPUESTO"
+                         ELSE
+                            DISPLAY "No hay anotados para dar de baja"
+                         END-IF
+
+                      WHEN OTHER
+                         DISPLAY "Valor no valido"
+                         MOVE "clase-22"    TO WS-EXC-PROGRAMA
+                         MOVE "WS-PERSONA"  TO WS-EXC-CAMPO
+                         MOVE WS-PERSONA    TO WS-EXC-VALOR
+                         PERFORM REGISTRAR-EXCEPCION
+                   END-EVALUATE
                END-PERFORM
 
                MOVE WS-PERSONA-MATE   TO WS-EDIT-CUPOS-MATE
                MOVE WS-PERSONA-ADMIN  TO WS-EDIT-CUPOS-ADMIN
                MOVE WS-PERSONA-IMPUES TO WS-EDIT-CUPOS-IMPUES
-               
+
                DISPLAY " "
                DISPLAY "   RESULTADO"
                DISPLAY "ANALISIS MATEMATICO:    " WS-EDIT-CUPOS-MATE
                DISPLAY "DERECHO ADMINISTRATICO: " WS-EDIT-CUPOS-ADMIN
                DISPLAY "IMPUESTO:               " WS-EDIT-CUPOS-IMPUES
            GOBACK.
+
+       ANOTAR-LISTA-ESPERA-MATE.
+           DISPLAY "Sin cupo, anotado en lista de espera de MATEMATICAS"
+           MOVE "ANALISIS MATEMATICO" TO WL-CURSO
+           PERFORM GRABAR-LISTA-ESPERA.
+
+       ANOTAR-LISTA-ESPERA-ADMIN.
+           DISPLAY "Sin cupo, anotado en lista de espera de ADMIN"
+           MOVE "DERECHO ADMINISTRATICO" TO WL-CURSO
+           PERFORM GRABAR-LISTA-ESPERA.
+
+       ANOTAR-LISTA-ESPERA-IMPUES.
+           DISPLAY "Sin cupo, anotado en lista de espera de IMPUESTO"
+           MOVE "IMPUESTO" TO WL-CURSO
+           PERFORM GRABAR-LISTA-ESPERA.
+
+       GRABAR-LISTA-ESPERA.
+           OPEN INPUT WAITLIST-FILE
+           IF NOT WAITLIST-OK
+              OPEN OUTPUT WAITLIST-FILE
+           END-IF
+           CLOSE WAITLIST-FILE
+
+           OPEN EXTEND WAITLIST-FILE
+           WRITE WAITLIST-RECORD
+           CLOSE WAITLIST-FILE.
+
+       VERIFICAR-ALERTA-MATE.
+           IF WS-CUPOS-MATE < WS-UMBRAL-MATE AND NOT ALERTA-MATE-ENVIADA
+              SET ALERTA-MATE-ENVIADA TO TRUE
+              MOVE SPACES                TO ALERTA-CUPO-RECORD
+              MOVE "ANALISIS MATEMATICO" TO AC-CURSO
+              MOVE WS-CUPOS-MATE         TO AC-CUPOS-REST
+              PERFORM GRABAR-ALERTA-CUPO
+           END-IF.
+
+       VERIFICAR-ALERTA-ADMIN.
+           IF WS-CUPOS-ADMIN < WS-UMBRAL-ADMIN
+               AND NOT ALERTA-ADMIN-ENVIADA
+              SET ALERTA-ADMIN-ENVIADA TO TRUE
+              MOVE SPACES                    TO ALERTA-CUPO-RECORD
+              MOVE "DERECHO ADMINISTRATICO" TO AC-CURSO
+              MOVE WS-CUPOS-ADMIN            TO AC-CUPOS-REST
+              PERFORM GRABAR-ALERTA-CUPO
+           END-IF.
+
+       VERIFICAR-ALERTA-IMPUES.
+           IF WS-CUPOS-IMPUES < WS-UMBRAL-IMPUES
+               AND NOT ALERTA-IMPUES-ENVIADA
+              SET ALERTA-IMPUES-ENVIADA TO TRUE
+              MOVE SPACES            TO ALERTA-CUPO-RECORD
+              MOVE "IMPUESTO"        TO AC-CURSO
+              MOVE WS-CUPOS-IMPUES   TO AC-CUPOS-REST
+              PERFORM GRABAR-ALERTA-CUPO
+           END-IF.
+
+       GRABAR-ALERTA-CUPO.
+           DISPLAY "ALERTA: cupo de " AC-CURSO
+              " por debajo del 10%, quedan " AC-CUPOS-REST
+
+           OPEN INPUT ALERTA-CUPO-FILE
+           IF NOT ALERTA-CUPO-OK
+              OPEN OUTPUT ALERTA-CUPO-FILE
+           END-IF
+           CLOSE ALERTA-CUPO-FILE
+
+           OPEN EXTEND ALERTA-CUPO-FILE
+           WRITE ALERTA-CUPO-RECORD
+           CLOSE ALERTA-CUPO-FILE.
+
+       COPY "EXCEPCION-CALC.cpy".

@@ -1,21 +1,68 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOTAS.
+
+      * Ademas de los promedios por turno, ahora cada nota se liga a
+      * un ID de alumno y se escribe un boletin por alumno (nota,
+      * promedio de su turno, diferencia contra ese promedio) en vez
+      * de quedar como numeros anonimos en el array. El ID de alumno
+      * usa el mismo formato del copybook compartido ESTUDIANTE-WS.cpy
+      * (EST-ID), el que tambien usan alumno.cbl y el maestro de
+      * alumnos de FILES, para poder relacionar una nota con el mismo
+      * alumno en los tres programas.
+      *
+      * Si el promedio de un turno cae por debajo de WS-UMBRAL-APROBO
+      * (configurable, 6 por defecto) se deja una alerta en el log de
+      * excepciones compartido para que el coordinador academico lo
+      * vea, en vez de depender de leer los DISPLAY por pantalla.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT BOLETIN-FILE ASSIGN TO "boletines.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             COPY "EXCEPCION-FC.cpy".
+
        DATA DIVISION.
         FILE SECTION.
+        FD BOLETIN-FILE.
+        01 BOLETIN-RECORD.
+           05 BF-ID          PIC X(10).
+           05 FILLER         PIC X.
+           05 BF-TURNO       PIC X(8).
+           05 FILLER         PIC X.
+           05 BF-NOTA        PIC 9(2).
+           05 FILLER         PIC X.
+           05 BF-PROMEDIO    PIC 9(2).
+           05 FILLER         PIC X.
+           05 BF-DIFERENCIA  PIC S9(2).
+
+        COPY "EXCEPCION-FD.cpy".
+
          WORKING-STORAGE SECTION.
+          COPY "EXCEPCION-WS.cpy".
+          77 WS-UMBRAL-APROBO PIC 9(2) VALUE 6.
       *-------->                      ARRAY                    <--------*
           01 WS-TURNO-MAHANA   PIC 9(2)   OCCURS 5 TIMES.
           01 WS-TURNO-TARDE    PIC 9(2)   OCCURS 5 TIMES.
           01 WS-TURNO-NOCHE    PIC 9(2)   OCCURS 5 TIMES.
 
+          01 EST-ID-MAHANA      PIC X(10)  OCCURS 5 TIMES.
+          01 EST-ID-TARDE       PIC X(10)  OCCURS 5 TIMES.
+          01 EST-ID-NOCHE       PIC X(10)  OCCURS 5 TIMES.
+
           77 WS-I  PIC 9(2).
-          77 WS-L  PIC 9(2).
-          77 WS-R  PIC 9(2).
+          77 WS-L  PIC 9(2) VALUE ZEROS.
+          77 WS-R  PIC 9(2) VALUE ZEROS.
+          77 WS-K  PIC 9(2).
 
       *-------->                    VARIABLE                   <--------*
 
           77 WS-NOTA              PIC 9(2).
 
+          01 WS-ALUMNO-ACTUAL.
+             COPY "ESTUDIANTE-WS.cpy".
+
           77 WS-PROME-MAHANA       PIC 9(2).
           77 WS-PROME-TARDE        PIC 9(2).
           77 WS-PROME-NOCHE        PIC 9(2).
@@ -27,16 +74,21 @@
 
           77 WS-EDIT-NOTA-TOTAL   PIC ZZ999.
 
+          77 WS-DIFERENCIA        PIC S9(2).
+
        PROCEDURE DIVISION.
             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 15
                IF WS-I <= 5
                  DISPLAY "----------------------"
                  DISPLAY "Nota turno mañana "
                  DISPLAY "----------------------"
+                 DISPLAY "ID del alumno"
+                 ACCEPT EST-ID
                  ACCEPT WS-NOTA
 
                  IF WS-NOTA >= 1 AND WS-NOTA <= 10
                    MOVE WS-NOTA TO WS-TURNO-MAHANA(WS-I)
+                   MOVE EST-ID   TO EST-ID-MAHANA(WS-I)
                  ELSE
                    DISPLAY "Numero no valido o agrego una letra"
                    GOBACK
@@ -45,15 +97,18 @@
 
               DISPLAY " "
 
-              IF WS-I >= 5 AND <= 10
+              IF WS-I > 5 AND <= 10
                  DISPLAY "----------------------"
                  DISPLAY "Nota turno tarde "
                  DISPLAY "----------------------"
+                 DISPLAY "ID del alumno"
+                 ACCEPT EST-ID
                  ACCEPT WS-NOTA
 
                  IF WS-NOTA >= 1 AND WS-NOTA <= 10
                    ADD 1 TO WS-L
                    MOVE WS-NOTA TO WS-TURNO-TARDE(WS-L)
+                   MOVE EST-ID   TO EST-ID-TARDE(WS-L)
                  ELSE
                    DISPLAY "Numero no valido o agrego una letra"
                    GOBACK
@@ -62,15 +117,18 @@
 
               DISPLAY " "
 
-              IF WS-I >= 10 AND <= 15
+              IF WS-I > 10 AND <= 15
                  DISPLAY "----------------------"
                  DISPLAY "Nota turno noche"
                  DISPLAY "----------------------"
+                 DISPLAY "ID del alumno"
+                 ACCEPT EST-ID
                  ACCEPT WS-NOTA
 
                  IF WS-NOTA >= 1 AND WS-NOTA <= 10
                    ADD 1 TO WS-R
                    MOVE WS-NOTA TO WS-TURNO-NOCHE(WS-R)
+                   MOVE EST-ID   TO EST-ID-NOCHE(WS-R)
                  ELSE
                    DISPLAY "Numero no valido o agrego una letra"
                    GOBACK
@@ -138,4 +196,69 @@
              MOVE WS-PROME-TOTAL TO WS-EDIT-NOTA-TOTAL.
 
             DISPLAY "Promedio total" WS-EDIT-NOTA-TOTAL.
+
+            PERFORM VERIFICAR-PROMEDIOS.
+            PERFORM GENERAR-BOLETINES.
            GOBACK.
+
+       VERIFICAR-PROMEDIOS.
+           IF WS-PROME-MAHANA-TOTAL < WS-UMBRAL-APROBO
+              MOVE "NOTAS"                    TO WS-EXC-PROGRAMA
+              MOVE "PROME-MAHANA"             TO WS-EXC-CAMPO
+              MOVE WS-PROME-MAHANA-TOTAL      TO WS-EXC-VALOR
+              PERFORM REGISTRAR-EXCEPCION
+           END-IF
+
+           IF WS-PROME-TARDE-TOTAL < WS-UMBRAL-APROBO
+              MOVE "NOTAS"                    TO WS-EXC-PROGRAMA
+              MOVE "PROME-TARDE"              TO WS-EXC-CAMPO
+              MOVE WS-PROME-TARDE-TOTAL       TO WS-EXC-VALOR
+              PERFORM REGISTRAR-EXCEPCION
+           END-IF
+
+           IF WS-PROME-NOCHE-TOTAL < WS-UMBRAL-APROBO
+              MOVE "NOTAS"                    TO WS-EXC-PROGRAMA
+              MOVE "PROME-NOCHE"              TO WS-EXC-CAMPO
+              MOVE WS-PROME-NOCHE-TOTAL       TO WS-EXC-VALOR
+              PERFORM REGISTRAR-EXCEPCION
+           END-IF.
+
+       GENERAR-BOLETINES.
+           OPEN OUTPUT BOLETIN-FILE
+
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+              MOVE EST-ID-MAHANA(WS-K)       TO BF-ID
+              MOVE "MAHANA"                 TO BF-TURNO
+              MOVE WS-TURNO-MAHANA(WS-K)    TO BF-NOTA
+              MOVE WS-PROME-MAHANA-TOTAL    TO BF-PROMEDIO
+              COMPUTE WS-DIFERENCIA =
+                 WS-TURNO-MAHANA(WS-K) - WS-PROME-MAHANA-TOTAL
+              MOVE WS-DIFERENCIA            TO BF-DIFERENCIA
+              WRITE BOLETIN-RECORD
+           END-PERFORM
+
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+              MOVE EST-ID-TARDE(WS-K)        TO BF-ID
+              MOVE "TARDE"                  TO BF-TURNO
+              MOVE WS-TURNO-TARDE(WS-K)     TO BF-NOTA
+              MOVE WS-PROME-TARDE-TOTAL     TO BF-PROMEDIO
+              COMPUTE WS-DIFERENCIA =
+                 WS-TURNO-TARDE(WS-K) - WS-PROME-TARDE-TOTAL
+              MOVE WS-DIFERENCIA            TO BF-DIFERENCIA
+              WRITE BOLETIN-RECORD
+           END-PERFORM
+
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+              MOVE EST-ID-NOCHE(WS-K)        TO BF-ID
+              MOVE "NOCHE"                  TO BF-TURNO
+              MOVE WS-TURNO-NOCHE(WS-K)     TO BF-NOTA
+              MOVE WS-PROME-NOCHE-TOTAL     TO BF-PROMEDIO
+              COMPUTE WS-DIFERENCIA =
+                 WS-TURNO-NOCHE(WS-K) - WS-PROME-NOCHE-TOTAL
+              MOVE WS-DIFERENCIA            TO BF-DIFERENCIA
+              WRITE BOLETIN-RECORD
+           END-PERFORM
+
+           CLOSE BOLETIN-FILE.
+
+       COPY "EXCEPCION-CALC.cpy".

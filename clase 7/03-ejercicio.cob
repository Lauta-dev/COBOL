@@ -2,20 +2,69 @@
       * personas y que muestre cuÃ¡ntos
       * son mayores y menores de edad.
       * uso el APROBO como ejemplo
+      *
+      * Ahora tambien agrupa las edades por decada y guarda el
+      * resultado del dia en un archivo para compararlo con corridas
+      * anteriores. Antes de grabar la corrida de hoy, lee la ultima
+      * corrida guardada y muestra un reporte comparando el porcentaje
+      * de mayores/menores de hoy contra el de esa corrida anterior.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PER-SONAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORIA-FILE ASSIGN TO "personas_historia.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORIA-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD HISTORIA-FILE.
+       01 HISTORIA-RECORD.
+          05 HR-FECHA      PIC 9(8).
+          05 FILLER        PIC X VALUE SPACE.
+          05 HR-MAYOR      PIC 9(3).
+          05 FILLER        PIC X VALUE SPACE.
+          05 HR-MENOR      PIC 9(3).
+          05 FILLER        PIC X VALUE SPACE.
+          05 HR-DECADAS OCCURS 10 TIMES PIC 9(3).
+
        WORKING-STORAGE SECTION.
        77 MAX-PER    PIC 9(3)   VALUE 200.
        77 WS-MENOR   PIC 9(3)   VALUE ZEROS.
        77 WS-MAYOR   PIC 9(3)   VALUE ZEROS.
        77 WS-BUCLE   PIC 9(3)   VALUE ZEROS.
-       77 WS-EDAD    PIC 9(2)   VALUE ZEROS.
+       77 WS-EDAD    PIC 9(3)   VALUE ZEROS.
+
+      * bandas: <18,18-29,30-39,40-49,50-59,60-69,70-79,80-89,90-99,100+
+       77 WS-DECADA-IDX  PIC 9(2).
+       77 WS-DECADAS     PIC 9(3) OCCURS 10 TIMES VALUE ZEROS.
+       77 WS-FECHA-HOY   PIC 9(8).
+
+       77 WS-HISTORIA-STATUS PIC X(2) VALUE "00".
+           88 HISTORIA-OK VALUE "00".
+       77 WS-FIN-ARCHIVO     PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       77 WS-HAY-PREVIA      PIC X VALUE "N".
+           88 HAY-PREVIA VALUE "S".
+
+       01 WS-PREV-HISTORIA.
+          05 WS-PREV-FECHA  PIC 9(8).
+          05 WS-PREV-MAYOR  PIC 9(3).
+          05 WS-PREV-MENOR  PIC 9(3).
+
+       77 WS-TOTAL-HOY       PIC 9(3).
+       77 WS-TOTAL-PREV      PIC 9(3).
+       77 WS-PCT-MAYOR-HOY   PIC 999V99.
+       77 WS-PCT-MENOR-HOY   PIC 999V99.
+       77 WS-PCT-MAYOR-PREV  PIC 999V99.
+       77 WS-PCT-MENOR-PREV  PIC 999V99.
 
        PROCEDURE DIVISION.
-           PERFORM 
+           PERFORM LEER-HISTORIA-PREVIA
+
+           PERFORM
              VARYING WS-BUCLE FROM 1 BY 1 UNTIL WS-BUCLE > MAX-PER
                DISPLAY "Su edad"
                ACCEPT WS-EDAD
@@ -26,9 +75,104 @@
                    ADD 1 TO WS-MENOR
                END-IF
                END-IF
+
+               EVALUATE TRUE
+                  WHEN WS-EDAD < 18
+                     MOVE 1 TO WS-DECADA-IDX
+                  WHEN WS-EDAD < 30
+                     MOVE 2 TO WS-DECADA-IDX
+                  WHEN OTHER
+                     COMPUTE WS-DECADA-IDX = WS-EDAD / 10
+                     IF WS-DECADA-IDX > 10
+                        MOVE 10 TO WS-DECADA-IDX
+                     END-IF
+               END-EVALUATE
+               ADD 1 TO WS-DECADAS(WS-DECADA-IDX)
            END-PERFORM
 
            DISPLAY "Mayor " WS-MAYOR
            DISPLAY "Menor " WS-MENOR
 
+           DISPLAY "Menores de 18:  " WS-DECADAS(1)
+           DISPLAY "18-29:          " WS-DECADAS(2)
+           DISPLAY "30-39:          " WS-DECADAS(3)
+           DISPLAY "40-49:          " WS-DECADAS(4)
+           DISPLAY "50-59:          " WS-DECADAS(5)
+           DISPLAY "60-69:          " WS-DECADAS(6)
+           DISPLAY "70-79:          " WS-DECADAS(7)
+           DISPLAY "80-89:          " WS-DECADAS(8)
+           DISPLAY "90-99:          " WS-DECADAS(9)
+           DISPLAY "100 y mas:      " WS-DECADAS(10)
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+           MOVE SPACES TO HISTORIA-RECORD
+           MOVE WS-FECHA-HOY TO HR-FECHA
+           MOVE WS-MAYOR     TO HR-MAYOR
+           MOVE WS-MENOR     TO HR-MENOR
+           MOVE WS-DECADAS(1) TO HR-DECADAS(1)
+           MOVE WS-DECADAS(2) TO HR-DECADAS(2)
+           MOVE WS-DECADAS(3) TO HR-DECADAS(3)
+           MOVE WS-DECADAS(4) TO HR-DECADAS(4)
+           MOVE WS-DECADAS(5) TO HR-DECADAS(5)
+           MOVE WS-DECADAS(6) TO HR-DECADAS(6)
+           MOVE WS-DECADAS(7) TO HR-DECADAS(7)
+           MOVE WS-DECADAS(8) TO HR-DECADAS(8)
+           MOVE WS-DECADAS(9) TO HR-DECADAS(9)
+           MOVE WS-DECADAS(10) TO HR-DECADAS(10)
+
+           PERFORM REPORTE-COMPARATIVO
+
+           OPEN INPUT HISTORIA-FILE
+           IF NOT HISTORIA-OK
+              OPEN OUTPUT HISTORIA-FILE
+           END-IF
+           CLOSE HISTORIA-FILE
+
+           OPEN EXTEND HISTORIA-FILE
+           WRITE HISTORIA-RECORD
+           CLOSE HISTORIA-FILE
+
            GOBACK.
+
+       LEER-HISTORIA-PREVIA.
+           OPEN INPUT HISTORIA-FILE
+           IF HISTORIA-OK
+              PERFORM UNTIL FIN-ARCHIVO
+                READ HISTORIA-FILE
+                  AT END SET FIN-ARCHIVO TO TRUE
+                  NOT AT END
+                    MOVE HR-FECHA TO WS-PREV-FECHA
+                    MOVE HR-MAYOR TO WS-PREV-MAYOR
+                    MOVE HR-MENOR TO WS-PREV-MENOR
+                    SET HAY-PREVIA TO TRUE
+                END-READ
+              END-PERFORM
+              CLOSE HISTORIA-FILE
+           END-IF.
+
+       REPORTE-COMPARATIVO.
+           DISPLAY " "
+           DISPLAY "--- Comparativo dia a dia ---"
+
+           COMPUTE WS-TOTAL-HOY = WS-MAYOR + WS-MENOR
+           IF WS-TOTAL-HOY > ZEROS
+              COMPUTE WS-PCT-MAYOR-HOY = (WS-MAYOR * 100) / WS-TOTAL-HOY
+              COMPUTE WS-PCT-MENOR-HOY = (WS-MENOR * 100) / WS-TOTAL-HOY
+           END-IF
+
+           DISPLAY "Hoy:      mayores " WS-PCT-MAYOR-HOY "%  menores "
+              WS-PCT-MENOR-HOY "%"
+
+           IF HAY-PREVIA
+              COMPUTE WS-TOTAL-PREV = WS-PREV-MAYOR + WS-PREV-MENOR
+              IF WS-TOTAL-PREV > ZEROS
+                 COMPUTE WS-PCT-MAYOR-PREV =
+                    (WS-PREV-MAYOR * 100) / WS-TOTAL-PREV
+                 COMPUTE WS-PCT-MENOR-PREV =
+                    (WS-PREV-MENOR * 100) / WS-TOTAL-PREV
+              END-IF
+              DISPLAY "Corrida anterior (" WS-PREV-FECHA "): mayores "
+                 WS-PCT-MAYOR-PREV "%  menores " WS-PCT-MENOR-PREV "%"
+           ELSE
+              DISPLAY "No hay corridas anteriores para comparar"
+           END-IF.

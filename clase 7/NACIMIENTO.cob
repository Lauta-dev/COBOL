@@ -1,25 +1,60 @@
       * 4 - Elaborar un diagrama de flujo que solicite el año de
       * nacimiento del empleado y el año actual.
       * Luego calcule la edad y muestre cuantos años le falta para
-      * jubilarse (suponiendo que la edad para jubilarse es 60 años,
-      * tanto para mujeres como para hombres).
+      * jubilarse.
+      *
+      * La edad de jubilacion ahora depende del sexo y la categoria
+      * del empleado en lugar de ser siempre 60.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JUBI-LARSE.
 
        DATA DIVISION.
         FILE SECTION.
-         WORKING-STORAGE SECTION.     
-         77 WS-JUBI-LARSE         PIC 9(2)   VALUE 60.
+         WORKING-STORAGE SECTION.
          77 WS-ANIO-ACTUAL        PIC 9(4)   VALUE 2023.
-         
+
          77 WS-EDAD               PIC 9(2)   VALUE ZEROS.
          77 WS-ANIO-NACI-MIENTO   PIC 9(4)   VALUE ZEROS.
          77 WS-EDAD-ACTUAL        PIC 9(2)   VALUE ZEROS.
          77 WS-FALTA              PIC 9(2)   VALUE ZEROS.
 
+      * tabla de edades de jubilacion por sexo (1=H,2=M) y categoria
+      * (1=general, 2=especial/riesgo)
+         01 TABLA-JUBILACION.
+            02 FILLER PIC 9(2) VALUE 65.
+            02 FILLER PIC 9(2) VALUE 55.
+            02 FILLER PIC 9(2) VALUE 60.
+            02 FILLER PIC 9(2) VALUE 55.
+         01 TABLA-JUBILACION-R REDEFINES TABLA-JUBILACION.
+            02 JUBI-SEXO OCCURS 2 TIMES.
+               03 JUBI-CATEGORIA PIC 9(2) OCCURS 2 TIMES.
+
+         77 WS-SEXO               PIC X(1)   VALUE SPACE.
+         77 WS-SEXO-IDX           PIC 9(1)   VALUE 1.
+         77 WS-CATEGORIA          PIC 9(1)   VALUE 1.
+         77 WS-JUBI-LARSE         PIC 9(2)   VALUE ZEROS.
 
        PROCEDURE DIVISION.
+            DISPLAY "Sexo (H/M)".
+            ACCEPT WS-SEXO.
+
+            DISPLAY "Categoria (1 = general, 2 = especial/riesgo)".
+            ACCEPT WS-CATEGORIA.
+
+            IF WS-SEXO = "M" OR WS-SEXO = "m"
+               MOVE 2 TO WS-SEXO-IDX
+            ELSE
+               MOVE 1 TO WS-SEXO-IDX
+            END-IF
+
+            IF WS-CATEGORIA NOT = 1 AND WS-CATEGORIA NOT = 2
+               MOVE 1 TO WS-CATEGORIA
+            END-IF
+
+            MOVE JUBI-CATEGORIA(WS-SEXO-IDX, WS-CATEGORIA)
+                TO WS-JUBI-LARSE
+
             DISPLAY "Cual es su edad?".
             ACCEPT WS-EDAD.
 
@@ -30,10 +65,10 @@
                  DISPLAY "Año de nacimiento"
                  ACCEPT WS-ANIO-NACI-MIENTO
 
-                 SUBTRACT WS-ANIO-ACTUAL FROM WS-ANIO-NACI-MIENTO
+                 SUBTRACT WS-ANIO-NACI-MIENTO FROM WS-ANIO-ACTUAL
                  GIVING WS-EDAD-ACTUAL
-                 
-                 SUBTRACT WS-EDAD-ACTUAL FROM WS-JUBI-LARSE 
+
+                 SUBTRACT WS-EDAD-ACTUAL FROM WS-JUBI-LARSE
                  GIVING WS-FALTA
 
                  DISPLAY "Falta: " WS-FALTA " para jubilarse"

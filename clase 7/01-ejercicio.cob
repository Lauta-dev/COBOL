@@ -2,21 +2,63 @@
       * Ingresar un número; mostrando si es par o impar
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Divisiones.
+       PROGRAM-ID. PAR-IMPAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "numeros.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD NUMEROS-FILE.
+       01 NUMEROS-RECORD PIC 9(4).
+
        WORKING-STORAGE SECTION.
        77 NUMERO PIC 9(4) VALUE ZEROS.
        77 RESULTADO PIC .9 VALUE ZEROS.
 
+       77 WS-MODO         PIC 9(1) VALUE ZEROS.
+       77 WS-FIN-ARCHIVO  PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       77 WS-CUENTA-PAR   PIC 9(6) VALUE ZEROS.
+       77 WS-CUENTA-IMPAR PIC 9(6) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           DISPLAY "Numero para saber si es par o impar".
-           ACCEPT NUMERO.
-
-           DIVIDE NUMERO BY 2 GIVING RESULTADO.
-           IF RESULTADO = .5
-             DISPLAY "Impar"
-           ElSE
-             DISPLAY "Par"
+           DISPLAY "1 - Un numero por teclado"
+           DISPLAY "2 - Lote desde numeros.txt"
+           ACCEPT WS-MODO
+
+           IF WS-MODO = 2
+              PERFORM PROCESAR-LOTE
+           ELSE
+              DISPLAY "Numero para saber si es par o impar"
+              ACCEPT NUMERO
+
+              DIVIDE NUMERO BY 2 GIVING RESULTADO
+              IF RESULTADO = .5
+                DISPLAY "Impar"
+              ElSE
+                DISPLAY "Par"
+              END-IF
            END-IF.
            GOBACK.
+
+       PROCESAR-LOTE.
+           OPEN INPUT NUMEROS-FILE
+           PERFORM UNTIL FIN-ARCHIVO
+             READ NUMEROS-FILE INTO NUMERO
+               AT END SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                 DIVIDE NUMERO BY 2 GIVING RESULTADO
+                 IF RESULTADO = .5
+                   ADD 1 TO WS-CUENTA-IMPAR
+                 ELSE
+                   ADD 1 TO WS-CUENTA-PAR
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE NUMEROS-FILE
+
+           DISPLAY "Pares:  " WS-CUENTA-PAR
+           DISPLAY "Impares: " WS-CUENTA-IMPAR.

@@ -1,15 +1,107 @@
       * 5 - Desarrollar un diagrama de flujo para: Cambiar el neumático
       * desinflado de un automóvil o bicicleta
+      *
+      * ver tambien curso cobol argentina/clase 7/05-ejercicio.cob
+      * (TRANS-PORTE), que tiene el mismo arbol de decision completo
+      * y registra cada corrida en roadside_incidents.txt.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NEUMA-TICOS.
 
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT INCIDENT-FILE ASSIGN TO "roadside_incidents.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-INCIDENT-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD INCIDENT-FILE.
+        01 INCIDENT-RECORD.
+           05 IR-VEHICULO  PIC X(5).
+           05 FILLER       PIC X VALUE SPACE.
+           05 IR-KIT       PIC X(3).
+           05 FILLER       PIC X VALUE SPACE.
+           05 IR-RESULTADO PIC X(20).
+
          WORKING-STORAGE SECTION.
-          77 M PIC 9(2) VALUE ZEROS.
+          77 M              PIC 9(1) VALUE ZEROS.
+          77 TRANS-PORTE    PIC 9(1) VALUE ZEROS.
+          77 KIT            PIC 9(1) VALUE ZEROS.
+
+          77 WS-INCIDENT-STATUS PIC X(2) VALUE "00".
+              88 INCIDENT-OK VALUE "00".
 
        PROCEDURE DIVISION.
-            DISPLAY "Num".
+            DISPLAY "Esta la rueda pinchada?"
+            DISPLAY "1 - si esta la rueda pinchada"
+            DISPLAY "2 - si no esta pinchada"
             ACCEPT M
+
+            IF M = 1
+               MOVE SPACES TO INCIDENT-RECORD
+               DISPLAY "Vehiculo con rueda pinchada"
+               DISPLAY "1 - auto con rueda pinchada"
+               DISPLAY "2 - bici con rueda pinchada"
+               ACCEPT TRANS-PORTE
+
+               IF TRANS-PORTE = 2
+                 DISPLAY "Tiene un KIT ? (BICI)"
+                 DISPLAY "1 - si tiene un KIT"
+                 DISPLAY "2 - si no tiene un KIT"
+                 ACCEPT KIT
+
+                 IF KIT = 1
+                    DISPLAY "1. Sacar un parche"
+                    DISPLAY "2. Buscar que lado de la rueda esta"
+                       " pinchada"
+                    DISPLAY "4. Agregar el parche"
+                    DISPLAY "5. Buscar un gomero para inflar la rueda"
+                    MOVE "BICI" TO IR-VEHICULO
+                    MOVE "SI"   TO IR-KIT
+                    MOVE "AUTO-REPARADO" TO IR-RESULTADO
+                 ELSE
+                    DISPLAY "Buscar un gomero"
+                    MOVE "BICI" TO IR-VEHICULO
+                    MOVE "NO"   TO IR-KIT
+                    MOVE "GOMERO" TO IR-RESULTADO
+                 END-IF
+               ELSE
+                  DISPLAY "Tiene un KIT ? (AUTO)"
+                  DISPLAY "1 - si tiene un KIT"
+                  DISPLAY "2 - si no tiene un KIT"
+                  ACCEPT KIT
+
+                 IF KIT = 1
+                    DISPLAY "1. Sacar la rueda de repuesto"
+                    DISPLAY "2. Sacar llave"
+                    DISPLAY "3. Desatornillar rueda pinchada"
+                    DISPLAY "4. Sacar rueda pinchada"
+                    DISPLAY "5. Poner rueda de repuesto"
+                    DISPLAY "6. Atornillar rueda de respuesto"
+                    MOVE "AUTO" TO IR-VEHICULO
+                    MOVE "SI"   TO IR-KIT
+                    MOVE "AUTO-REPARADO" TO IR-RESULTADO
+                 ELSE
+                    DISPLAY "Llamar una grua"
+                    MOVE "AUTO" TO IR-VEHICULO
+                    MOVE "NO"   TO IR-KIT
+                    MOVE "GRUA" TO IR-RESULTADO
+                 END-IF
+               END-IF
+
+               OPEN INPUT INCIDENT-FILE
+               IF NOT INCIDENT-OK
+                  OPEN OUTPUT INCIDENT-FILE
+               END-IF
+               CLOSE INCIDENT-FILE
+
+               OPEN EXTEND INCIDENT-FILE
+               WRITE INCIDENT-RECORD
+               CLOSE INCIDENT-FILE
+            ELSE
+               DISPLAY "Seguir manejando"
+            END-IF
+
            GOBACK.

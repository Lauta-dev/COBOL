@@ -1,8 +1,51 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JUBI-LARSE.
 
+      * El calculo de un solo dia (modo 1) y el registro semanal por
+      * timesheet (modo 2) ahora acumulan el resultado de cada
+      * liquidacion en un maestro de acumulados por empleado
+      * (payroll_acumulado.dat), porque lo que termina en el recibo de
+      * sueldo es el total del periodo, no el de un dia o una semana
+      * aislada. El acumulado semanal se pisa con la ultima liquidacion
+      * y el mensual se va sumando hasta que se reinicia a mano.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT TIMESHEET-FILE ASSIGN TO "timesheet.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT PAYROLL-FILE ASSIGN TO "payroll_register.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT PAYROLL-ACUM-FILE ASSIGN TO "payroll_acumulado.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS PA-EMPLEADO
+                 FILE STATUS IS WS-ACUM-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD TIMESHEET-FILE.
+        01 TIMESHEET-RECORD.
+           05 TS-EMPLEADO  PIC X(6).
+           05 TS-HS-DIA    PIC 9(2) OCCURS 7 TIMES.
+
+        FD PAYROLL-FILE.
+        01 PAYROLL-RECORD.
+           05 PR-EMPLEADO  PIC X(6).
+           05 FILLER       PIC X VALUE SPACE.
+           05 PR-REGULAR   PIC 9(5).
+           05 FILLER       PIC X VALUE SPACE.
+           05 PR-EXTRA     PIC 9(5).
+           05 FILLER       PIC X VALUE SPACE.
+           05 PR-TOTAL     PIC 9(5).
+
+        FD PAYROLL-ACUM-FILE.
+        01 PAYROLL-ACUM-RECORD.
+           05 PA-EMPLEADO     PIC X(6).
+           05 PA-SEMANA-ACUM  PIC 9(6).
+           05 PA-MES-ACUM     PIC 9(7).
+
          WORKING-STORAGE SECTION.
       * WS-HS     = HORA
       * WS-SAL    = salario x hora
@@ -16,23 +59,122 @@
           77 WS-TOTAL-EX PIC 9(4) VALUE ZEROS.
           77 WS-RES PIC 9(4) VALUE ZEROS.
 
+          77 WS-MODO        PIC 9(1) VALUE ZEROS.
+          77 WS-FIN-ARCHIVO PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+          77 WS-DIA-IDX     PIC 9(1).
+          77 WS-HS-DIA      PIC 9(2).
+          77 WS-REG-SEM     PIC 9(5).
+          77 WS-EX-SEM      PIC 9(5).
+          77 WS-TOTAL-SEM   PIC 9(5).
+
+          77 WS-EMPLEADO    PIC X(6).
+          77 WS-ACUM-STATUS PIC X(2) VALUE "00".
+              88 ACUM-OK VALUE "00".
+
        PROCEDURE DIVISION.
-           DISPLAY "HS laburadas"
-           ACCEPT A.
+           DISPLAY "1 - Un dia por teclado"
+           DISPLAY "2 - Registro semanal desde timesheet.txt"
+           ACCEPT WS-MODO
 
-           IF A > 0 AND A <= WS-HS
-             MULTIPLY A BY WS-SAL GIVING WS-TOTAL
-             DISPLAY WS-TOTAL
+           OPEN I-O PAYROLL-ACUM-FILE
+           IF NOT ACUM-OK
+              CLOSE PAYROLL-ACUM-FILE
+              OPEN OUTPUT PAYROLL-ACUM-FILE
+              CLOSE PAYROLL-ACUM-FILE
+              OPEN I-O PAYROLL-ACUM-FILE
+           END-IF
 
+           IF WS-MODO = 2
+              PERFORM PROCESAR-SEMANA
            ELSE
-             IF A > WS-HS
-                MULTIPLY A BY WS-SAL     GIVING WS-TOTAL
-                MULTIPLY A BY WS-SAL-EX  GIVING WS-TOTAL-EX
-                ADD WS-TOTAL TO WS-TOTAL-EX GIVING WS-RES
-                DISPLAY WS-RES
-             ELSE
-                DISPLAY "Escribio un numero no valido o una letra"
-             END-IF
+              DISPLAY "Empleado"
+              ACCEPT WS-EMPLEADO
+
+              DISPLAY "HS laburadas"
+              ACCEPT A
+
+              IF A > 0 AND A <= WS-HS
+                MULTIPLY A BY WS-SAL GIVING WS-TOTAL
+                MOVE WS-TOTAL TO WS-RES
+                DISPLAY WS-TOTAL
+                PERFORM ACTUALIZAR-ACUMULADO-EMPLEADO
+
+              ELSE
+                IF A > WS-HS
+                   MULTIPLY A BY WS-SAL     GIVING WS-TOTAL
+                   MULTIPLY A BY WS-SAL-EX  GIVING WS-TOTAL-EX
+                   ADD WS-TOTAL TO WS-TOTAL-EX GIVING WS-RES
+                   DISPLAY WS-RES
+                   PERFORM ACTUALIZAR-ACUMULADO-EMPLEADO
+                ELSE
+                   DISPLAY "Escribio un numero no valido o una letra"
+                END-IF
+              END-IF
            END-IF.
 
+           CLOSE PAYROLL-ACUM-FILE.
+
            GOBACK.
+
+       PROCESAR-SEMANA.
+           OPEN INPUT TIMESHEET-FILE
+           OPEN OUTPUT PAYROLL-FILE
+
+           PERFORM UNTIL FIN-ARCHIVO
+             READ TIMESHEET-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+               NOT AT END PERFORM LIQUIDAR-EMPLEADO
+             END-READ
+           END-PERFORM
+
+           CLOSE TIMESHEET-FILE
+           CLOSE PAYROLL-FILE.
+
+       ACTUALIZAR-ACUMULADO-EMPLEADO.
+           MOVE WS-EMPLEADO TO PA-EMPLEADO
+           READ PAYROLL-ACUM-FILE
+             INVALID KEY
+               MOVE WS-RES TO PA-SEMANA-ACUM
+               MOVE WS-RES TO PA-MES-ACUM
+               WRITE PAYROLL-ACUM-RECORD
+             NOT INVALID KEY
+               MOVE WS-RES TO PA-SEMANA-ACUM
+               ADD WS-RES TO PA-MES-ACUM
+               REWRITE PAYROLL-ACUM-RECORD
+           END-READ
+
+           DISPLAY "Acumulado semanal " WS-EMPLEADO ": " PA-SEMANA-ACUM
+           DISPLAY "Acumulado mensual " WS-EMPLEADO ": " PA-MES-ACUM.
+
+       LIQUIDAR-EMPLEADO.
+           MOVE ZEROS TO WS-REG-SEM WS-EX-SEM WS-TOTAL-SEM
+
+           PERFORM VARYING WS-DIA-IDX FROM 1 BY 1 UNTIL WS-DIA-IDX > 7
+             MOVE TS-HS-DIA(WS-DIA-IDX) TO WS-HS-DIA
+             IF WS-HS-DIA > 0 AND WS-HS-DIA <= WS-HS
+                COMPUTE WS-REG-SEM = WS-REG-SEM + (WS-HS-DIA * WS-SAL)
+             ELSE
+                IF WS-HS-DIA > WS-HS
+                   COMPUTE WS-REG-SEM =
+                       WS-REG-SEM + (WS-HS-DIA * WS-SAL)
+                   COMPUTE WS-EX-SEM =
+                       WS-EX-SEM + (WS-HS-DIA * WS-SAL-EX)
+                END-IF
+             END-IF
+           END-PERFORM
+
+           ADD WS-REG-SEM WS-EX-SEM GIVING WS-TOTAL-SEM
+
+           MOVE TS-EMPLEADO TO PR-EMPLEADO
+           MOVE WS-REG-SEM  TO PR-REGULAR
+           MOVE WS-EX-SEM   TO PR-EXTRA
+           MOVE WS-TOTAL-SEM TO PR-TOTAL
+           WRITE PAYROLL-RECORD
+
+           DISPLAY TS-EMPLEADO " regular=" WS-REG-SEM
+              " extra=" WS-EX-SEM " total=" WS-TOTAL-SEM.
+
+           MOVE TS-EMPLEADO  TO WS-EMPLEADO
+           MOVE WS-TOTAL-SEM TO WS-RES
+           PERFORM ACTUALIZAR-ACUMULADO-EMPLEADO.

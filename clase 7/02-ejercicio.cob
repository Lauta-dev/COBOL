@@ -1,32 +1,84 @@
       * 2 - Desarrolle un diagrama de flujo indicando los pasos para:
-      * - Ingresar la nota del exámen de Algoritmos y si es mayor o 
+      * - Ingresar la nota del exámen de Algoritmos y si es mayor o
       * igual a siete imprimir que aprobó,
       * sino que no aprobó.
+      *
+      * Ahora promedia varios examenes del mismo alumno y asigna una
+      * banda de letra segun el promedio, en lugar de decidir todo
+      * con una sola nota.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOTA.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             COPY "EXCEPCION-FC.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+        COPY "EXCEPCION-FD.cpy".
+
        WORKING-STORAGE SECTION.
+        COPY "EXCEPCION-WS.cpy".
        77 WS-NOTA-APROBO    PIC 9(2)    VALUE 7.
        77 WS-NOTA-MAXIMA    PIC 9(2)    VALUE 10.
        77 WS-NOTA-EXAMEN    PIC 9(2)    VALUE ZEROS.
 
+       77 WS-CANT-EXAMENES  PIC 9(2)    VALUE ZEROS.
+       77 WS-CANT-VALIDAS   PIC 9(2)    VALUE ZEROS.
+       77 WS-I              PIC 9(2)    VALUE ZEROS.
+       77 WS-SUMA-NOTAS     PIC 9(4)    VALUE ZEROS.
+       77 WS-PROMEDIO       PIC 9(2)V99 VALUE ZEROS.
+       77 WS-LETRA          PIC X(1)    VALUE SPACE.
+
        PROCEDURE DIVISION.
-           DISPLAY "Nota del exámen".
-           ACCEPT WS-NOTA-EXAMEN.
-
-           IF WS-NOTA-EXAMEN >= WS-NOTA-APROBO AND WS-NOTA-EXAMEN <=
-           WS-NOTA-MAXIMA
-             DISPLAY "aprobó"
-           
-           ELSE IF WS-NOTA-EXAMEN > WS-NOTA-MAXIMA
-             DISPLAY "La nota máxima es 10"
-           
-           ELSE IF WS-NOTA-EXAMEN < WS-NOTA-APROBO
-             DISPLAY "No aprobó o no dio un número"
-           END-IF
-           END-IF
+           DISPLAY "Cuantos examenes va a ingresar"
+           ACCEPT WS-CANT-EXAMENES
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CANT-EXAMENES
+             DISPLAY "Nota del exámen " WS-I
+             ACCEPT WS-NOTA-EXAMEN
+
+             IF WS-NOTA-EXAMEN > WS-NOTA-MAXIMA
+                DISPLAY "La nota máxima es 10, se descarta"
+                MOVE "NOTA"            TO WS-EXC-PROGRAMA
+                MOVE "WS-NOTA-EXAMEN"  TO WS-EXC-CAMPO
+                MOVE WS-NOTA-EXAMEN    TO WS-EXC-VALOR
+                PERFORM REGISTRAR-EXCEPCION
+             ELSE
+                ADD WS-NOTA-EXAMEN TO WS-SUMA-NOTAS
+                ADD 1 TO WS-CANT-VALIDAS
+             END-IF
+           END-PERFORM
+
+           IF WS-CANT-VALIDAS > ZEROS
+              COMPUTE WS-PROMEDIO = WS-SUMA-NOTAS / WS-CANT-VALIDAS
+
+              EVALUATE TRUE
+                WHEN WS-PROMEDIO >= 9
+                   MOVE "A" TO WS-LETRA
+                WHEN WS-PROMEDIO >= 7
+                   MOVE "B" TO WS-LETRA
+                WHEN WS-PROMEDIO >= 5
+                   MOVE "C" TO WS-LETRA
+                WHEN OTHER
+                   MOVE "D" TO WS-LETRA
+              END-EVALUATE
+
+              DISPLAY "Promedio: " WS-PROMEDIO
+              DISPLAY "Banda: " WS-LETRA
+
+              IF WS-PROMEDIO >= WS-NOTA-APROBO
+                 DISPLAY "aprobó"
+              ELSE
+                 DISPLAY "No aprobó"
+              END-IF
+           ELSE
+              DISPLAY "No se ingresaron examenes"
            END-IF
-           
+
            GOBACK.
+
+       COPY "EXCEPCION-CALC.cpy".

@@ -8,26 +8,104 @@
       * 05) Desarrollo (LUN; MAR; MIE; JUE; VIE)
       *     Producción (LUN; MAR; MIE; JUE; VIE)
 
-      * corte de control
+      * corte de control por departamento: una PERFORM recorre
+      * WS-NUM-DEPTO departamentos por WS-NUM-DIAS dias; agregar un
+      * departamento o un dia es agregar filas a ACTIVIDAD, no un IF.
+      *
+      * El subtotal semanal de cada departamento ahora tambien se
+      * acumula por trimestre fiscal (usando el mismo copybook
+      * TRIMESTRE-WS.cpy/TRIMESTRE-CALC.cpy de MESES, clase 8/03) en
+      * un maestro de acumulados (depto_trimestre.dat), para poder
+      * informar FINANZAS/INVERSIONES en corte trimestral en vez de
+      * solo dia a dia.
+      *
+      * Antes de programar la actividad de cada dia se consulta una
+      * tabla de feriados (feriados.txt, un nombre de dia por linea)
+      * cargada al arrancar; si WS-DIA cae en esa tabla el
+      * departamento queda sin actividad ese dia en vez de mostrar la
+      * tarea fija como si fuera un dia habil cualquiera.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Divisiones.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT DEPTO-TRIM-FILE ASSIGN TO "depto_trimestre.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS DT-CLAVE
+                 FILE STATUS IS WS-DT-STATUS.
+
+             SELECT FERIADO-FILE ASSIGN TO "feriados.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FERIADO-STATUS.
+
        DATA DIVISION.
         FILE SECTION.
+        FD DEPTO-TRIM-FILE.
+        01 DEPTO-TRIM-RECORD.
+           05 DT-CLAVE.
+              10 DT-DEPTO      PIC 9(1).
+              10 DT-TRIMESTRE  PIC 9(1).
+           05 DT-ACUM          PIC 9(5).
+
+        FD FERIADO-FILE.
+        01 FERIADO-RECORD.
+           05 FR-DIA           PIC X(10).
+
          WORKING-STORAGE SECTION.
+          77 WS-NUM-DEPTO  PIC 9(1)    VALUE 5.
+          77 WS-NUM-DIAS   PIC 9(1)    VALUE 5.
+          77 WS-NUM-ACTIV  PIC 9(1)    VALUE 2.
+
           77 WS-DIA       PIC X(10)   OCCURS 5 TIMES.
           77 WS-EMPLE     PIC X(15)   OCCURS 5 TIMES.
 
-          77 WS-FINANZA   PIC X(25)   OCCURS 5 TIMES.
-          77 WS-CLI       PIC X(25)   OCCURS 5 TIMES.
-          77 WS-INVER     PIC X(25)   OCCURS 5 TIMES.
-          77 WS-PRESTA    PIC X(25)   OCCURS 5 TIMES.
-          77 WS-INFO      PIC X(25)   OCCURS 5 TIMES.
-          77 WS-INFO2     PIC X(25)   OCCURS 5 TIMES.
-
-          77 INDICE       PIC 9(1)    VALUE ZEROS.
+      * ACTIVIDAD(depto, dia, slot); slot 2 queda en blanco cuando el
+      * departamento solo tiene una actividad ese dia.
+          01 ACTIVIDAD-TABLA.
+             02 ACTIVIDAD-DEPTO OCCURS 5 TIMES.
+                03 ACTIVIDAD-DIA OCCURS 5 TIMES.
+                   04 ACTIVIDAD PIC X(25) OCCURS 2 TIMES.
+
+          77 WS-DEPTO      PIC 9(1).
+          77 WS-DIA-IDX    PIC 9(1).
+          77 WS-ACTIV-IDX  PIC 9(1).
+
+          77 WS-SUBTOTAL    PIC 9(3) VALUE ZEROS.
+          77 WS-GRAN-TOTAL  PIC 9(3) VALUE ZEROS.
+
+          COPY "TRIMESTRE-WS.cpy".
+          77 WS-MES-ACTUAL  PIC 9(2).
+          77 WS-DT-STATUS   PIC X(2) VALUE "00".
+              88 DT-OK VALUE "00".
+
+          77 WS-FERIADO-STATUS PIC X(2) VALUE "00".
+              88 FERIADO-FILE-OK VALUE "00".
+          77 WS-FERIADO-FIN PIC X VALUE "N".
+              88 FIN-FERIADOS VALUE "S".
+          77 WS-CANT-FERIADOS PIC 9(1) VALUE ZEROS.
+          01 FERIADOS-TABLA.
+             02 FERIADO-NOMBRE PIC X(10) OCCURS 5 TIMES.
+          77 WS-F             PIC 9(1).
+          77 WS-ES-FERIADO    PIC X VALUE "N".
+              88 ES-FERIADO-DIA VALUE "S".
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-ACTUAL
+           MOVE WS-MES-ACTUAL TO WS-TRIMESTRE-MES
+           PERFORM CALCULAR-TRIMESTRE
+
+           PERFORM CARGAR-FERIADOS
+
+           OPEN I-O DEPTO-TRIM-FILE
+           IF NOT DT-OK
+              CLOSE DEPTO-TRIM-FILE
+              OPEN OUTPUT DEPTO-TRIM-FILE
+              CLOSE DEPTO-TRIM-FILE
+              OPEN I-O DEPTO-TRIM-FILE
+           END-IF
+
            MOVE "Lunes"           TO WS-DIA(1).
            MOVE "Martes"          TO WS-DIA(2).
            MOVE "Miercoles"       TO WS-DIA(3).
@@ -42,165 +120,126 @@
 
       ******************            FINANZAS           ******************
 
-           MOVE "Analisis"        TO WS-FINANZA(1).
-           MOVE "Procedimientos"  TO WS-FINANZA(2).
-           MOVE "Analisis"        TO WS-FINANZA(3).
-           MOVE "Procedimientos"  TO WS-FINANZA(4).
-           MOVE "Analisis"        TO WS-FINANZA(5).
+           MOVE "Analisis"        TO ACTIVIDAD(1,1,1).
+           MOVE "Procedimientos"  TO ACTIVIDAD(1,2,1).
+           MOVE "Analisis"        TO ACTIVIDAD(1,3,1).
+           MOVE "Procedimientos"  TO ACTIVIDAD(1,4,1).
+           MOVE "Analisis"        TO ACTIVIDAD(1,5,1).
 
       ******************            CLI                ******************
 
-           MOVE "Atención"        TO WS-CLI(1).
-           MOVE "actualización"   TO WS-CLI(2).
-           MOVE "Atención"        TO WS-CLI(3).
-           MOVE "actualización"   TO WS-CLI(4).
-           MOVE "actualización"   TO WS-CLI(5).
+           MOVE "Atención"        TO ACTIVIDAD(2,1,1).
+           MOVE "actualización"   TO ACTIVIDAD(2,2,1).
+           MOVE "Atención"        TO ACTIVIDAD(2,3,1).
+           MOVE "actualización"   TO ACTIVIDAD(2,4,1).
+           MOVE "actualización"   TO ACTIVIDAD(2,5,1).
 
       ******************            inversiones        ******************
 
-           MOVE "asesoramiento"   TO WS-INVER(1).
-           MOVE "Admin"           TO WS-INVER(2).
-           MOVE "asesoramiento"   TO WS-INVER(3).
-           MOVE "Admin"           TO WS-INVER(4).
-           MOVE "asesoramiento"   TO WS-INVER(5).
+           MOVE "asesoramiento"   TO ACTIVIDAD(3,1,1).
+           MOVE "Admin"           TO ACTIVIDAD(3,2,1).
+           MOVE "asesoramiento"   TO ACTIVIDAD(3,3,1).
+           MOVE "Admin"           TO ACTIVIDAD(3,4,1).
+           MOVE "asesoramiento"   TO ACTIVIDAD(3,5,1).
 
       ******************            Promoción          ******************
 
-           MOVE "otorgamiento"    TO WS-PRESTA(1).
-           MOVE "otorgamiento"    TO WS-PRESTA(2).
-           MOVE "otorgamiento"    TO WS-PRESTA(3).
-           MOVE "otorgamiento"    TO WS-PRESTA(4).
-           MOVE "Promoción"       TO WS-PRESTA(5).
+           MOVE "otorgamiento"    TO ACTIVIDAD(4,1,1).
+           MOVE "otorgamiento"    TO ACTIVIDAD(4,2,1).
+           MOVE "otorgamiento"    TO ACTIVIDAD(4,3,1).
+           MOVE "otorgamiento"    TO ACTIVIDAD(4,4,1).
+           MOVE "Promoción"       TO ACTIVIDAD(4,5,1).
 
       ******************            INFO               ******************
 
-           MOVE "Desarrollo"      TO WS-INFO(1).
-           MOVE "Desarrollo"      TO WS-INFO(2).
-           MOVE "Desarrollo"      TO WS-INFO(3).
-           MOVE "Desarrollo"      TO WS-INFO(4).
-           MOVE "Desarrollo"      TO WS-INFO(5).
-
-           MOVE "Producción"      TO WS-INFO2(1).
-           MOVE "Producción"      TO WS-INFO2(2).
-           MOVE "Producción"      TO WS-INFO2(3).
-           MOVE "Producción"      TO WS-INFO2(4).
-           MOVE "Producción"      TO WS-INFO2(5).
-
-      ******************            BUCLE              ******************
-
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
-             IF INDICE = 1
-                DISPLAY WS-DIA(INDICE)
-                DISPLAY "   " WS-EMPLE(INDICE)
-                DISPLAY "        " WS-FINANZA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 1)
-                DISPLAY "        " WS-CLI(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 2)
-                DISPLAY "        " WS-INVER(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 3)
-                DISPLAY "        " WS-PRESTA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 4)
-                DISPLAY "        " WS-INFO(INDICE)
-                DISPLAY "        " WS-INFO2(INDICE)
-             END-IF
-
-             IF INDICE = 2
-                DISPLAY WS-DIA(INDICE)
-                DISPLAY "   " WS-EMPLE(INDICE - 1)
-                DISPLAY "        " WS-FINANZA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE)
-                DISPLAY "        " WS-CLI(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 1)
-                DISPLAY "        " WS-INVER(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 2)
-                DISPLAY "        " WS-PRESTA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 3)
-                DISPLAY "        " WS-INFO(INDICE)
-                DISPLAY "        " WS-INFO2(INDICE)
-             END-IF
-
-             IF INDICE = 3
-                DISPLAY WS-DIA(INDICE)
-                DISPLAY "   " WS-EMPLE(INDICE - 2)
-                DISPLAY "        " WS-FINANZA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE - 1)
-                DISPLAY "        " WS-CLI(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE)
-                DISPLAY "        " WS-INVER(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 1)
-                DISPLAY "        " WS-PRESTA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 2)
-                DISPLAY "        " WS-INFO(INDICE)
-                DISPLAY "        " WS-INFO2(INDICE)
-             END-IF
-
-             IF INDICE = 4
-                DISPLAY WS-DIA(INDICE)
-                DISPLAY "   " WS-EMPLE(INDICE - 3)
-                DISPLAY "        " WS-FINANZA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE - 2)
-                DISPLAY "        " WS-CLI(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE - 1)
-                DISPLAY "        " WS-INVER(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE)
-                DISPLAY "        " WS-PRESTA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE + 1)
-                DISPLAY "        " WS-INFO(INDICE)
-                DISPLAY "        " WS-INFO2(INDICE)
-             END-IF
-
-             IF INDICE = 5
-                DISPLAY WS-DIA(INDICE)
-                DISPLAY "   " WS-EMPLE(INDICE - 4)
-                DISPLAY "        " WS-FINANZA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE - 3)
-                DISPLAY "        " WS-CLI(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE - 2)
-                DISPLAY "        " WS-INVER(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE - 1)
-                DISPLAY "        " WS-PRESTA(INDICE)
-
-                DISPLAY "   " WS-EMPLE(INDICE)
-                DISPLAY "        " WS-INFO(INDICE)
-                DISPLAY "        " WS-INFO2(INDICE)
-             END-IF
+           MOVE "Desarrollo"      TO ACTIVIDAD(5,1,1).
+           MOVE "Desarrollo"      TO ACTIVIDAD(5,2,1).
+           MOVE "Desarrollo"      TO ACTIVIDAD(5,3,1).
+           MOVE "Desarrollo"      TO ACTIVIDAD(5,4,1).
+           MOVE "Desarrollo"      TO ACTIVIDAD(5,5,1).
+
+           MOVE "Producción"      TO ACTIVIDAD(5,1,2).
+           MOVE "Producción"      TO ACTIVIDAD(5,2,2).
+           MOVE "Producción"      TO ACTIVIDAD(5,3,2).
+           MOVE "Producción"      TO ACTIVIDAD(5,4,2).
+           MOVE "Producción"      TO ACTIVIDAD(5,5,2).
+
+      ******************         CORTE DE CONTROL       ******************
+
+           PERFORM VARYING WS-DEPTO FROM 1 BY 1
+               UNTIL WS-DEPTO > WS-NUM-DEPTO
+             DISPLAY " "
+             DISPLAY WS-EMPLE(WS-DEPTO)
+             MOVE ZEROS TO WS-SUBTOTAL
+
+             PERFORM VARYING WS-DIA-IDX FROM 1 BY 1
+                 UNTIL WS-DIA-IDX > WS-NUM-DIAS
+               DISPLAY "   " WS-DIA(WS-DIA-IDX)
+               PERFORM VERIFICAR-FERIADO
+
+               IF ES-FERIADO-DIA
+                  DISPLAY "        Feriado - sin actividad"
+               ELSE
+                  PERFORM VARYING WS-ACTIV-IDX FROM 1 BY 1
+                      UNTIL WS-ACTIV-IDX > WS-NUM-ACTIV
+                    IF ACTIVIDAD(WS-DEPTO, WS-DIA-IDX, WS-ACTIV-IDX)
+                        NOT = SPACES
+                      DISPLAY "        "
+                        ACTIVIDAD(WS-DEPTO, WS-DIA-IDX, WS-ACTIV-IDX)
+                      ADD 1 TO WS-SUBTOTAL
+                    END-IF
+                  END-PERFORM
+               END-IF
+             END-PERFORM
+
+             DISPLAY "   Subtotal actividades: " WS-SUBTOTAL
+             ADD WS-SUBTOTAL TO WS-GRAN-TOTAL
+             PERFORM ACTUALIZAR-TRIMESTRE-DEPTO
            END-PERFORM.
 
            DISPLAY " "
+           DISPLAY "TOTAL GENERAL DE ACTIVIDADES: " WS-GRAN-TOTAL
 
-           DISPLAY "FINANZAS".
-           DISPLAY "     Análisis y procedimientos".
-
-           DISPLAY "CLIENTES".
-           DISPLAY "     Atención y actualización de datos".
-
-           DISPLAY "INVERSIONES".
-           DISPLAY "     Administración y asesoramiento".
+           CLOSE DEPTO-TRIM-FILE
 
-           DISPLAY "PRÉSTAMOS".
-           DISPLAY "     Promoción y otorgamiento".
-
-           DISPLAY "INFORMÁTICA".
-           DISPLAY "     Desarrollo y producción".
+           GOBACK.
 
+       ACTUALIZAR-TRIMESTRE-DEPTO.
+           MOVE WS-DEPTO      TO DT-DEPTO
+           MOVE WS-TRIMESTRE  TO DT-TRIMESTRE
+           READ DEPTO-TRIM-FILE
+             INVALID KEY
+               MOVE WS-SUBTOTAL TO DT-ACUM
+               WRITE DEPTO-TRIM-RECORD
+             NOT INVALID KEY
+               ADD WS-SUBTOTAL TO DT-ACUM
+               REWRITE DEPTO-TRIM-RECORD
+           END-READ
+
+           DISPLAY "   Acumulado Q" WS-TRIMESTRE " "
+              WS-EMPLE(WS-DEPTO) ": " DT-ACUM.
+
+       CARGAR-FERIADOS.
+           OPEN INPUT FERIADO-FILE
+           IF FERIADO-FILE-OK
+              PERFORM UNTIL FIN-FERIADOS OR WS-CANT-FERIADOS >= 5
+                READ FERIADO-FILE
+                  AT END SET FIN-FERIADOS TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-CANT-FERIADOS
+                    MOVE FR-DIA TO FERIADO-NOMBRE(WS-CANT-FERIADOS)
+                END-READ
+              END-PERFORM
+              CLOSE FERIADO-FILE
+           END-IF.
+
+       VERIFICAR-FERIADO.
+           MOVE "N" TO WS-ES-FERIADO
+           PERFORM VARYING WS-F FROM 1 BY 1
+               UNTIL WS-F > WS-CANT-FERIADOS
+             IF FERIADO-NOMBRE(WS-F) = WS-DIA(WS-DIA-IDX)
+                SET ES-FERIADO-DIA TO TRUE
+             END-IF
+           END-PERFORM.
 
-           GOBACK.
+       COPY "TRIMESTRE-CALC.cpy".

@@ -4,23 +4,64 @@
         FILE SECTION.
          WORKING-STORAGE SECTION.
           01 TABLES.
-           02 FILLER PIC X(10) VALUE "M".
            02 FILLER PIC X(10) VALUE "L".
            02 FILLER PIC X(10) VALUE "M".
+           02 FILLER PIC X(10) VALUE "X".
            02 FILLER PIC X(10) VALUE "J".
            02 FILLER PIC X(10) VALUE "V".
            02 FILLER PIC X(10) VALUE "S".
+           02 FILLER PIC X(10) VALUE "D".
           01 T REDEFINES TABLES.
            02 EL PIC X(10) OCCURS 7 TIMES INDEXED BY L.
 
-          77 I PIC 9(1).
+      * mismos nombres de dia que clase 18/tarea.cob
+          01 DIA-NOMBRES.
+           02 FILLER PIC X(10) VALUE "Lunes".
+           02 FILLER PIC X(10) VALUE "Martes".
+           02 FILLER PIC X(10) VALUE "Miercoles".
+           02 FILLER PIC X(10) VALUE "Jueves".
+           02 FILLER PIC X(10) VALUE "Viernes".
+           02 FILLER PIC X(10) VALUE "Sabado".
+           02 FILLER PIC X(10) VALUE "Domingo".
+          01 DIA-NOMBRES-TABLA REDEFINES DIA-NOMBRES.
+           02 DIA-NOMBRE PIC X(10) OCCURS 7 TIMES INDEXED BY NL.
+
+          01 TURNOS.
+           02 FILLER PIC X(15) VALUE "Finanzas".
+           02 FILLER PIC X(15) VALUE "Clientes".
+           02 FILLER PIC X(15) VALUE "Inversiones".
+           02 FILLER PIC X(15) VALUE "Prestamos".
+           02 FILLER PIC X(15) VALUE "Informatica".
+           02 FILLER PIC X(15) VALUE "Finanzas".
+           02 FILLER PIC X(15) VALUE "Guardia".
+          01 TURNOS-TABLA REDEFINES TURNOS.
+           02 TURNO PIC X(15) OCCURS 7 TIMES INDEXED BY TL.
+
+          77 WS-CODIGO  PIC X(10).
+          77 I          PIC 9(1).
+
        PROCEDURE DIVISION.
              DISPLAY EL(1)
-             SET L TO 1.
+             SET L TO 1
              SEARCH EL
                AT END DISPLAY "NO ENCONTRADO"
                WHEN EL(L) = "L"
                  DISPLAY "SI ENCONTRADO"
-             END-SEARCH.
+             END-SEARCH
+
+             DISPLAY " "
+             DISPLAY "Codigo de dia (L,M,X,J,V,S,D)"
+             ACCEPT WS-CODIGO
+
+             SET L TO 1
+             SEARCH EL
+               AT END
+                 DISPLAY "Dia no reconocido"
+               WHEN EL(L) = WS-CODIGO
+                 SET NL TO L
+                 SET TL TO L
+                 DISPLAY "Dia: " DIA-NOMBRE(NL)
+                 DISPLAY "De turno: " TURNO(TL)
+             END-SEARCH
 
            GOBACK.

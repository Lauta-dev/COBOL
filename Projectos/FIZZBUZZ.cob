@@ -1,36 +1,98 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZ-BUZZ.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT RESULTS-FILE ASSIGN TO "fizzbuzz_results.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
         FILE SECTION.
+        FD RESULTS-FILE.
+        01 RESULTS-LINE PIC X(40).
+
          WORKING-STORAGE SECTION.
-          77 WS-I PIC 9(3).
+          77 WS-I PIC 9(6).
+          77 WS-LIMITE PIC 9(6) VALUE 20.
+          77 WS-DIV-1 PIC 9(3) VALUE 3.
+          77 WS-DIV-2 PIC 9(3) VALUE 5.
+
           77 WS-FIZZ PIC 9(3).
           77 WS-BUZZ PIC 9(3).
-          77 WS-FIZZ-BUZZ PIC 9(3).
 
           77 W PIC 9(3).
           77 WW PIC 9(3).
-          77 WWW PIC 9(3).
 
+          77 WS-CUENTA-FIZZ PIC 9(6) VALUE ZEROS.
+          77 WS-CUENTA-BUZZ PIC 9(6) VALUE ZEROS.
+          77 WS-CUENTA-FIZZ-BUZZ PIC 9(6) VALUE ZEROS.
 
        PROCEDURE DIVISION.
+             DISPLAY "Limite superior (enter para 20)"
+             ACCEPT WS-LIMITE
+             IF WS-LIMITE = ZEROS
+                MOVE 20 TO WS-LIMITE
+             END-IF
+
+             DISPLAY "Primer divisor (enter para 3)"
+             ACCEPT WS-DIV-1
+             IF WS-DIV-1 = ZEROS
+                MOVE 3 TO WS-DIV-1
+             END-IF
+
+             DISPLAY "Segundo divisor (enter para 5)"
+             ACCEPT WS-DIV-2
+             IF WS-DIV-2 = ZEROS
+                MOVE 5 TO WS-DIV-2
+             END-IF
+
+             OPEN OUTPUT RESULTS-FILE
 
-             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
-               DIVIDE WS-I BY 3 GIVING WS-FIZZ REMAINDER W
-               DIVIDE WS-I BY 5 GIVING WS-BUZZ REMAINDER WW
-               DIVIDE WS-I BY 15 GIVING WS-FIZZ-BUZZ REMAINDER WWW
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LIMITE
+               DIVIDE WS-I BY WS-DIV-1    GIVING WS-FIZZ REMAINDER W
+               DIVIDE WS-I BY WS-DIV-2    GIVING WS-BUZZ REMAINDER WW
 
-               IF w = 0
-                 DISPLAY "FIZZ -" WS-I
+               IF W = 0 AND WW = 0
+                 DISPLAY "FIZZ-BUZZ - " WS-I
+                 MOVE "FIZZ-BUZZ" TO RESULTS-LINE
+                 ADD 1 TO WS-CUENTA-FIZZ-BUZZ
                ELSE
-                 IF WW = 0
-                    DISPLAY "BUZZ -" WS-I
+                 IF W = 0
+                   DISPLAY "FIZZ -" WS-I
+                   MOVE "FIZZ" TO RESULTS-LINE
+                   ADD 1 TO WS-CUENTA-FIZZ
                  ELSE
-                    IF WS-FIZZ-BUZZ = 0
-                       DISPLAY "FIZZ-BUZZ - " WS-I
-                    END-IF
+                   IF WW = 0
+                      DISPLAY "BUZZ -" WS-I
+                      MOVE "BUZZ" TO RESULTS-LINE
+                      ADD 1 TO WS-CUENTA-BUZZ
+                   ELSE
+                      MOVE SPACES TO RESULTS-LINE
+                   END-IF
                  END-IF
                END-IF
 
+               IF RESULTS-LINE NOT = SPACES
+                  WRITE RESULTS-LINE
+               END-IF
+
              END-PERFORM
+
+             MOVE SPACES TO RESULTS-LINE
+             WRITE RESULTS-LINE
+             STRING "FIZZ: "       WS-CUENTA-FIZZ
+                 DELIMITED BY SIZE INTO RESULTS-LINE
+             WRITE RESULTS-LINE
+             STRING "BUZZ: "       WS-CUENTA-BUZZ
+                 DELIMITED BY SIZE INTO RESULTS-LINE
+             WRITE RESULTS-LINE
+             STRING "FIZZ-BUZZ: "  WS-CUENTA-FIZZ-BUZZ
+                 DELIMITED BY SIZE INTO RESULTS-LINE
+             WRITE RESULTS-LINE
+
+             CLOSE RESULTS-FILE
+
+             DISPLAY "FIZZ: " WS-CUENTA-FIZZ
+             DISPLAY "BUZZ: " WS-CUENTA-BUZZ
+             DISPLAY "FIZZ-BUZZ: " WS-CUENTA-FIZZ-BUZZ
            GOBACK.

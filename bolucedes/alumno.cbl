@@ -1,13 +1,31 @@
+      * El registro de alumno (nombre/apellido/id/correo) ahora viene
+      * del copybook compartido ESTUDIANTE-WS.cpy, el mismo que usan
+      * el maestro de alumnos de FILES y los boletines de NOTAS, para
+      * que el ID de alumno sea el mismo en los tres programas.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. alumno.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT ROSTER-FILE ASSIGN TO "roster.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
         FILE SECTION.
+        FD ROSTER-FILE.
+        01 ROSTER-RECORD.
+           02 RR-NOMBRE    PIC X(10).
+           02 FILLER       PIC X VALUE SPACE.
+           02 RR-APELLIDO  PIC X(10).
+           02 FILLER       PIC X VALUE SPACE.
+           02 RR-UUID      PIC X(10).
+           02 FILLER       PIC X VALUE SPACE.
+           02 RR-CORREO    PIC X(10).
+
          WORKING-STORAGE SECTION.
           01 ALUMNO.
-           02 NOMBRE    PIC X(10).
-           02 APELLIDO  PIC X(10).
-           02 UUID      PIC X(10).
-           02 CORREO    PIC X(10).
+             COPY "ESTUDIANTE-WS.cpy".
 
           77 I PIC 9(2) VALUE 1.
 
@@ -15,36 +33,45 @@
        500-INICIO.
              DISPLAY "ALUMNOS"
              DISPLAY "--------------------------------"
+             OPEN OUTPUT ROSTER-FILE
              PERFORM 1000-ALUMNO UNTIL I > 6
+             CLOSE ROSTER-FILE
              GOBACK.
 
        1000-ALUMNO.
              DISPLAY "ALUMNO NÂ°: " I
              DISPLAY "Nombre del alumno".
-             ACCEPT NOMBRE.
+             ACCEPT EST-NOMBRE.
 
              DISPLAY " ".
 
              DISPLAY "Apellido del alumno".
-             ACCEPT APELLIDO.
+             ACCEPT EST-APELLIDO.
 
              DISPLAY " ".
 
              DISPLAY "ID del alumno".
-             ACCEPT UUID.
+             ACCEPT EST-ID.
 
              DISPLAY " ".
 
              DISPLAY "Correo del alumno".
-             ACCEPT CORREO.
+             ACCEPT EST-CORREO.
 
              DISPLAY " ".
 
+             PERFORM 2000-SALIDA
+
              ADD 1 TO I.
 
        2000-SALIDA.
-             DISPLAY "NOMBRE:   " NOMBRE.
-             DISPLAY "APELLIDO: " APELLIDO
-             DISPLAY "ID:       " UUID
-             DISPLAY "CORREO:   " CORREO
-           GOBACK.
+             MOVE EST-NOMBRE   TO RR-NOMBRE
+             MOVE EST-APELLIDO TO RR-APELLIDO
+             MOVE EST-ID       TO RR-UUID
+             MOVE EST-CORREO   TO RR-CORREO
+             WRITE ROSTER-RECORD
+
+             DISPLAY "NOMBRE:   " EST-NOMBRE.
+             DISPLAY "APELLIDO: " EST-APELLIDO
+             DISPLAY "ID:       " EST-ID
+             DISPLAY "CORREO:   " EST-CORREO.
